@@ -1,45 +1,110 @@
       *     LOS ARCHIVOS CON ORGANIZACION INDEXADA SON ARCHIVOS VSAM
       *
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.                     ARCHIVOS-INDEXADOS-SALIDA.
        AUTHOR.                         AYMARA M FUSARO.
        DATE-WRITTEN.                   26/06/2022.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  INDICE ALTERNO POR NOMBRE, PARA QUE COINCIDA
+      *                    CON EL MISMO FD MANTENIDO POR LOS DEMAS
+      *                    PROGRAMAS CONTRA UT-ARCHIEMP.
+      *   26/06/2022  AMF  VERSION ORIGINAL (SOLO OPEN/WRITE/CLOSE).
+      *   09/08/2026  AMF  CAMPOS REALES EN REG-EMPLEADOS (ERA FILLER).
+      *   09/08/2026  AMF  MENSAJES POR CODIGO DE FILE STATUS.
+      *   09/08/2026  AMF  CONVERTIDO A SUBPROGRAMA CON CODIGO DE
+      *                    FUNCION, IGUAL QUE ARCHIVOS-INDEXADOS-ENTRADA.
       * ---------------------------------------------------------------
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT EMPLEADOS ASSIGN TO UT-ARCHIEMP
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS DYNAMIC
                   RECORD KEY IS EMPLEADOS-LLAVE
+                  ALTERNATE RECORD KEY IS EMP-NOMBRE WITH DUPLICATES
                   FILE STATUS IS WS-CODIGO.
       * ---------------------------------------------------------------
-       DATA DIVISION. 
-       FILE SECTION. 
-       FD  EMPLEADOS.
-           RECORD CONTAONS 50 CHARACTERS
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS
+           RECORD CONTAINS 56 CHARACTERS
            DATA RECORD IS REG-EMPLEADOS.
-       01  REG-EMPLEADOS.
-           O5 EMPLEADOS-LLAVE          PIC 9(05).
-           05 FILLER                   PIC X(45).
+           COPY CPEMP01.
 
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
+           COPY CPEMPWS.
        01  WS-CODIGO                   PIC X(02).
+       01  WS-FUNCION                   PIC X(02).
+           88 WS-FUN-ABRIR                        VALUE 'AB'.
+           88 WS-FUN-GRABAR                       VALUE 'GR'.
+           88 WS-FUN-CERRAR                       VALUE 'CI'.
+
+       LINKAGE SECTION.
+       01  LK-FUNCION                   PIC X(02).
+       01  LK-REG-EMPLEADOS.
+           05 LK-EMPLEADOS-LLAVE        PIC 9(05).
+           05 LK-EMP-NOMBRE             PIC X(15).
+           05 LK-EMP-APELLIDO           PIC X(15).
+           05 LK-EMP-DEPARTAMENTO       PIC 9(03).
+           05 LK-EMP-FECHA-ALTA         PIC 9(08).
+           05 LK-EMP-SALARIO            PIC 9(07)V99.
+           05 LK-EMP-ESTADO             PIC X(01).
+       01  LK-CODIGO                    PIC X(02).
       * ---------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-FUNCION LK-REG-EMPLEADOS LK-CODIGO.
+
+       000-MAINLINE.
+           MOVE LK-FUNCION TO WS-FUNCION
+           MOVE SPACES     TO WS-CODIGO
+
+           EVALUATE TRUE
+              WHEN WS-FUN-ABRIR
+                 PERFORM 020-ABRE-ARCHIVOS
+              WHEN WS-FUN-GRABAR
+                 MOVE LK-REG-EMPLEADOS TO WS-REG-EMPLEADOS
+                 PERFORM 040-GRABA-EMPLEADO
+              WHEN WS-FUN-CERRAR
+                 PERFORM 050-CIERRA-ARCHIVOS
+           END-EVALUATE
+
+           MOVE WS-CODIGO TO LK-CODIGO
+           GOBACK.
+       000-FIN.  EXIT.
 
        020-ABRE-ARCHIVOS.
-           OPEN OUTPUT EMPLEADOS 
-           IF WS-CODIGO NOT EQUAL ZEROS 
-              DISPLAY 'ERROR AL ABRIR ARCHIVO DE EMPLEADOS'.
+           OPEN OUTPUT EMPLEADOS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+              MOVE 16 TO RETURN-CODE
+           END-IF.
        020-FIN.  EXIT.
 
        040-GRABA-EMPLEADO.
-           WRITE REG-EMPLEADO FROM WS-REG-EMPLEADO
-           IF WS-CODIGO NOT EQUAL ZEROS 
-              DISPLAY ' NO EXISTE REGISTRO'.
+           MOVE WS-REG-EMPLEADOS TO REG-EMPLEADOS
+           WRITE REG-EMPLEADOS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           END-IF.
        040-FIN.  EXIT.
 
        050-CIERRA-ARCHIVOS.
            CLOSE EMPLEADOS.
-       050-FIN.  EXIT.
\ No newline at end of file
+       050-FIN.  EXIT.
+
+       900-MUESTRA-MENSAJE.
+           EVALUATE WS-CODIGO
+              WHEN '00'
+                 CONTINUE
+              WHEN '22'
+                 DISPLAY 'LLAVE DUPLICADA - EMPLEADO: '
+                         EMPLEADOS-LLAVE
+              WHEN '90' THRU '97'
+                 DISPLAY 'ERROR DE I/O EN ARCHIVO DE EMPLEADOS'
+                         ' - STATUS: ' WS-CODIGO
+              WHEN OTHER
+                 DISPLAY 'ERROR EN ARCHIVO DE EMPLEADOS - STATUS: '
+                         WS-CODIGO
+           END-EVALUATE.
+       900-FIN.  EXIT.
+      * ---------------------------------------------------------------
