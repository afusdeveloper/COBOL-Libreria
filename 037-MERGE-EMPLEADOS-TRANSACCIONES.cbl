@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     MERGE-EMPLEADOS-TRANSACCIONES.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  1010-LEE-EMPLEADO RECONOCE EL TRAILER
+      *                    (TRLR*) DEL EXTRACTO DE EMPLEADOS Y LO TRATA
+      *                    COMO FIN DE ARCHIVO.
+      *   09/08/2026  AMF  VERSION ORIGINAL. MERGE BALANCEADO DEL
+      *                    EXTRACTO SECUENCIAL DE EMPLEADOS CONTRA EL
+      *                    ARCHIVO DE TRANSACCIONES PENDIENTES (AMBOS
+      *                    ORDENADOS POR LLAVE), CON UN SWITCH DE FIN
+      *                    DE ARCHIVO INDEPENDIENTE PARA CADA LADO. EL
+      *                    RESULTADO ES UN UNICO ARCHIVO COMBINADO,
+      *                    LISTO PARA QUE UN PASO DE ACTUALIZACION LO
+      *                    CONSUMA SIN TENER QUE CRUZAR LOS DOS
+      *                    ARCHIVOS A MANO.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS ASSIGN TO UT-S-EMPLEADO
+                  FILE STATUS IS WS-CODIGO-EMPLEADOS.
+           SELECT TRANSACCIONES ASSIGN TO UT-S-TRANSPEND
+                  FILE STATUS IS WS-CODIGO-TRANS.
+           SELECT SALIDA-COMBINADA ASSIGN TO UT-S-COMBINADO
+                  FILE STATUS IS WS-CODIGO-SALIDA.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 56 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-EMPLEADOS.
+           COPY CPEMP01.
+       01  REG-EMPLEADOS-TRAILER REDEFINES REG-EMPLEADOS.
+           05 EMPLEADOS-TRAILER-MARCA  PIC X(05).
+              88 ES-EMPLEADOS-TRAILER          VALUE 'TRLR*'.
+           05 FILLER                   PIC X(51).
+
+       FD  TRANSACCIONES
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 56 CHARACTERS
+           DATA RECORD IS REG-TRANS-MANT.
+       01  REG-TRANS-MANT.
+           05 TRANS-TIPO                PIC X(01).
+              88 TRANS-ES-ALTA                      VALUE 'A'.
+              88 TRANS-ES-CAMBIO                    VALUE 'C'.
+              88 TRANS-ES-BAJA                      VALUE 'B'.
+           05 TRANS-LLAVE                PIC 9(05).
+           05 TRANS-NOMBRE               PIC X(15).
+           05 TRANS-APELLIDO             PIC X(15).
+           05 TRANS-DEPARTAMENTO         PIC 9(03).
+           05 TRANS-FECHA-ALTA           PIC 9(08).
+           05 TRANS-SALARIO              PIC 9(07)V99.
+           05 FILLER                     PIC X(03).
+
+       FD  SALIDA-COMBINADA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 88 CHARACTERS
+           DATA RECORD IS REG-SALIDA-COMBINADA.
+       01  REG-SALIDA-COMBINADA.
+           05 SAL-LLAVE                  PIC 9(05).
+           05 SAL-INDICADOR              PIC X(01).
+              88 SAL-SOLO-EMPLEADO                  VALUE 'E'.
+              88 SAL-SOLO-TRANSACCION               VALUE 'T'.
+              88 SAL-AMBOS                          VALUE 'A'.
+           05 SAL-EMP-NOMBRE             PIC X(15).
+           05 SAL-EMP-APELLIDO           PIC X(15).
+           05 SAL-EMP-DEPARTAMENTO       PIC 9(03).
+           05 SAL-EMP-FECHA-ALTA         PIC 9(08).
+           05 SAL-EMP-SALARIO            PIC 9(07)V99.
+           05 SAL-EMP-ESTADO             PIC X(01).
+           05 SAL-TRANS-TIPO             PIC X(01).
+           05 SAL-TRANS-NOMBRE           PIC X(15).
+           05 SAL-TRANS-APELLIDO         PIC X(15).
+
+       WORKING-STORAGE SECTION.
+           COPY CPEMPWS.
+       01  WS-CODIGO-EMPLEADOS           PIC X(02).
+       01  WS-CODIGO-TRANS               PIC X(02).
+       01  WS-CODIGO-SALIDA              PIC X(02).
+
+       01  WS-LLAVE-EMP                  PIC 9(05) VALUE ZEROS.
+       01  WS-LLAVE-TRANS                PIC 9(05) VALUE ZEROS.
+       01  WS-LLAVE-ALTA                 PIC 9(05) VALUE 99999.
+
+       01  SW-FIN-EMPLEADOS              PIC X(01) VALUE 'N'.
+           88 FIN-DE-EMPLEADOS                      VALUE 'S'.
+       01  SW-FIN-TRANSACCIONES          PIC X(01) VALUE 'N'.
+           88 FIN-DE-TRANSACCIONES                  VALUE 'S'.
+
+       01  WS-CONTADOR-EMPLEADOS         PIC 9(07) VALUE ZEROS.
+       01  WS-CONTADOR-TRANSACCIONES     PIC 9(07) VALUE ZEROS.
+       01  WS-CONTADOR-AMBOS             PIC 9(07) VALUE ZEROS.
+       01  WS-CONTADOR-SALIDA            PIC 9(07) VALUE ZEROS.
+
+       01  WS-NOMBRE-PROGRAMA            PIC X(20)
+           VALUE 'MERGE-EMP-TRANS'.
+       01  WS-STAT-LEIDOS                PIC 9(07).
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESA-MERGE
+              UNTIL FIN-DE-EMPLEADOS AND FIN-DE-TRANSACCIONES
+           PERFORM 9000-TERMINA
+           GOBACK.
+       0000-FIN.  EXIT.
+
+       1000-INICIALIZA.
+           OPEN INPUT EMPLEADOS
+           OPEN INPUT TRANSACCIONES
+           OPEN OUTPUT SALIDA-COMBINADA
+
+           PERFORM 1010-LEE-EMPLEADO
+           PERFORM 1020-LEE-TRANSACCION.
+       1000-FIN.  EXIT.
+
+       1010-LEE-EMPLEADO.
+           READ EMPLEADOS INTO WS-REG-EMPLEADOS
+              AT END
+                 MOVE 'S'            TO SW-FIN-EMPLEADOS
+                 MOVE WS-LLAVE-ALTA  TO WS-LLAVE-EMP
+              NOT AT END
+                 IF ES-EMPLEADOS-TRAILER
+                    MOVE 'S'            TO SW-FIN-EMPLEADOS
+                    MOVE WS-LLAVE-ALTA  TO WS-LLAVE-EMP
+                 ELSE
+                    MOVE EMPLEADOS-LLAVE TO WS-LLAVE-EMP
+                    ADD 1 TO WS-CONTADOR-EMPLEADOS
+                 END-IF
+           END-READ.
+       1010-FIN.  EXIT.
+
+       1020-LEE-TRANSACCION.
+           READ TRANSACCIONES
+              AT END
+                 MOVE 'S'            TO SW-FIN-TRANSACCIONES
+                 MOVE WS-LLAVE-ALTA  TO WS-LLAVE-TRANS
+              NOT AT END
+                 MOVE TRANS-LLAVE TO WS-LLAVE-TRANS
+                 ADD 1 TO WS-CONTADOR-TRANSACCIONES
+           END-READ.
+       1020-FIN.  EXIT.
+
+       2000-PROCESA-MERGE.
+           EVALUATE TRUE
+              WHEN WS-LLAVE-EMP = WS-LLAVE-TRANS
+                 PERFORM 2010-ESCRIBE-AMBOS
+                 PERFORM 1010-LEE-EMPLEADO
+                 PERFORM 1020-LEE-TRANSACCION
+              WHEN WS-LLAVE-EMP < WS-LLAVE-TRANS
+                 PERFORM 2020-ESCRIBE-SOLO-EMPLEADO
+                 PERFORM 1010-LEE-EMPLEADO
+              WHEN OTHER
+                 PERFORM 2030-ESCRIBE-SOLO-TRANSACCION
+                 PERFORM 1020-LEE-TRANSACCION
+           END-EVALUATE.
+       2000-FIN.  EXIT.
+
+       2010-ESCRIBE-AMBOS.
+           ADD 1 TO WS-CONTADOR-AMBOS
+           MOVE 'A'                 TO SAL-INDICADOR
+           MOVE WS-LLAVE-EMP        TO SAL-LLAVE
+           MOVE WS-EMP-NOMBRE       TO SAL-EMP-NOMBRE
+           MOVE WS-EMP-APELLIDO     TO SAL-EMP-APELLIDO
+           MOVE WS-EMP-DEPARTAMENTO TO SAL-EMP-DEPARTAMENTO
+           MOVE WS-EMP-FECHA-ALTA   TO SAL-EMP-FECHA-ALTA
+           MOVE WS-EMP-SALARIO      TO SAL-EMP-SALARIO
+           MOVE WS-EMP-ESTADO       TO SAL-EMP-ESTADO
+           MOVE TRANS-TIPO          TO SAL-TRANS-TIPO
+           MOVE TRANS-NOMBRE        TO SAL-TRANS-NOMBRE
+           MOVE TRANS-APELLIDO      TO SAL-TRANS-APELLIDO
+           PERFORM 2040-GRABA-SALIDA.
+       2010-FIN.  EXIT.
+
+       2020-ESCRIBE-SOLO-EMPLEADO.
+           MOVE 'E'                 TO SAL-INDICADOR
+           MOVE WS-LLAVE-EMP        TO SAL-LLAVE
+           MOVE WS-EMP-NOMBRE       TO SAL-EMP-NOMBRE
+           MOVE WS-EMP-APELLIDO     TO SAL-EMP-APELLIDO
+           MOVE WS-EMP-DEPARTAMENTO TO SAL-EMP-DEPARTAMENTO
+           MOVE WS-EMP-FECHA-ALTA   TO SAL-EMP-FECHA-ALTA
+           MOVE WS-EMP-SALARIO      TO SAL-EMP-SALARIO
+           MOVE WS-EMP-ESTADO       TO SAL-EMP-ESTADO
+           MOVE SPACES              TO SAL-TRANS-TIPO
+           MOVE SPACES              TO SAL-TRANS-NOMBRE
+           MOVE SPACES              TO SAL-TRANS-APELLIDO
+           PERFORM 2040-GRABA-SALIDA.
+       2020-FIN.  EXIT.
+
+       2030-ESCRIBE-SOLO-TRANSACCION.
+           MOVE 'T'                 TO SAL-INDICADOR
+           MOVE WS-LLAVE-TRANS      TO SAL-LLAVE
+           MOVE SPACES              TO SAL-EMP-NOMBRE
+           MOVE SPACES              TO SAL-EMP-APELLIDO
+           MOVE ZEROS               TO SAL-EMP-DEPARTAMENTO
+           MOVE ZEROS               TO SAL-EMP-FECHA-ALTA
+           MOVE ZEROS               TO SAL-EMP-SALARIO
+           MOVE SPACES              TO SAL-EMP-ESTADO
+           MOVE TRANS-TIPO          TO SAL-TRANS-TIPO
+           MOVE TRANS-NOMBRE        TO SAL-TRANS-NOMBRE
+           MOVE TRANS-APELLIDO      TO SAL-TRANS-APELLIDO
+           PERFORM 2040-GRABA-SALIDA.
+       2030-FIN.  EXIT.
+
+       2040-GRABA-SALIDA.
+           ADD 1 TO WS-CONTADOR-SALIDA
+           WRITE REG-SALIDA-COMBINADA.
+       2040-FIN.  EXIT.
+
+       9000-TERMINA.
+           CLOSE EMPLEADOS TRANSACCIONES SALIDA-COMBINADA
+
+           MOVE WS-CONTADOR-EMPLEADOS TO WS-STAT-LEIDOS
+           ADD WS-CONTADOR-TRANSACCIONES TO WS-STAT-LEIDOS
+           CALL 'ESCRIBE-ESTADISTICAS'
+                USING WS-NOMBRE-PROGRAMA WS-STAT-LEIDOS
+                      WS-CONTADOR-SALIDA WS-CONTADOR-AMBOS.
+       9000-FIN.  EXIT.
