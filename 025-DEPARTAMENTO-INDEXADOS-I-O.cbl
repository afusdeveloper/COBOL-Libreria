@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     DEPARTAMENTO-INDEXADOS-I-O.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  FD AUDITORIA DECLARABA 46 CARACTERES; EL
+      *                    LAYOUT REAL (CPAUD01) OCUPA 52. SE CORRIGE
+      *                    EL RECORD CONTAINS. TAMBIEN SE CORRIGE EL
+      *                    LITERAL 'DEPARTAMEN' (TRUNCADO A 10 BYTES)
+      *                    POR 'DEPARTAMENTO' EN AUD-ARCHIVO.
+      *   09/08/2026  AMF  FUNCIONES RI/RS (START + READ NEXT) PARA QUE
+      *                    LOS PROGRAMAS QUE ARMAN UNA TABLA EN MEMORIA
+      *                    PUEDAN RECORRER TODO EL MAESTRO SIN LEER
+      *                    DEPARTAMENTO POR CODIGO UNO POR UNO.
+      *   09/08/2026  AMF  FECHA DEL SISTEMA VIA EL SUBPROGRAMA
+      *                    COMPARTIDO FECHA-ACTUAL, EN VEZ DE UN ACCEPT.
+      *   09/08/2026  AMF  VERSION ORIGINAL. SUBPROGRAMA DE MANTENIMIENTO
+      *                    DEL MAESTRO INDEXADO DEPARTAMENTO (ABRIR/LEER/
+      *                    ALTA/CAMBIO/CERRAR), MISMO ESQUEMA DE CODIGO
+      *                    DE FUNCION QUE ARCHIVOS-INDEXADOS-I-O. CADA
+      *                    ALTA/CAMBIO QUEDA REGISTRADO EN LA MISMA
+      *                    AUDITORIA COMPARTIDA CON EMPLEADOS.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPARTAMENTO ASSIGN TO UT-ARCHIDEP
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS DEPARTAMENTO-LLAVE
+                  FILE STATUS IS WS-CODIGO.
+
+           SELECT AUDITORIA ASSIGN TO UT-S-AUDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CODIGO-AUDIT.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPARTAMENTO
+           RECORD CONTAINS 38 CHARACTERS
+           DATA RECORD IS REG-DEPARTAMENTO.
+           COPY CPDEPT01.
+
+       FD  AUDITORIA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 52 CHARACTERS
+           DATA RECORD IS REG-AUDITORIA.
+           COPY CPAUD01.
+
+       WORKING-STORAGE SECTION.
+           COPY CPDEPTWS.
+       01  WS-CODIGO                    PIC X(02).
+       01  WS-CODIGO-AUDIT              PIC X(02).
+       01  WS-LLAVE                     PIC 9(03).
+       01  WS-LLAVE-HASTA                PIC 9(03).
+       01  WS-USUARIO                   PIC X(08).
+       01  WS-FECHA-HOY                 PIC 9(08).
+       01  WS-HORA-AHORA                PIC 9(08).
+       01  WS-OPERACION-AUD             PIC X(06).
+
+       01  WS-FUNCION                   PIC X(02).
+           88 WS-FUN-ABRIR                        VALUE 'AB'.
+           88 WS-FUN-LEER                         VALUE 'LE'.
+           88 WS-FUN-ALTA                         VALUE 'AL'.
+           88 WS-FUN-CAMBIO                       VALUE 'CA'.
+           88 WS-FUN-RANGO-INICIA                 VALUE 'RI'.
+           88 WS-FUN-RANGO-SIGUIENTE              VALUE 'RS'.
+           88 WS-FUN-CERRAR                       VALUE 'CI'.
+       01  SW-ARCHIVO-ABIERTO            PIC X(01) VALUE 'N'.
+           88 ARCHIVO-ABIERTO-OK                   VALUE 'S'.
+
+       LINKAGE SECTION.
+       01  LK-FUNCION                   PIC X(02).
+       01  LK-LLAVE                     PIC 9(03).
+       01  LK-LLAVE-HASTA                PIC 9(03).
+       01  LK-USUARIO                   PIC X(08).
+       01  LK-REG-DEPARTAMENTO.
+           05 LK-DEPARTAMENTO-LLAVE     PIC 9(03).
+           05 LK-DEPTO-NOMBRE           PIC X(20).
+           05 LK-DEPTO-GERENTE          PIC X(15).
+       01  LK-CODIGO                    PIC X(02).
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-FUNCION LK-LLAVE LK-LLAVE-HASTA
+                                 LK-USUARIO LK-REG-DEPARTAMENTO
+                                 LK-CODIGO.
+
+       000-MAINLINE.
+           MOVE LK-FUNCION      TO WS-FUNCION
+           MOVE LK-LLAVE        TO WS-LLAVE
+           MOVE LK-LLAVE-HASTA  TO WS-LLAVE-HASTA
+           MOVE LK-USUARIO      TO WS-USUARIO
+           MOVE SPACES          TO WS-CODIGO
+           IF LK-USUARIO EQUAL SPACES
+              MOVE 'BATCH'  TO WS-USUARIO
+           END-IF
+           IF NOT WS-FUN-ABRIR
+              MOVE LK-REG-DEPARTAMENTO TO WS-REG-DEPARTAMENTO
+           END-IF
+
+           EVALUATE TRUE
+              WHEN WS-FUN-ABRIR
+                 PERFORM 020-ABRE-ARCHIVOS
+              WHEN WS-FUN-LEER
+                 PERFORM 040-LEE-DEPARTAMENTO
+              WHEN WS-FUN-ALTA
+                 PERFORM 050-ALTA-DEPARTAMENTO
+              WHEN WS-FUN-CAMBIO
+                 PERFORM 060-CAMBIO-DEPARTAMENTO
+              WHEN WS-FUN-RANGO-INICIA
+                 PERFORM 070-INICIA-RANGO
+              WHEN WS-FUN-RANGO-SIGUIENTE
+                 PERFORM 075-LEE-SIGUIENTE-RANGO
+              WHEN WS-FUN-CERRAR
+                 PERFORM 080-CIERRA-ARCHIVOS
+           END-EVALUATE
+
+           MOVE WS-REG-DEPARTAMENTO TO LK-REG-DEPARTAMENTO
+           MOVE WS-CODIGO           TO LK-CODIGO
+           GOBACK.
+       000-FIN.  EXIT.
+
+       020-ABRE-ARCHIVOS.
+           OPEN I-O DEPARTAMENTO
+           IF WS-CODIGO NOT EQUAL ZEROS
+              MOVE 'N' TO SW-ARCHIVO-ABIERTO
+              PERFORM 900-MUESTRA-MENSAJE
+              MOVE 16 TO RETURN-CODE
+              GO TO 020-FIN
+           END-IF
+
+           OPEN EXTEND AUDITORIA
+           MOVE 'S' TO SW-ARCHIVO-ABIERTO.
+       020-FIN.  EXIT.
+
+       040-LEE-DEPARTAMENTO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 040-FIN
+           END-IF
+
+           MOVE WS-LLAVE TO DEPARTAMENTO-LLAVE
+           READ DEPARTAMENTO INTO WS-REG-DEPARTAMENTO
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           END-IF.
+       040-FIN.  EXIT.
+
+       050-ALTA-DEPARTAMENTO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 050-FIN
+           END-IF
+
+           MOVE WS-REG-DEPARTAMENTO TO REG-DEPARTAMENTO
+           WRITE REG-DEPARTAMENTO
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           ELSE
+              MOVE 'ALTA  ' TO WS-OPERACION-AUD
+              PERFORM 095-ESCRIBE-AUDITORIA
+           END-IF.
+       050-FIN.  EXIT.
+
+       060-CAMBIO-DEPARTAMENTO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 060-FIN
+           END-IF
+
+           MOVE WS-REG-DEPARTAMENTO TO REG-DEPARTAMENTO
+           REWRITE REG-DEPARTAMENTO
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           ELSE
+              MOVE 'CAMBIO' TO WS-OPERACION-AUD
+              PERFORM 095-ESCRIBE-AUDITORIA
+           END-IF.
+       060-FIN.  EXIT.
+
+       095-ESCRIBE-AUDITORIA.
+           CALL 'FECHA-ACTUAL' USING WS-FECHA-HOY
+           ACCEPT WS-HORA-AHORA FROM TIME
+           MOVE 'DEPARTAMENTO' TO AUD-ARCHIVO
+           MOVE WS-DEPARTAMENTO-LLAVE TO AUD-LLAVE
+           MOVE WS-OPERACION-AUD      TO AUD-OPERACION
+           MOVE WS-FECHA-HOY          TO AUD-FECHA
+           MOVE WS-HORA-AHORA         TO AUD-HORA
+           MOVE WS-USUARIO            TO AUD-USUARIO
+           WRITE REG-AUDITORIA.
+       095-FIN.  EXIT.
+
+       070-INICIA-RANGO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 070-FIN
+           END-IF
+
+           MOVE WS-LLAVE TO DEPARTAMENTO-LLAVE
+           START DEPARTAMENTO KEY IS NOT LESS THAN DEPARTAMENTO-LLAVE
+           IF WS-CODIGO EQUAL ZEROS
+              PERFORM 075-LEE-SIGUIENTE-RANGO
+           END-IF.
+       070-FIN.  EXIT.
+
+       075-LEE-SIGUIENTE-RANGO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 075-FIN
+           END-IF
+
+           READ DEPARTAMENTO NEXT RECORD INTO WS-REG-DEPARTAMENTO
+           IF WS-CODIGO EQUAL ZEROS
+              IF DEPARTAMENTO-LLAVE > WS-LLAVE-HASTA
+                 MOVE '10' TO WS-CODIGO
+              END-IF
+           END-IF.
+       075-FIN.  EXIT.
+
+       080-CIERRA-ARCHIVOS.
+           CLOSE DEPARTAMENTO AUDITORIA
+           MOVE 'N' TO SW-ARCHIVO-ABIERTO.
+       080-FIN.  EXIT.
+
+       900-MUESTRA-MENSAJE.
+           EVALUATE WS-CODIGO
+              WHEN '00'
+                 CONTINUE
+              WHEN '10'
+                 DISPLAY 'NO EXISTE DEPARTAMENTO - LLAVE: ' WS-LLAVE
+              WHEN '22'
+                 DISPLAY 'LLAVE DE DEPARTAMENTO DUPLICADA - LLAVE: '
+                         WS-LLAVE
+              WHEN '98'
+                 DISPLAY 'ARCHIVO DE DEPARTAMENTO NO FUE ABIERTO'
+              WHEN '90' THRU '96'
+                 DISPLAY 'ERROR DE I/O EN ARCHIVO DE DEPARTAMENTO'
+                         ' - STATUS: ' WS-CODIGO
+              WHEN OTHER
+                 DISPLAY 'ERROR EN ARCHIVO DE DEPARTAMENTO - STATUS: '
+                         WS-CODIGO
+           END-EVALUATE.
+       900-FIN.  EXIT.
