@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     SALDOS-INDEXADOS-I-O.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  FD ARCHIVO-SALDOS NO DECLARABA RECORD
+      *                    CONTAINS; SE AGREGA (68 CARACTERES, SEGUN
+      *                    CPSALDO1) COMO EL RESTO DE LOS FD INDEXADOS.
+      *   09/08/2026  AMF  FD AUDITORIA DECLARABA 46 CARACTERES; EL
+      *                    LAYOUT REAL (CPAUD01) OCUPA 52. SE CORRIGE
+      *                    EL RECORD CONTAINS.
+      *   09/08/2026  AMF  FECHA DEL SISTEMA VIA EL SUBPROGRAMA
+      *                    COMPARTIDO FECHA-ACTUAL, EN VEZ DE UN ACCEPT.
+      *   09/08/2026  AMF  VERSION ORIGINAL. SUBPROGRAMA DE MANTENIMIENTO
+      *                    DEL MAESTRO INDEXADO ARCHIVO-SALDOS (ABRIR/
+      *                    LEER/ALTA/CAMBIO/CERRAR, MAS RECORRIDO
+      *                    COMPLETO POR RANGO PARA LOS REPORTES DE
+      *                    CONCILIACION Y EL PROCESO DE INTERES
+      *                    MENSUAL). MISMO ESQUEMA DE CODIGO DE FUNCION
+      *                    QUE ARCHIVOS-INDEXADOS-I-O.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-SALDOS ASSIGN TO UT-ARCHSDO
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS SALDO-CUENTA
+                  FILE STATUS IS WS-CODIGO.
+
+           SELECT AUDITORIA ASSIGN TO UT-S-AUDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CODIGO-AUDIT.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-SALDOS
+           RECORD CONTAINS 68 CHARACTERS
+           DATA RECORD IS REG-SALDOS.
+           COPY CPSALDO1.
+
+       FD  AUDITORIA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 52 CHARACTERS
+           DATA RECORD IS REG-AUDITORIA.
+           COPY CPAUD01.
+
+       WORKING-STORAGE SECTION.
+           COPY CPSALDOWS.
+       01  WS-CODIGO                    PIC X(02).
+       01  WS-CODIGO-AUDIT              PIC X(02).
+       01  WS-LLAVE                     PIC 9(07).
+       01  WS-LLAVE-HASTA               PIC 9(07).
+       01  WS-USUARIO                   PIC X(08).
+       01  WS-FECHA-HOY                 PIC 9(08).
+       01  WS-HORA-AHORA                PIC 9(08).
+       01  WS-OPERACION-AUD             PIC X(06).
+
+       01  WS-FUNCION                   PIC X(02).
+           88 WS-FUN-ABRIR                        VALUE 'AB'.
+           88 WS-FUN-LEER                         VALUE 'LE'.
+           88 WS-FUN-ALTA                         VALUE 'AL'.
+           88 WS-FUN-CAMBIO                       VALUE 'CA'.
+           88 WS-FUN-RANGO-INICIA                 VALUE 'RI'.
+           88 WS-FUN-RANGO-SIGUIENTE              VALUE 'RS'.
+           88 WS-FUN-CERRAR                       VALUE 'CI'.
+       01  SW-ARCHIVO-ABIERTO            PIC X(01) VALUE 'N'.
+           88 ARCHIVO-ABIERTO-OK                   VALUE 'S'.
+
+       LINKAGE SECTION.
+       01  LK-FUNCION                   PIC X(02).
+       01  LK-LLAVE                     PIC 9(07).
+       01  LK-LLAVE-HASTA               PIC 9(07).
+       01  LK-USUARIO                   PIC X(08).
+       01  LK-REG-SALDOS.
+           05 LK-SALDO-CUENTA           PIC 9(07).
+           05 LK-SALDO-NOMBRE           PIC X(35).
+           05 LK-SALDO-ACTUAL           PIC 9(11)V99 COMP-3.
+           05 LK-SALDO-ANTERIOR         PIC 9(11)V99 COMP-3.
+           05 LK-SALDO-TASA-INTERES     PIC 9(03)V9(04) COMP-3.
+           05 LK-SALDO-FECHA-ULT-MOV    PIC 9(08).
+       01  LK-CODIGO                    PIC X(02).
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-FUNCION LK-LLAVE LK-LLAVE-HASTA
+                                 LK-USUARIO LK-REG-SALDOS LK-CODIGO.
+
+       000-MAINLINE.
+           MOVE LK-FUNCION      TO WS-FUNCION
+           MOVE LK-LLAVE        TO WS-LLAVE
+           MOVE LK-LLAVE-HASTA  TO WS-LLAVE-HASTA
+           MOVE LK-USUARIO      TO WS-USUARIO
+           MOVE SPACES          TO WS-CODIGO
+           IF LK-USUARIO EQUAL SPACES
+              MOVE 'BATCH'      TO WS-USUARIO
+           END-IF
+           IF WS-FUN-ALTA OR WS-FUN-CAMBIO
+              MOVE LK-REG-SALDOS TO WS-REG-SALDOS
+           END-IF
+
+           EVALUATE TRUE
+              WHEN WS-FUN-ABRIR
+                 PERFORM 020-ABRE-ARCHIVOS
+              WHEN WS-FUN-LEER
+                 PERFORM 040-LEE-SALDO
+              WHEN WS-FUN-ALTA
+                 PERFORM 050-ALTA-SALDO
+              WHEN WS-FUN-CAMBIO
+                 PERFORM 060-CAMBIO-SALDO
+              WHEN WS-FUN-RANGO-INICIA
+                 PERFORM 070-INICIA-RANGO
+              WHEN WS-FUN-RANGO-SIGUIENTE
+                 PERFORM 075-LEE-SIGUIENTE-RANGO
+              WHEN WS-FUN-CERRAR
+                 PERFORM 080-CIERRA-ARCHIVOS
+           END-EVALUATE
+
+           MOVE WS-REG-SALDOS TO LK-REG-SALDOS
+           MOVE WS-CODIGO     TO LK-CODIGO
+           GOBACK.
+       000-FIN.  EXIT.
+
+       020-ABRE-ARCHIVOS.
+           OPEN I-O ARCHIVO-SALDOS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              MOVE 'N' TO SW-ARCHIVO-ABIERTO
+              PERFORM 900-MUESTRA-MENSAJE
+              MOVE 16 TO RETURN-CODE
+              GO TO 020-FIN
+           END-IF
+
+           OPEN EXTEND AUDITORIA
+           MOVE 'S' TO SW-ARCHIVO-ABIERTO.
+       020-FIN.  EXIT.
+
+       040-LEE-SALDO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 040-FIN
+           END-IF
+
+           MOVE WS-LLAVE TO SALDO-CUENTA
+           READ ARCHIVO-SALDOS INTO WS-REG-SALDOS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           END-IF.
+       040-FIN.  EXIT.
+
+       050-ALTA-SALDO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 050-FIN
+           END-IF
+
+           MOVE WS-REG-SALDOS TO REG-SALDOS
+           WRITE REG-SALDOS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           ELSE
+              MOVE 'ALTA  ' TO WS-OPERACION-AUD
+              PERFORM 095-ESCRIBE-AUDITORIA
+           END-IF.
+       050-FIN.  EXIT.
+
+       060-CAMBIO-SALDO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 060-FIN
+           END-IF
+
+           MOVE WS-REG-SALDOS TO REG-SALDOS
+           REWRITE REG-SALDOS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           ELSE
+              MOVE 'CAMBIO' TO WS-OPERACION-AUD
+              PERFORM 095-ESCRIBE-AUDITORIA
+           END-IF.
+       060-FIN.  EXIT.
+
+       070-INICIA-RANGO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 070-FIN
+           END-IF
+
+           MOVE WS-LLAVE TO SALDO-CUENTA
+           START ARCHIVO-SALDOS KEY IS NOT LESS THAN SALDO-CUENTA
+           IF WS-CODIGO EQUAL ZEROS
+              PERFORM 075-LEE-SIGUIENTE-RANGO
+           END-IF.
+       070-FIN.  EXIT.
+
+       075-LEE-SIGUIENTE-RANGO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 075-FIN
+           END-IF
+
+           READ ARCHIVO-SALDOS NEXT RECORD INTO WS-REG-SALDOS
+           IF WS-CODIGO EQUAL ZEROS
+              IF SALDO-CUENTA > WS-LLAVE-HASTA
+                 MOVE '10' TO WS-CODIGO
+              END-IF
+           END-IF.
+       075-FIN.  EXIT.
+
+       095-ESCRIBE-AUDITORIA.
+           CALL 'FECHA-ACTUAL' USING WS-FECHA-HOY
+           ACCEPT WS-HORA-AHORA FROM TIME
+           MOVE 'SALDOS'      TO AUD-ARCHIVO
+           MOVE WS-SALDO-CUENTA TO AUD-LLAVE
+           MOVE WS-OPERACION-AUD TO AUD-OPERACION
+           MOVE WS-FECHA-HOY    TO AUD-FECHA
+           MOVE WS-HORA-AHORA   TO AUD-HORA
+           MOVE WS-USUARIO      TO AUD-USUARIO
+           WRITE REG-AUDITORIA.
+       095-FIN.  EXIT.
+
+       080-CIERRA-ARCHIVOS.
+           CLOSE ARCHIVO-SALDOS AUDITORIA
+           MOVE 'N' TO SW-ARCHIVO-ABIERTO.
+       080-FIN.  EXIT.
+
+       900-MUESTRA-MENSAJE.
+           EVALUATE WS-CODIGO
+              WHEN '00'
+                 CONTINUE
+              WHEN '10'
+                 DISPLAY 'NO EXISTE CUENTA - LLAVE: ' WS-LLAVE
+              WHEN '22'
+                 DISPLAY 'CUENTA DUPLICADA - LLAVE: ' WS-LLAVE
+              WHEN '98'
+                 DISPLAY 'ARCHIVO DE SALDOS NO FUE ABIERTO'
+              WHEN '90' THRU '96'
+                 DISPLAY 'ERROR DE I/O EN ARCHIVO DE SALDOS'
+                         ' - STATUS: ' WS-CODIGO
+              WHEN OTHER
+                 DISPLAY 'ERROR EN ARCHIVO DE SALDOS - STATUS: '
+                         WS-CODIGO
+           END-EVALUATE.
+       900-FIN.  EXIT.
