@@ -1,33 +1,167 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID                      ARCHIVOS-SECUENCIALES-ENTRADA.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     ARCHIVOS-SECUENCIALES-ENTRADA.
        AUTHOR.                         AYMARA M FUSARO.
        DATE-WRITTEN.                   26/06/2022.
       * ---------------------------------------------------------------
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT EMPLEADOS ASSIGN TO UT-S-EMPLEADO.
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  040-LEE RECONOCE EL TRAILER (TRLR*) GRABADO
+      *                    POR ARCHIVOS-SECUENCIALES-SALIDA Y LO TRATA
+      *                    COMO FIN DE ARCHIVO EN VEZ DE PASARLO COMO
+      *                    SI FUERA UN EMPLEADO MAS.
+      *   09/08/2026  AMF  025-SALTA-REGISTROS-PROCESADOS DEJABA A
+      *                    W-CONTADOR-LEIDOS EN CHECKPOINT+1; SE
+      *                    CORRIGE PARA QUE QUEDE EN CHECKPOINT, YA
+      *                    QUE 040-LEE SUMA 1 AL LEER EL SIGUIENTE
+      *                    REGISTRO REAL.
+      *   26/06/2022  AMF  VERSION ORIGINAL (SOLO OPEN/READ/CLOSE).
+      *   09/08/2026  AMF  REG-EMPLEADOS CON CAMPOS REALES (CPEMP01),
+      *                    COMPATIBLE CON EL MAESTRO INDEXADO PARA LA
+      *                    CARGA INICIAL.
+      *   09/08/2026  AMF  CHECKPOINT/RESTART: CADA 1000 REGISTROS SE
+      *                    GRABA UN PUNTO DE REINICIO; SI EXISTE UN
+      *                    PUNTO DE REINICIO AL ABRIR, SE SALTAN LOS
+      *                    REGISTROS YA PROCESADOS.
+      *   09/08/2026  AMF  BLOCK CONTAINS 0 RECORDS SE MANTIENE (EL
+      *                    FACTOR DE BLOQUEO LO FIJA EL DD DE JCL EN
+      *                    TIEMPO DE EJECUCION - VER jcl/).
+      *   09/08/2026  AMF  CONVERTIDO A SUBPROGRAMA CON CODIGO DE
+      *                    FUNCION PARA SER INVOCADO POR LOS BATCH DE
+      *                    CARGA Y CONVERSION.
       * ---------------------------------------------------------------
-       DATA DIVISION. 
-       FILE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS ASSIGN TO UT-S-EMPLEADO
+                  FILE STATUS IS WS-CODIGO.
+
+           SELECT EMPLEADOS-RESTART ASSIGN TO UT-S-RESTART
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CODIGO-RESTART.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
        FD  EMPLEADOS
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 50 CHARACTERS
+           RECORD CONTAINS 56 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
-           DATA RECORD IS REG-EMPLEADOS.
-       01  REG-EMPLEADOS               PIC X(50).
+           DATA RECORD IS REG-EMPLEADOS REG-TRAILER.
+           COPY CPEMP01.
+       01  REG-TRAILER REDEFINES REG-EMPLEADOS.
+           05 TRAILER-MARCA            PIC X(05).
+              88 ES-REGISTRO-TRAILER           VALUE 'TRLR*'.
+           05 FILLER                   PIC X(51).
+
+       FD  EMPLEADOS-RESTART
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 5 CHARACTERS
+           DATA RECORD IS REG-RESTART.
+       01  REG-RESTART                 PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+           COPY CPEMPWS.
+       01  WS-CODIGO                   PIC X(02).
+       01  WS-CODIGO-RESTART           PIC X(02).
+       01  SW-FIN                      PIC X(03) VALUE SPACES.
+           88 HAY-FIN-DE-ARCHIVO                 VALUE 'FIN'.
+       01  W-CONTADOR-LEIDOS           PIC 9(07) VALUE ZEROS.
+       01  W-CONTADOR-CHECKPOINT        PIC 9(07) VALUE ZEROS.
+       01  W-CADA-CUANTOS-REGISTROS     PIC 9(05) VALUE 1000.
+       01  W-CHECKPOINT-COCIENTE        PIC 9(07).
+       01  W-CHECKPOINT-RESIDUO         PIC 9(05).
+
+       01  WS-FUNCION                   PIC X(02).
+           88 WS-FUN-ABRIR                        VALUE 'AB'.
+           88 WS-FUN-LEER                         VALUE 'LE'.
+           88 WS-FUN-CERRAR                       VALUE 'CI'.
+
+       LINKAGE SECTION.
+       01  LK-FUNCION                   PIC X(02).
+       01  LK-REG-EMPLEADOS.
+           05 LK-EMPLEADOS-LLAVE        PIC 9(05).
+           05 LK-EMP-NOMBRE             PIC X(15).
+           05 LK-EMP-APELLIDO           PIC X(15).
+           05 LK-EMP-DEPARTAMENTO       PIC 9(03).
+           05 LK-EMP-FECHA-ALTA         PIC 9(08).
+           05 LK-EMP-SALARIO            PIC 9(07)V99.
+           05 LK-EMP-ESTADO             PIC X(01).
+       01  LK-FIN                       PIC X(03).
+       01  LK-CODIGO                    PIC X(02).
       * ---------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-FUNCION LK-REG-EMPLEADOS
+                                 LK-FIN LK-CODIGO.
+
+       000-MAINLINE.
+           MOVE LK-FUNCION TO WS-FUNCION
+           MOVE SPACES     TO WS-CODIGO
+
+           EVALUATE TRUE
+              WHEN WS-FUN-ABRIR
+                 PERFORM 020-ABRE-ARCHIVOS
+              WHEN WS-FUN-LEER
+                 PERFORM 040-LEE
+              WHEN WS-FUN-CERRAR
+                 PERFORM 050-CIERRA-ARCHIVOS
+           END-EVALUATE
+
+           MOVE WS-REG-EMPLEADOS TO LK-REG-EMPLEADOS
+           MOVE SW-FIN           TO LK-FIN
+           MOVE WS-CODIGO        TO LK-CODIGO
+           GOBACK.
+       000-FIN.  EXIT.
 
        020-ABRE-ARCHIVOS.
-           OPEN INPUT EMPLEADOS.
+           OPEN INPUT EMPLEADOS
+           MOVE ZEROS TO W-CONTADOR-LEIDOS
+
+           OPEN INPUT EMPLEADOS-RESTART
+           IF WS-CODIGO-RESTART EQUAL ZEROS
+              READ EMPLEADOS-RESTART INTO W-CONTADOR-CHECKPOINT
+              CLOSE EMPLEADOS-RESTART
+              PERFORM 025-SALTA-REGISTROS-PROCESADOS
+           ELSE
+              MOVE ZEROS TO W-CONTADOR-CHECKPOINT
+           END-IF.
        020-FIN.  EXIT.
 
-       040-LEE.
-           READ EMPLEADOS INTO WS-REG-EMPLEADOS AT END 
+       025-SALTA-REGISTROS-PROCESADOS.
+           PERFORM 026-LEE-Y-DESCARTA
+              VARYING W-CONTADOR-LEIDOS FROM 1 BY 1
+                 UNTIL W-CONTADOR-LEIDOS > W-CONTADOR-CHECKPOINT
+                    OR HAY-FIN-DE-ARCHIVO
+           IF NOT HAY-FIN-DE-ARCHIVO
+              MOVE W-CONTADOR-CHECKPOINT TO W-CONTADOR-LEIDOS
+           END-IF.
+       025-FIN.  EXIT.
+
+       026-LEE-Y-DESCARTA.
+           READ EMPLEADOS INTO WS-REG-EMPLEADOS AT END
                 MOVE 'FIN' TO SW-FIN.
+       026-FIN.  EXIT.
+
+       040-LEE.
+           READ EMPLEADOS INTO WS-REG-EMPLEADOS AT END
+                MOVE 'FIN' TO SW-FIN
+           NOT AT END
+                IF ES-REGISTRO-TRAILER
+                   MOVE 'FIN' TO SW-FIN
+                ELSE
+                   ADD 1 TO W-CONTADOR-LEIDOS
+                   DIVIDE W-CONTADOR-LEIDOS BY W-CADA-CUANTOS-REGISTROS
+                      GIVING W-CHECKPOINT-COCIENTE
+                      REMAINDER W-CHECKPOINT-RESIDUO
+                   IF W-CHECKPOINT-RESIDUO = ZEROS
+                      PERFORM 045-GRABA-CHECKPOINT
+                   END-IF
+                END-IF
+           END-READ.
        040-FIN.  EXIT.
 
+       045-GRABA-CHECKPOINT.
+           OPEN OUTPUT EMPLEADOS-RESTART
+           WRITE REG-RESTART FROM W-CONTADOR-LEIDOS
+           CLOSE EMPLEADOS-RESTART.
+       045-FIN.  EXIT.
+
        050-CIERRA-ARCHIVOS.
            CLOSE EMPLEADOS.
-       050-FIN.  EXIT.
\ No newline at end of file
+       050-FIN.  EXIT.
