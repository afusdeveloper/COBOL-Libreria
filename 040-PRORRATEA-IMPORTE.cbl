@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     PRORRATEA-IMPORTE.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  VERSION ORIGINAL. SUBPROGRAMA COMPARTIDO QUE
+      *                    PRORRATEA UN IMPORTE COMP-3 SEGUN LA
+      *                    CANTIDAD DE DIAS A PRORRATEAR SOBRE EL TOTAL
+      *                    DE DIAS DEL PERIODO (ALTA O BAJA A MITAD DE
+      *                    MES), CON EL REDONDEO A CARGO DEL LLAMADOR
+      *                    (LK-CON-REDONDEO), PARA QUE NOMINA Y SALDOS
+      *                    NO TENGAN CADA UNA SU PROPIA CUENTA SUELTA.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LK-IMPORTE                   PIC S9(07)V99 COMP-3.
+       01  LK-DIAS-PERIODO               PIC 9(02).
+       01  LK-DIAS-A-PRORRATEAR          PIC 9(02).
+       01  LK-REDONDEAR                  PIC X(01).
+           88 LK-CON-REDONDEO                      VALUE 'S'.
+           88 LK-SIN-REDONDEO                      VALUE 'N'.
+       01  LK-IMPORTE-PRORRATEADO        PIC S9(07)V99 COMP-3.
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-IMPORTE LK-DIAS-PERIODO
+                                 LK-DIAS-A-PRORRATEAR LK-REDONDEAR
+                                 LK-IMPORTE-PRORRATEADO.
+
+       000-MAINLINE.
+           IF LK-CON-REDONDEO
+              COMPUTE LK-IMPORTE-PRORRATEADO ROUNDED =
+                      LK-IMPORTE * LK-DIAS-A-PRORRATEAR
+                      / LK-DIAS-PERIODO
+           ELSE
+              COMPUTE LK-IMPORTE-PRORRATEADO =
+                      LK-IMPORTE * LK-DIAS-A-PRORRATEAR
+                      / LK-DIAS-PERIODO
+           END-IF.
+       000-FIN.  GOBACK.
