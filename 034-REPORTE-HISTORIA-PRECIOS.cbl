@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     REPORTE-HISTORIA-PRECIOS.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  WS-CONTADOR-LEIDOS (PIC 9(05)) SE PASABA
+      *                    DIRECTO COMO EL ARGUMENTO GRABADOS DE
+      *                    ESCRIBE-ESTADISTICAS, QUE LO ESPERA PIC
+      *                    9(07); SE AGREGA WS-STAT-GRABADOS PARA
+      *                    PASARLO DEL TAMANO CORRECTO.
+      *   09/08/2026  AMF  VERSION ORIGINAL. LISTA EL MOVIMIENTO DE
+      *                    PRECIOS POR ARTICULO, LEYENDO EL ARCHIVO
+      *                    ARTICULOS-HISTORIA QUE GRABA PROG0020 EN
+      *                    CADA CAMBIO DE PRECIO.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARTICULOS-HISTORIA ASSIGN TO UT-S-ARTHIST
+                  FILE STATUS IS WS-CODIGO-HIST.
+           SELECT REPORTE ASSIGN TO PRINTER
+                  FILE STATUS IS WS-CODIGO-REPORTE.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARTICULOS-HISTORIA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 27 CHARACTERS
+           DATA RECORD IS REG-ARTICULOS-HISTORIA.
+           COPY CPARTHS1.
+
+       FD  REPORTE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TITULO-1.
+           05 FILLER                    PIC X(25) VALUE SPACES.
+           05 FILLER                    PIC X(30)
+              VALUE 'MOVIMIENTO DE PRECIOS'.
+           05 FILLER                    PIC X(25) VALUE SPACES.
+
+       01  WS-TITULO-2.
+           05 FILLER                    PIC X(08) VALUE 'ARTICULO'.
+           05 FILLER                    PIC X(12) VALUE 'FECHA'.
+           05 FILLER               PIC X(17) VALUE 'PRECIO ANTERIOR'.
+           05 FILLER               PIC X(17) VALUE 'PRECIO NUEVO'.
+
+       01  WS-DETALLE.
+           05 DET-LLAVE                 PIC 9(05).
+           05 FILLER                    PIC X(05) VALUE SPACES.
+           05 DET-FECHA                 PIC 9(08).
+           05 FILLER                    PIC X(04) VALUE SPACES.
+           05 DET-PRECIO-ANTERIOR       PIC ZZ,ZZ9.99.
+           05 FILLER                    PIC X(04) VALUE SPACES.
+           05 DET-PRECIO-NUEVO          PIC ZZ,ZZ9.99.
+
+       01  WS-LINEA-RESUMEN.
+           05 FILLER                    PIC X(25)
+              VALUE 'CAMBIOS DE PRECIO LEIDOS:'.
+           05 RES-LEIDOS                PIC ZZ,ZZ9.
+
+       01  WS-CODIGO-HIST               PIC X(02).
+       01  WS-CODIGO-REPORTE            PIC X(02).
+       01  SW-FIN-HISTORIA              PIC X(01) VALUE 'N'.
+           88 FIN-DE-HISTORIA                      VALUE 'S'.
+
+       01  WS-CONTADOR-LEIDOS           PIC 9(05) VALUE ZEROS.
+
+       01  WS-NOMBRE-PROGRAMA           PIC X(20)
+           VALUE 'HISTORIA-PRECIOS'.
+       01  WS-STAT-LEIDOS                PIC 9(07).
+       01  WS-STAT-GRABADOS             PIC 9(07).
+       01  WS-STAT-CERO                 PIC 9(07) VALUE ZEROS.
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN INPUT ARTICULOS-HISTORIA
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING 1 LINE
+           WRITE REG-REPORTE FROM WS-TITULO-2 AFTER ADVANCING 2 LINES
+
+           PERFORM 1010-LEE-HISTORIA
+           PERFORM 1000-IMPRIME-MOVIMIENTO UNTIL FIN-DE-HISTORIA
+
+           MOVE WS-CONTADOR-LEIDOS TO RES-LEIDOS
+           WRITE REG-REPORTE FROM WS-LINEA-RESUMEN
+                 AFTER ADVANCING 2 LINES
+
+           MOVE WS-CONTADOR-LEIDOS TO WS-STAT-LEIDOS
+           MOVE WS-CONTADOR-LEIDOS TO WS-STAT-GRABADOS
+           CALL 'ESCRIBE-ESTADISTICAS'
+                USING WS-NOMBRE-PROGRAMA WS-STAT-LEIDOS
+                      WS-STAT-GRABADOS WS-STAT-CERO
+
+           CLOSE ARTICULOS-HISTORIA REPORTE
+           GOBACK.
+       0000-FIN.  EXIT.
+
+       1000-IMPRIME-MOVIMIENTO.
+           MOVE HISTART-LLAVE           TO DET-LLAVE
+           MOVE HISTART-FECHA-EFECTIVA  TO DET-FECHA
+           MOVE HISTART-PRECIO-ANTERIOR TO DET-PRECIO-ANTERIOR
+           MOVE HISTART-PRECIO-NUEVO    TO DET-PRECIO-NUEVO
+           WRITE REG-REPORTE FROM WS-DETALLE AFTER ADVANCING 1 LINE
+
+           PERFORM 1010-LEE-HISTORIA.
+       1000-FIN.  EXIT.
+
+       1010-LEE-HISTORIA.
+           READ ARTICULOS-HISTORIA
+              AT END MOVE 'S' TO SW-FIN-HISTORIA
+           END-READ
+           IF NOT FIN-DE-HISTORIA
+              ADD 1 TO WS-CONTADOR-LEIDOS
+           END-IF.
+       1010-FIN.  EXIT.
