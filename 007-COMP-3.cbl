@@ -2,9 +2,12 @@
        01  WS-REG-SALDOS.
            05 WS-CUENTA                PIC 9(07).
            05 WS-NOMBRE                PIC X(35).
-           05 WS-SALDO-ACTUAL          PIC 9(08)V99 COMP-3.
+           05 WS-SALDO-ACTUAL          PIC 9(11)V99 COMP-3.
            05 WS-SALDO-ANTERIOR        PIC 9(11)V99 COMP-3.
-      * LA LONGITUD TOTAL DEL REGISTRO ES 7 + 35 + 6 + 7 = 55 BYTES
+      * 09/08/2026: WS-SALDO-ACTUAL AMPLIADO DE 9(08)V99 A 9(11)V99
+      *   PARA IGUALAR EL TOPE DE WS-SALDO-ANTERIOR ANTES DE QUE LAS
+      *   CUENTAS INSTITUCIONALES GRANDES LO DESBORDEN.
+      * LA LONGITUD TOTAL DEL REGISTRO ES 7 + 35 + 7 + 7 = 56 BYTES
 
       * --------------------------------------------------------------- 
       * DATOS EMPACADOS: COMP-3:
