@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     MANTENIMIENTO-EMPLEADOS-LOTE.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  WS-CONTADOR-APLICADAS Y WS-CONTADOR-RECHAZADAS
+      *                    (AMBOS PIC 9(05)) SE PASABAN DIRECTO A
+      *                    ESCRIBE-ESTADISTICAS, QUE LOS ESPERA PIC
+      *                    9(07); SE AGREGAN WS-STAT-APLICADAS Y
+      *                    WS-STAT-RECHAZADAS PARA PASARLOS DEL TAMANO
+      *                    CORRECTO.
+      *   09/08/2026  AMF  FD TRANS-MANTENIMIENTO DECLARABA 56
+      *                    CARACTERES; EL REGISTRO REAL (CON EL FILLER
+      *                    DE RELLENO) OCUPA 59. SE CORRIGE EL
+      *                    RECORD CONTAINS.
+      *   09/08/2026  AMF  VERSION ORIGINAL. LEE UN ARCHIVO DIARIO DE
+      *                    TRANSACCIONES (A/C/B) Y LAS APLICA CONTRA
+      *                    EL MAESTRO INDEXADO DE EMPLEADOS, EN LUGAR
+      *                    DE REQUERIR QUE CADA ALTA/CAMBIO/BAJA SE
+      *                    INVOQUE UNA POR UNA.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-MANTENIMIENTO ASSIGN TO UT-S-TRANSEMP
+                  FILE STATUS IS WS-CODIGO-TRANS.
+           SELECT REPORTE ASSIGN TO PRINTER
+                  FILE STATUS IS WS-CODIGO-REPORTE.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-MANTENIMIENTO
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 59 CHARACTERS
+           DATA RECORD IS REG-TRANS-MANT.
+       01  REG-TRANS-MANT.
+           05 TRANS-TIPO                PIC X(01).
+              88 TRANS-ES-ALTA                      VALUE 'A'.
+              88 TRANS-ES-CAMBIO                    VALUE 'C'.
+              88 TRANS-ES-BAJA                      VALUE 'B'.
+           05 TRANS-LLAVE                PIC 9(05).
+           05 TRANS-NOMBRE               PIC X(15).
+           05 TRANS-APELLIDO             PIC X(15).
+           05 TRANS-DEPARTAMENTO         PIC 9(03).
+           05 TRANS-FECHA-ALTA           PIC 9(08).
+           05 TRANS-SALARIO              PIC 9(07)V99.
+           05 FILLER                     PIC X(03).
+
+       FD  REPORTE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TITULO-1.
+           05 FILLER                    PIC X(25) VALUE SPACES.
+           05 FILLER                    PIC X(30)
+              VALUE 'MANTENIMIENTO LOTE EMPLEADOS'.
+           05 FILLER                    PIC X(25) VALUE SPACES.
+
+       01  WS-TITULO-2.
+           05 FILLER                    PIC X(05) VALUE 'TIPO'.
+           05 FILLER                    PIC X(08) VALUE 'LLAVE'.
+           05 FILLER                    PIC X(10) VALUE 'RESULTADO'.
+           05 FILLER                    PIC X(20) VALUE 'MENSAJE'.
+
+       01  WS-DETALLE.
+           05 DET-TIPO                  PIC X(01).
+           05 FILLER                    PIC X(04) VALUE SPACES.
+           05 DET-LLAVE                 PIC 9(05).
+           05 FILLER                    PIC X(03) VALUE SPACES.
+           05 DET-RESULTADO             PIC X(10).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DET-MENSAJE               PIC X(30).
+
+       01  WS-LINEA-RESUMEN.
+           05 FILLER                    PIC X(25)
+              VALUE 'TRANSACCIONES LEIDAS:'.
+           05 RES-LEIDAS                PIC ZZ,ZZ9.
+           05 FILLER                    PIC X(05) VALUE SPACES.
+           05 FILLER                    PIC X(25)
+              VALUE 'APLICADAS:'.
+           05 RES-APLICADAS             PIC ZZ,ZZ9.
+           05 FILLER                    PIC X(05) VALUE SPACES.
+           05 FILLER                    PIC X(25)
+              VALUE 'RECHAZADAS:'.
+           05 RES-RECHAZADAS            PIC ZZ,ZZ9.
+
+       01  WS-CODIGO-TRANS              PIC X(02).
+       01  WS-CODIGO-REPORTE            PIC X(02).
+       01  SW-FIN-TRANS                 PIC X(01) VALUE 'N'.
+           88 FIN-DE-TRANS                         VALUE 'S'.
+
+       01  WS-FUNCION-EMP               PIC X(02).
+       01  WS-LLAVE-EMP                 PIC 9(05).
+       01  WS-USUARIO-EMP                PIC X(08) VALUE 'MANTLOTE'.
+       01  WS-REG-EMPLEADOS-EMP.
+           05 WS-EMPLEADOS-LLAVE-EMP    PIC 9(05).
+           05 WS-EMP-NOMBRE-EMP         PIC X(15).
+           05 WS-EMP-APELLIDO-EMP       PIC X(15).
+           05 WS-EMP-DEPARTAMENTO-EMP   PIC 9(03).
+           05 WS-EMP-FECHA-ALTA-EMP     PIC 9(08).
+           05 WS-EMP-SALARIO-EMP        PIC 9(07)V99.
+           05 WS-EMP-ESTADO-EMP         PIC X(01).
+       01  WS-CODIGO-EMP                PIC X(02).
+
+       01  WS-CONTADOR-LEIDAS           PIC 9(05) VALUE ZEROS.
+       01  WS-CONTADOR-APLICADAS        PIC 9(05) VALUE ZEROS.
+       01  WS-CONTADOR-RECHAZADAS       PIC 9(05) VALUE ZEROS.
+
+       01  WS-NOMBRE-PROGRAMA           PIC X(20)
+           VALUE 'MANT-EMP-LOTE'.
+       01  WS-STAT-LEIDOS                PIC 9(07).
+       01  WS-STAT-APLICADAS             PIC 9(07).
+       01  WS-STAT-RECHAZADAS            PIC 9(07).
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESA-TRANSACCION UNTIL FIN-DE-TRANS
+           PERFORM 9000-TERMINA
+           GOBACK.
+       0000-FIN.  EXIT.
+
+       1000-INICIALIZA.
+           OPEN INPUT TRANS-MANTENIMIENTO
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING 1 LINE
+           WRITE REG-REPORTE FROM WS-TITULO-2 AFTER ADVANCING 2 LINES
+
+           MOVE 'AB' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-I-O'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-USUARIO-EMP
+                      WS-REG-EMPLEADOS-EMP WS-CODIGO-EMP
+
+           PERFORM 1010-LEE-SIGUIENTE-TRANS.
+       1000-FIN.  EXIT.
+
+       1010-LEE-SIGUIENTE-TRANS.
+           READ TRANS-MANTENIMIENTO
+              AT END MOVE 'S' TO SW-FIN-TRANS
+           END-READ
+           IF NOT FIN-DE-TRANS
+              ADD 1 TO WS-CONTADOR-LEIDAS
+           END-IF.
+       1010-FIN.  EXIT.
+
+       2000-PROCESA-TRANSACCION.
+           MOVE TRANS-TIPO  TO DET-TIPO
+           MOVE TRANS-LLAVE TO DET-LLAVE WS-LLAVE-EMP
+
+           EVALUATE TRUE
+              WHEN TRANS-ES-ALTA
+                 PERFORM 2010-APLICA-ALTA
+              WHEN TRANS-ES-CAMBIO
+                 PERFORM 2020-APLICA-CAMBIO
+              WHEN TRANS-ES-BAJA
+                 PERFORM 2030-APLICA-BAJA
+              WHEN OTHER
+                 MOVE 'RECHAZADA' TO DET-RESULTADO
+                 MOVE 'TIPO DE TRANSACCION DESCONOCIDO'
+                      TO DET-MENSAJE
+                 ADD 1 TO WS-CONTADOR-RECHAZADAS
+           END-EVALUATE
+
+           WRITE REG-REPORTE FROM WS-DETALLE AFTER ADVANCING 1 LINE
+
+           PERFORM 1010-LEE-SIGUIENTE-TRANS.
+       2000-FIN.  EXIT.
+
+       2010-APLICA-ALTA.
+           MOVE TRANS-LLAVE        TO WS-EMPLEADOS-LLAVE-EMP
+           MOVE TRANS-NOMBRE       TO WS-EMP-NOMBRE-EMP
+           MOVE TRANS-APELLIDO     TO WS-EMP-APELLIDO-EMP
+           MOVE TRANS-DEPARTAMENTO TO WS-EMP-DEPARTAMENTO-EMP
+           MOVE TRANS-FECHA-ALTA   TO WS-EMP-FECHA-ALTA-EMP
+           MOVE TRANS-SALARIO      TO WS-EMP-SALARIO-EMP
+           MOVE 'A'                TO WS-EMP-ESTADO-EMP
+           MOVE 'AL'               TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-I-O'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-USUARIO-EMP
+                      WS-REG-EMPLEADOS-EMP WS-CODIGO-EMP
+
+           IF WS-CODIGO-EMP EQUAL ZEROS
+              MOVE 'APLICADA'      TO DET-RESULTADO
+              MOVE 'ALTA REGISTRADA'   TO DET-MENSAJE
+              ADD 1 TO WS-CONTADOR-APLICADAS
+           ELSE
+              MOVE 'RECHAZADA'     TO DET-RESULTADO
+              MOVE 'ALTA RECHAZADA, VER FILE STATUS'
+                   TO DET-MENSAJE
+              ADD 1 TO WS-CONTADOR-RECHAZADAS
+           END-IF.
+       2010-FIN.  EXIT.
+
+       2020-APLICA-CAMBIO.
+           MOVE TRANS-LLAVE        TO WS-EMPLEADOS-LLAVE-EMP
+           MOVE TRANS-NOMBRE       TO WS-EMP-NOMBRE-EMP
+           MOVE TRANS-APELLIDO     TO WS-EMP-APELLIDO-EMP
+           MOVE TRANS-DEPARTAMENTO TO WS-EMP-DEPARTAMENTO-EMP
+           MOVE TRANS-FECHA-ALTA   TO WS-EMP-FECHA-ALTA-EMP
+           MOVE TRANS-SALARIO      TO WS-EMP-SALARIO-EMP
+           MOVE 'A'                TO WS-EMP-ESTADO-EMP
+           MOVE 'CA'               TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-I-O'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-USUARIO-EMP
+                      WS-REG-EMPLEADOS-EMP WS-CODIGO-EMP
+
+           IF WS-CODIGO-EMP EQUAL ZEROS
+              MOVE 'APLICADA'      TO DET-RESULTADO
+              MOVE 'CAMBIO REGISTRADO' TO DET-MENSAJE
+              ADD 1 TO WS-CONTADOR-APLICADAS
+           ELSE
+              MOVE 'RECHAZADA'     TO DET-RESULTADO
+              MOVE 'CAMBIO RECHAZADO, VER FILE STATUS'
+                   TO DET-MENSAJE
+              ADD 1 TO WS-CONTADOR-RECHAZADAS
+           END-IF.
+       2020-FIN.  EXIT.
+
+       2030-APLICA-BAJA.
+           MOVE 'BJ' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-I-O'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-USUARIO-EMP
+                      WS-REG-EMPLEADOS-EMP WS-CODIGO-EMP
+
+           IF WS-CODIGO-EMP EQUAL ZEROS
+              MOVE 'APLICADA'      TO DET-RESULTADO
+              MOVE 'BAJA REGISTRADA'   TO DET-MENSAJE
+              ADD 1 TO WS-CONTADOR-APLICADAS
+           ELSE
+              MOVE 'RECHAZADA'     TO DET-RESULTADO
+              MOVE 'BAJA RECHAZADA, VER FILE STATUS'
+                   TO DET-MENSAJE
+              ADD 1 TO WS-CONTADOR-RECHAZADAS
+           END-IF.
+       2030-FIN.  EXIT.
+
+       9000-TERMINA.
+           MOVE 'CI' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-I-O'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-USUARIO-EMP
+                      WS-REG-EMPLEADOS-EMP WS-CODIGO-EMP
+
+           MOVE WS-CONTADOR-LEIDAS    TO RES-LEIDAS
+           MOVE WS-CONTADOR-APLICADAS TO RES-APLICADAS
+           MOVE WS-CONTADOR-RECHAZADAS TO RES-RECHAZADAS
+           WRITE REG-REPORTE FROM WS-LINEA-RESUMEN
+                 AFTER ADVANCING 2 LINES
+
+           MOVE WS-CONTADOR-LEIDAS    TO WS-STAT-LEIDOS
+           MOVE WS-CONTADOR-APLICADAS TO WS-STAT-APLICADAS
+           MOVE WS-CONTADOR-RECHAZADAS TO WS-STAT-RECHAZADAS
+           CALL 'ESCRIBE-ESTADISTICAS'
+                USING WS-NOMBRE-PROGRAMA WS-STAT-LEIDOS
+                      WS-STAT-APLICADAS WS-STAT-RECHAZADAS
+
+           CLOSE TRANS-MANTENIMIENTO REPORTE.
+       9000-FIN.  EXIT.
