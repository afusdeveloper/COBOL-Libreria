@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     EXTRACTO-EMPLEADOS-HR.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  VERSION ORIGINAL. RECORRE EMPLEADOS POR
+      *                    RANGO (ARCHIVOS-INDEXADOS-ENTRADA) Y ESCRIBE
+      *                    UN ARCHIVO SECUENCIAL DELIMITADO POR '|', CON
+      *                    ENCABEZADO DE COLUMNAS, PARA QUE RRHH LO ABRA
+      *                    DIRECTAMENTE EN SU PLANILLA DE DOTACION SIN
+      *                    QUE ALGUIEN TENGA QUE REFORMATEAR UN REPORTE
+      *                    IMPRESO A MANO.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALIDA-HR ASSIGN TO UT-S-EXTRHR
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CODIGO-SALIDA.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALIDA-HR
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS REG-SALIDA-HR.
+       01  REG-SALIDA-HR                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CODIGO-SALIDA             PIC X(02).
+
+       01  WS-LINEA-ENCABEZADO          PIC X(100) VALUE
+           'LLAVE|NOMBRE|APELLIDO|DEPARTAMENTO|FECHA_ALTA|SALARIO|EST
+      -    'ADO'.
+
+       01  WS-SALARIO-TRABAJO           PIC 9(07)V99.
+       01  WS-SALARIO-PARTES REDEFINES WS-SALARIO-TRABAJO.
+           05 WS-SALARIO-ENTERO          PIC 9(07).
+           05 WS-SALARIO-CENTAVOS        PIC 9(02).
+
+       01  WS-FUNCION-EMP                PIC X(02).
+       01  WS-LLAVE-EMP                  PIC 9(05) VALUE ZEROS.
+       01  WS-LLAVE-HASTA-EMP            PIC 9(05) VALUE 99999.
+       01  WS-REG-EMPLEADOS-AUX.
+           05 WS-EMP-LLAVE-AUX          PIC 9(05).
+           05 WS-EMP-NOMBRE-AUX         PIC X(15).
+           05 WS-EMP-APELLIDO-AUX       PIC X(15).
+           05 WS-EMP-DEPARTAMENTO-AUX   PIC 9(03).
+           05 WS-EMP-FECHA-ALTA-AUX     PIC 9(08).
+           05 WS-EMP-SALARIO-AUX        PIC 9(07)V99.
+           05 WS-EMP-ESTADO-AUX         PIC X(01).
+       01  WS-CODIGO-EMP                 PIC X(02).
+
+       01  WS-CONTADOR-EXTRAIDOS         PIC 9(07) VALUE ZEROS.
+       01  WS-STAT-LEIDOS                PIC 9(07) VALUE ZEROS.
+
+       01  WS-NOMBRE-PROGRAMA            PIC X(20)
+           VALUE 'EXTRACTO-EMP-HR'.
+       01  WS-STAT-CERO                  PIC 9(07) VALUE ZEROS.
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN OUTPUT SALIDA-HR
+           WRITE REG-SALIDA-HR FROM WS-LINEA-ENCABEZADO
+
+           MOVE 'AB' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-LLAVE-HASTA-EMP
+                      WS-REG-EMPLEADOS-AUX WS-CODIGO-EMP
+
+           MOVE 'RI' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-LLAVE-HASTA-EMP
+                      WS-REG-EMPLEADOS-AUX WS-CODIGO-EMP
+
+           PERFORM 1000-EXTRAE-EMPLEADO UNTIL WS-CODIGO-EMP NOT EQUAL
+                                               ZEROS
+
+           MOVE 'CI' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-LLAVE-HASTA-EMP
+                      WS-REG-EMPLEADOS-AUX WS-CODIGO-EMP
+
+           MOVE WS-CONTADOR-EXTRAIDOS TO WS-STAT-LEIDOS
+           CALL 'ESCRIBE-ESTADISTICAS'
+                USING WS-NOMBRE-PROGRAMA WS-STAT-LEIDOS
+                      WS-CONTADOR-EXTRAIDOS WS-STAT-CERO
+
+           CLOSE SALIDA-HR
+           GOBACK.
+       0000-FIN.  EXIT.
+
+       1000-EXTRAE-EMPLEADO.
+           ADD 1 TO WS-CONTADOR-EXTRAIDOS
+           MOVE WS-EMP-SALARIO-AUX TO WS-SALARIO-TRABAJO
+
+           MOVE SPACES TO REG-SALIDA-HR
+           STRING WS-EMP-LLAVE-AUX        DELIMITED BY SIZE
+                  '|'                     DELIMITED BY SIZE
+                  WS-EMP-NOMBRE-AUX       DELIMITED BY SIZE
+                  '|'                     DELIMITED BY SIZE
+                  WS-EMP-APELLIDO-AUX     DELIMITED BY SIZE
+                  '|'                     DELIMITED BY SIZE
+                  WS-EMP-DEPARTAMENTO-AUX DELIMITED BY SIZE
+                  '|'                     DELIMITED BY SIZE
+                  WS-EMP-FECHA-ALTA-AUX   DELIMITED BY SIZE
+                  '|'                     DELIMITED BY SIZE
+                  WS-SALARIO-ENTERO       DELIMITED BY SIZE
+                  '.'                     DELIMITED BY SIZE
+                  WS-SALARIO-CENTAVOS     DELIMITED BY SIZE
+                  '|'                     DELIMITED BY SIZE
+                  WS-EMP-ESTADO-AUX       DELIMITED BY SIZE
+                  INTO REG-SALIDA-HR
+           WRITE REG-SALIDA-HR
+
+           MOVE WS-EMP-LLAVE-AUX TO WS-LLAVE-EMP
+           MOVE 'RS' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-LLAVE-HASTA-EMP
+                      WS-REG-EMPLEADOS-AUX WS-CODIGO-EMP.
+       1000-FIN.  EXIT.
