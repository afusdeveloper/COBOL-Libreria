@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     VALIDA-FECHA.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  VERSION ORIGINAL. SUBPROGRAMA COMPARTIDO DE
+      *                    VALIDACION DE FECHAS (AAAAMMDD): VALIDA QUE
+      *                    SEA NUMERICA, QUE EL MES ESTE ENTRE 01 Y 12,
+      *                    Y QUE EL DIA ESTE DENTRO DEL RANGO DEL MES,
+      *                    CONSIDERANDO ANIOS BISIESTOS.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-ANIO                      PIC 9(04).
+       01  WS-MES                       PIC 9(02).
+       01  WS-DIA                       PIC 9(02).
+       01  WS-RESIDUO-4                 PIC 9(04).
+       01  WS-RESIDUO-100               PIC 9(04).
+       01  WS-RESIDUO-400               PIC 9(04).
+       01  WS-COCIENTE                  PIC 9(04).
+       01  WS-ES-BISIESTO                PIC X(01) VALUE 'N'.
+           88 ANIO-ES-BISIESTO                    VALUE 'S'.
+
+       01  WS-TABLA-DIAS-POR-MES.
+           05 FILLER                   PIC 9(02) VALUE 31.
+           05 FILLER                   PIC 9(02) VALUE 28.
+           05 FILLER                   PIC 9(02) VALUE 31.
+           05 FILLER                   PIC 9(02) VALUE 30.
+           05 FILLER                   PIC 9(02) VALUE 31.
+           05 FILLER                   PIC 9(02) VALUE 30.
+           05 FILLER                   PIC 9(02) VALUE 31.
+           05 FILLER                   PIC 9(02) VALUE 31.
+           05 FILLER                   PIC 9(02) VALUE 30.
+           05 FILLER                   PIC 9(02) VALUE 31.
+           05 FILLER                   PIC 9(02) VALUE 30.
+           05 FILLER                   PIC 9(02) VALUE 31.
+       01  FILLER REDEFINES WS-TABLA-DIAS-POR-MES.
+           05 WS-DIAS-DEL-MES           PIC 9(02) OCCURS 12 TIMES.
+
+       01  WS-MAXIMO-DIAS               PIC 9(02).
+
+       LINKAGE SECTION.
+       01  LK-FECHA                     PIC 9(08).
+       01  LK-VALIDA                    PIC X(01).
+           88 LK-FECHA-VALIDA                     VALUE 'S'.
+           88 LK-FECHA-INVALIDA                    VALUE 'N'.
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-FECHA LK-VALIDA.
+
+       000-MAINLINE.
+           MOVE 'S' TO LK-VALIDA
+           MOVE LK-FECHA(1:4) TO WS-ANIO
+           MOVE LK-FECHA(5:2) TO WS-MES
+           MOVE LK-FECHA(7:2) TO WS-DIA
+
+           IF WS-MES < 1 OR WS-MES > 12
+              MOVE 'N' TO LK-VALIDA
+              GO TO 000-FIN
+           END-IF
+
+           IF WS-DIA < 1
+              MOVE 'N' TO LK-VALIDA
+              GO TO 000-FIN
+           END-IF
+
+           PERFORM 010-DETERMINA-BISIESTO
+           MOVE WS-DIAS-DEL-MES(WS-MES) TO WS-MAXIMO-DIAS
+           IF WS-MES EQUAL 2 AND ANIO-ES-BISIESTO
+              MOVE 29 TO WS-MAXIMO-DIAS
+           END-IF
+
+           IF WS-DIA > WS-MAXIMO-DIAS
+              MOVE 'N' TO LK-VALIDA
+           END-IF.
+       000-FIN.  GOBACK.
+
+       010-DETERMINA-BISIESTO.
+           MOVE 'N' TO WS-ES-BISIESTO
+           DIVIDE WS-ANIO BY 4   GIVING WS-COCIENTE REMAINDER
+                 WS-RESIDUO-4
+           DIVIDE WS-ANIO BY 100 GIVING WS-COCIENTE REMAINDER
+                 WS-RESIDUO-100
+           DIVIDE WS-ANIO BY 400 GIVING WS-COCIENTE REMAINDER
+                 WS-RESIDUO-400
+
+           IF WS-RESIDUO-400 EQUAL ZEROS
+              MOVE 'S' TO WS-ES-BISIESTO
+           ELSE
+              IF WS-RESIDUO-100 NOT EQUAL ZEROS
+                    AND WS-RESIDUO-4 EQUAL ZEROS
+                 MOVE 'S' TO WS-ES-BISIESTO
+              END-IF
+           END-IF.
+       010-FIN.  EXIT.
