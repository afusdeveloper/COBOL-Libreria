@@ -1,32 +1,107 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID                      ARCHIVOS-SECUENCIALES-SALIDA.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     ARCHIVOS-SECUENCIALES-SALIDA.
        AUTHOR.                         AYMARA M FUSARO.
        DATE-WRITTEN.                   26/06/2022.
       * ---------------------------------------------------------------
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT EMPLEADOS ASSIGN TO UT-S-EMPLEADO.
+      * HISTORIA DE MODIFICACIONES:
+      *   26/06/2022  AMF  VERSION ORIGINAL (SOLO OPEN/WRITE/CLOSE).
+      *   09/08/2026  AMF  REG-EMPLEADOS CON CAMPOS REALES (CPEMP01).
+      *   09/08/2026  AMF  TRAILER DE CONTROL (CANTIDAD + TOTAL DE
+      *                    CONTROL) GRABADO AL CERRAR EL ARCHIVO.
+      *   09/08/2026  AMF  BLOCK CONTAINS 0 RECORDS SE MANTIENE (EL
+      *                    FACTOR DE BLOQUEO LO FIJA EL DD DE JCL EN
+      *                    TIEMPO DE EJECUCION - VER jcl/).
+      *   09/08/2026  AMF  CONVERTIDO A SUBPROGRAMA CON CODIGO DE
+      *                    FUNCION, IGUAL QUE ARCHIVOS-SECUENCIALES-
+      *                    ENTRADA.
       * ---------------------------------------------------------------
-       DATA DIVISION. 
-       FILE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS ASSIGN TO UT-S-EMPLEADO
+                  FILE STATUS IS WS-CODIGO.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
        FD  EMPLEADOS
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 50 CHARACTERS
+           RECORD CONTAINS 56 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
-           DATA RECORD IS REG-EMPLEADOS.
-       01  REG-EMPLEADOS               PIC X(50).
+           DATA RECORD IS REG-EMPLEADOS REG-TRAILER.
+           COPY CPEMP01.
+       01  REG-TRAILER REDEFINES REG-EMPLEADOS.
+           05 TRAILER-MARCA            PIC X(05).
+              88 ES-REGISTRO-TRAILER           VALUE 'TRLR*'.
+           05 TRAILER-CONTADOR         PIC 9(07).
+           05 TRAILER-TOTAL-CONTROL    PIC 9(13)V99.
+           05 TRAILER-FILLER           PIC X(29).
+
+       WORKING-STORAGE SECTION.
+           COPY CPEMPWS.
+       01  WS-CODIGO                   PIC X(02).
+       01  W-CONTADOR-GRABADOS          PIC 9(07) VALUE ZEROS.
+       01  W-TOTAL-CONTROL              PIC 9(13)V99 VALUE ZEROS.
+
+       01  WS-FUNCION                   PIC X(02).
+           88 WS-FUN-ABRIR                        VALUE 'AB'.
+           88 WS-FUN-GRABAR                       VALUE 'GR'.
+           88 WS-FUN-CERRAR                       VALUE 'CI'.
+
+       LINKAGE SECTION.
+       01  LK-FUNCION                   PIC X(02).
+       01  LK-REG-EMPLEADOS.
+           05 LK-EMPLEADOS-LLAVE        PIC 9(05).
+           05 LK-EMP-NOMBRE             PIC X(15).
+           05 LK-EMP-APELLIDO           PIC X(15).
+           05 LK-EMP-DEPARTAMENTO       PIC 9(03).
+           05 LK-EMP-FECHA-ALTA         PIC 9(08).
+           05 LK-EMP-SALARIO            PIC 9(07)V99.
+           05 LK-EMP-ESTADO             PIC X(01).
+       01  LK-CODIGO                    PIC X(02).
       * ---------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-FUNCION LK-REG-EMPLEADOS LK-CODIGO.
+
+       000-MAINLINE.
+           MOVE LK-FUNCION TO WS-FUNCION
+           MOVE SPACES     TO WS-CODIGO
+
+           EVALUATE TRUE
+              WHEN WS-FUN-ABRIR
+                 PERFORM 020-ABRE-ARCHIVOS
+              WHEN WS-FUN-GRABAR
+                 MOVE LK-REG-EMPLEADOS TO WS-REG-EMPLEADOS
+                 PERFORM 040-GRABA-EMPLEADO
+              WHEN WS-FUN-CERRAR
+                 PERFORM 050-CIERRA-ARCHIVOS
+           END-EVALUATE
+
+           MOVE WS-CODIGO TO LK-CODIGO
+           GOBACK.
+       000-FIN.  EXIT.
 
        020-ABRE-ARCHIVOS.
-           OPEN OUTPUT EMPLEADOS.
+           OPEN OUTPUT EMPLEADOS
+           MOVE ZEROS TO W-CONTADOR-GRABADOS W-TOTAL-CONTROL.
        020-FIN.  EXIT.
 
        040-GRABA-EMPLEADO.
-           WRITE REG-EMPLEADOS FROM WS-REG-EMPLEADOS.
+           MOVE WS-REG-EMPLEADOS TO REG-EMPLEADOS
+           WRITE REG-EMPLEADOS
+           IF WS-CODIGO EQUAL ZEROS
+              ADD 1 TO W-CONTADOR-GRABADOS
+              ADD WS-EMP-SALARIO TO W-TOTAL-CONTROL
+           END-IF.
        040-FIN.  EXIT.
 
+       045-GRABA-TRAILER.
+           MOVE 'TRLR*'             TO TRAILER-MARCA
+           MOVE W-CONTADOR-GRABADOS TO TRAILER-CONTADOR
+           MOVE W-TOTAL-CONTROL     TO TRAILER-TOTAL-CONTROL
+           MOVE SPACES              TO TRAILER-FILLER
+           WRITE REG-TRAILER.
+       045-FIN.  EXIT.
+
        050-CIERRA-ARCHIVOS.
+           PERFORM 045-GRABA-TRAILER
            CLOSE EMPLEADOS.
-       050-FIN.  EXIT.
\ No newline at end of file
+       050-FIN.  EXIT.
