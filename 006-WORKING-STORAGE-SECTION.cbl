@@ -3,15 +3,15 @@
        01  W-AREAS-A-USAR.
            05 W-CONTADOR-LEIDOS        PIC 9(05) VALUE ZEROS.
            05 SW-EOF                   PIC X(01) VALUE 'N'.
-           05 W-FECHA-DIA              PIC 9(06) VALUE 221116.
+           05 W-FECHA-DIA              PIC 9(08) VALUE 20221116.
 
-       01  W-FECHA                     PIC X(08).
+       01  W-FECHA                     PIC X(10).
        01  FILLER REDEFINES W-FECHA.
            05 W-DIA                    PIC 9(02).
            05 W-DIAG-1                 PIC X(01).
            05 W-MES                    PIC 9(02).
            05 W-DIAG-2                 PIC X(01).
-           05 W-ANIO                   PIC 9(02).
+           05 W-ANIO                   PIC 9(04).
       * ---------------------------------------------------------------
       * WORKING-STORAGE SECTION:
       *    ES USADA PARA DEFINIR CUALQUIER AREA DE TRABAJO 
@@ -23,6 +23,10 @@
       *    CLAUSULA FILLER PARA AREAS DONDE NO IMPORTA EL NOMBRE
       *    CLAUSULA REDEFINES PARA SUBDIVIDIR CAMPOS
 
+      * 09/08/2026: W-FECHA-DIA Y W-ANIO AMPLIADOS A 4 DIGITOS DE ANIO
+      *             PARA QUE LA FECHA DE CORRIDA SEA SEGURA AL CAMBIO
+      *             DE SIGLO.
+
       * REDEFINES:
       *    PRIMERO DEFINIMOS EL CAMPO ORIGINAL A REDIFINIR Y 
       *    A CONNTINUACION DEFINIMOS LA CLAUSULA REDEFINES SEGUIDO DE 
