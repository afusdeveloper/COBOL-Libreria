@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     REPORTE-BAJO-STOCK.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  WS-CONTADOR-BAJO-STOCK (PIC 9(05)) SE PASABA
+      *                    DIRECTO COMO EL ARGUMENTO GRABADOS DE
+      *                    ESCRIBE-ESTADISTICAS, QUE LO ESPERA PIC
+      *                    9(07); SE AGREGA WS-STAT-BAJO-STOCK PARA
+      *                    PASARLO DEL TAMANO CORRECTO.
+      *   09/08/2026  AMF  VERSION ORIGINAL. RECORRE EL MAESTRO
+      *                    ARTICULOS COMPLETO E IMPRIME CUALQUIER
+      *                    ARTICULO CUYA EXISTENCIA HAYA CAIDO POR
+      *                    DEBAJO DE SU PUNTO DE REORDEN.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARTICULOS ASSIGN TO UT-ARCHART
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ARTICULOS-LLAVE
+                  FILE STATUS IS WS-CODIGO-ARTICULOS.
+           SELECT REPORTE ASSIGN TO PRINTER
+                  FILE STATUS IS WS-CODIGO-REPORTE.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARTICULOS
+           DATA RECORD IS REG-ARTICULOS.
+           COPY CPART01.
+
+       FD  REPORTE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TITULO-1.
+           05 FILLER                    PIC X(22) VALUE SPACES.
+           05 FILLER                    PIC X(35)
+              VALUE 'ARTICULOS POR DEBAJO DE SU PUNTO'.
+           05 FILLER                    PIC X(23) VALUE SPACES.
+
+       01  WS-TITULO-2.
+           05 FILLER                    PIC X(08) VALUE 'ARTICULO'.
+           05 FILLER                    PIC X(37) VALUE 'DESCRIPCION'.
+           05 FILLER                    PIC X(10) VALUE 'EXISTENCIA'.
+           05 FILLER                    PIC X(10) VALUE 'REORDEN'.
+
+       01  WS-DETALLE.
+           05 DET-LLAVE                 PIC 9(05).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DET-DESCRIPCION           PIC X(35).
+           05 DET-CANTIDAD              PIC ZZ,ZZ9.
+           05 FILLER                    PIC X(05) VALUE SPACES.
+           05 DET-REORDEN               PIC ZZ,ZZ9.
+
+       01  WS-LINEA-RESUMEN.
+           05 FILLER                    PIC X(25)
+              VALUE 'ARTICULOS LEIDOS:'.
+           05 RES-LEIDOS                PIC ZZ,ZZ9.
+           05 FILLER                    PIC X(05) VALUE SPACES.
+           05 FILLER                    PIC X(25)
+              VALUE 'BAJO PUNTO DE REORDEN:'.
+           05 RES-BAJO-STOCK            PIC ZZ,ZZ9.
+
+       01  WS-CODIGO-ARTICULOS          PIC X(02).
+       01  WS-CODIGO-REPORTE            PIC X(02).
+       01  SW-FIN-ARTICULOS             PIC X(01) VALUE 'N'.
+           88 FIN-DE-ARTICULOS                     VALUE 'S'.
+
+       01  WS-CONTADOR-LEIDOS           PIC 9(05) VALUE ZEROS.
+       01  WS-CONTADOR-BAJO-STOCK       PIC 9(05) VALUE ZEROS.
+
+       01  WS-NOMBRE-PROGRAMA           PIC X(20)
+           VALUE 'BAJO-STOCK'.
+       01  WS-STAT-LEIDOS                PIC 9(07).
+       01  WS-STAT-BAJO-STOCK           PIC 9(07).
+       01  WS-STAT-CERO                 PIC 9(07) VALUE ZEROS.
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN INPUT ARTICULOS
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING 1 LINE
+           WRITE REG-REPORTE FROM WS-TITULO-2 AFTER ADVANCING 2 LINES
+
+           PERFORM 1010-LEE-ARTICULO
+           PERFORM 1000-PROCESA-ARTICULO UNTIL FIN-DE-ARTICULOS
+
+           MOVE WS-CONTADOR-LEIDOS     TO RES-LEIDOS
+           MOVE WS-CONTADOR-BAJO-STOCK TO RES-BAJO-STOCK
+           WRITE REG-REPORTE FROM WS-LINEA-RESUMEN
+                 AFTER ADVANCING 2 LINES
+
+           MOVE WS-CONTADOR-LEIDOS     TO WS-STAT-LEIDOS
+           MOVE WS-CONTADOR-BAJO-STOCK TO WS-STAT-BAJO-STOCK
+           CALL 'ESCRIBE-ESTADISTICAS'
+                USING WS-NOMBRE-PROGRAMA WS-STAT-LEIDOS
+                      WS-STAT-BAJO-STOCK WS-STAT-CERO
+
+           CLOSE ARTICULOS REPORTE
+           GOBACK.
+       0000-FIN.  EXIT.
+
+       1000-PROCESA-ARTICULO.
+           IF ART-CANTIDAD < ART-PUNTO-REORDEN
+              ADD 1 TO WS-CONTADOR-BAJO-STOCK
+              MOVE ARTICULOS-LLAVE TO DET-LLAVE
+              MOVE ART-DESCRIPCION TO DET-DESCRIPCION
+              MOVE ART-CANTIDAD    TO DET-CANTIDAD
+              MOVE ART-PUNTO-REORDEN TO DET-REORDEN
+              WRITE REG-REPORTE FROM WS-DETALLE AFTER ADVANCING 1 LINE
+           END-IF
+
+           PERFORM 1010-LEE-ARTICULO.
+       1000-FIN.  EXIT.
+
+       1010-LEE-ARTICULO.
+           READ ARTICULOS NEXT RECORD
+              AT END MOVE 'S' TO SW-FIN-ARTICULOS
+           END-READ
+           IF NOT FIN-DE-ARTICULOS
+              ADD 1 TO WS-CONTADOR-LEIDOS
+           END-IF.
+       1010-FIN.  EXIT.
