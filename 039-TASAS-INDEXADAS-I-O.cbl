@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     TASAS-INDEXADAS-I-O.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  FD TASAS NO DECLARABA RECORD CONTAINS; SE
+      *                    AGREGA (23 CARACTERES, SEGUN CPTASA1) COMO
+      *                    EL RESTO DE LOS FD INDEXADOS.
+      *   09/08/2026  AMF  FD AUDITORIA DECLARABA 46 CARACTERES; EL
+      *                    LAYOUT REAL (CPAUD01) OCUPA 52. SE CORRIGE
+      *                    EL RECORD CONTAINS.
+      *   09/08/2026  AMF  VERSION ORIGINAL. SUBPROGRAMA DE
+      *                    MANTENIMIENTO DEL MAESTRO INDEXADO DE TASAS
+      *                    DE DEDUCCION
+      *                    (ABRIR/LEER/ALTA/CAMBIO/CERRAR), MISMO
+      *                    ESQUEMA DE CODIGO DE FUNCION QUE
+      *                    DEPARTAMENTO-INDEXADOS-I-O. ADEMAS EXPONE LA
+      *                    FUNCION LI (LEER POR INGRESO) QUE, DADO UN
+      *                    IMPORTE, UBICA EL TRAMO AL QUE PERTENECE
+      *                    PARA QUE LA NOMINA PUEDA BUSCAR LA TASA SIN
+      *                    CONOCER DE ANTEMANO EL LIMITE INFERIOR EXACTO
+      *                    DEL TRAMO.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TASAS ASSIGN TO UT-ARCHTASA
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS TASA-LLAVE
+                  FILE STATUS IS WS-CODIGO.
+
+           SELECT AUDITORIA ASSIGN TO UT-S-AUDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CODIGO-AUDIT.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TASAS
+           RECORD CONTAINS 23 CHARACTERS
+           DATA RECORD IS REG-TASA.
+           COPY CPTASA1.
+
+       FD  AUDITORIA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 52 CHARACTERS
+           DATA RECORD IS REG-AUDITORIA.
+           COPY CPAUD01.
+
+       WORKING-STORAGE SECTION.
+           COPY CPTASAWS.
+       01  WS-CODIGO                    PIC X(02).
+       01  WS-CODIGO-AUDIT              PIC X(02).
+       01  WS-LLAVE                     PIC 9(07)V99.
+       01  WS-USUARIO                   PIC X(08).
+       01  WS-FECHA-HOY                 PIC 9(08).
+       01  WS-HORA-AHORA                PIC 9(08).
+       01  WS-OPERACION-AUD             PIC X(06).
+       01  WS-LLAVE-AUD-NUM              PIC 9(09).
+
+       01  WS-FUNCION                   PIC X(02).
+           88 WS-FUN-ABRIR                        VALUE 'AB'.
+           88 WS-FUN-LEER                         VALUE 'LE'.
+           88 WS-FUN-LEER-POR-INGRESO             VALUE 'LI'.
+           88 WS-FUN-ALTA                         VALUE 'AL'.
+           88 WS-FUN-CAMBIO                       VALUE 'CA'.
+           88 WS-FUN-CERRAR                       VALUE 'CI'.
+       01  SW-ARCHIVO-ABIERTO            PIC X(01) VALUE 'N'.
+           88 ARCHIVO-ABIERTO-OK                   VALUE 'S'.
+
+       LINKAGE SECTION.
+       01  LK-FUNCION                   PIC X(02).
+       01  LK-LLAVE                     PIC 9(07)V99.
+       01  LK-USUARIO                   PIC X(08).
+       01  LK-REG-TASA.
+           05 LK-TASA-LLAVE              PIC 9(07)V99.
+           05 LK-TASA-LIMITE-SUPERIOR    PIC 9(07)V99.
+           05 LK-TASA-PORCENTAJE         PIC 9(03)V99.
+       01  LK-CODIGO                    PIC X(02).
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-FUNCION LK-LLAVE LK-USUARIO
+                                 LK-REG-TASA LK-CODIGO.
+
+       000-MAINLINE.
+           MOVE LK-FUNCION  TO WS-FUNCION
+           MOVE LK-LLAVE    TO WS-LLAVE
+           MOVE LK-USUARIO  TO WS-USUARIO
+           MOVE SPACES      TO WS-CODIGO
+           IF LK-USUARIO EQUAL SPACES
+              MOVE 'BATCH'  TO WS-USUARIO
+           END-IF
+           IF WS-FUN-ALTA OR WS-FUN-CAMBIO
+              MOVE LK-REG-TASA TO WS-REG-TASA
+           END-IF
+
+           EVALUATE TRUE
+              WHEN WS-FUN-ABRIR
+                 PERFORM 020-ABRE-ARCHIVOS
+              WHEN WS-FUN-LEER
+                 PERFORM 040-LEE-TASA
+              WHEN WS-FUN-LEER-POR-INGRESO
+                 PERFORM 045-LEE-TASA-POR-INGRESO
+              WHEN WS-FUN-ALTA
+                 PERFORM 050-ALTA-TASA
+              WHEN WS-FUN-CAMBIO
+                 PERFORM 060-CAMBIO-TASA
+              WHEN WS-FUN-CERRAR
+                 PERFORM 070-CIERRA-ARCHIVOS
+           END-EVALUATE
+
+           MOVE WS-REG-TASA TO LK-REG-TASA
+           MOVE WS-CODIGO   TO LK-CODIGO
+           GOBACK.
+       000-FIN.  EXIT.
+
+       020-ABRE-ARCHIVOS.
+           OPEN I-O TASAS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              MOVE 'N' TO SW-ARCHIVO-ABIERTO
+              PERFORM 900-MUESTRA-MENSAJE
+              MOVE 16 TO RETURN-CODE
+              GO TO 020-FIN
+           END-IF
+
+           OPEN EXTEND AUDITORIA
+           MOVE 'S' TO SW-ARCHIVO-ABIERTO.
+       020-FIN.  EXIT.
+
+       040-LEE-TASA.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 040-FIN
+           END-IF
+
+           MOVE WS-LLAVE TO TASA-LLAVE
+           READ TASAS INTO WS-REG-TASA
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           END-IF.
+       040-FIN.  EXIT.
+
+      * -----------------------------------------------------------
+      * UBICA EL TRAMO CUYO LIMITE INFERIOR ES EL MAYOR QUE NO
+      * SUPERA EL INGRESO RECIBIDO, Y CONFIRMA QUE EL INGRESO NO
+      * SOBREPASE EL LIMITE SUPERIOR DE ESE TRAMO.
+      * -----------------------------------------------------------
+       045-LEE-TASA-POR-INGRESO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 045-FIN
+           END-IF
+
+           MOVE WS-LLAVE TO TASA-LLAVE
+           START TASAS KEY IS NOT GREATER THAN TASA-LLAVE
+                 INVALID KEY MOVE '23' TO WS-CODIGO
+           END-START
+
+           IF WS-CODIGO EQUAL ZEROS
+              READ TASAS NEXT RECORD INTO WS-REG-TASA
+                 AT END MOVE '10' TO WS-CODIGO
+              END-READ
+           END-IF
+
+           IF WS-CODIGO EQUAL ZEROS
+              IF WS-LLAVE > WS-TASA-LIMITE-SUPERIOR
+                 MOVE '10' TO WS-CODIGO
+              END-IF
+           END-IF
+
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           END-IF.
+       045-FIN.  EXIT.
+
+       050-ALTA-TASA.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 050-FIN
+           END-IF
+
+           MOVE WS-REG-TASA TO REG-TASA
+           WRITE REG-TASA
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           ELSE
+              MOVE 'ALTA  ' TO WS-OPERACION-AUD
+              PERFORM 095-ESCRIBE-AUDITORIA
+           END-IF.
+       050-FIN.  EXIT.
+
+       060-CAMBIO-TASA.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 060-FIN
+           END-IF
+
+           MOVE WS-REG-TASA TO REG-TASA
+           REWRITE REG-TASA
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           ELSE
+              MOVE 'CAMBIO' TO WS-OPERACION-AUD
+              PERFORM 095-ESCRIBE-AUDITORIA
+           END-IF.
+       060-FIN.  EXIT.
+
+       095-ESCRIBE-AUDITORIA.
+           CALL 'FECHA-ACTUAL' USING WS-FECHA-HOY
+           ACCEPT WS-HORA-AHORA FROM TIME
+           MOVE 'TASAS'      TO AUD-ARCHIVO
+           MOVE WS-TASA-LLAVE TO WS-LLAVE-AUD-NUM
+           MOVE WS-LLAVE-AUD-NUM TO AUD-LLAVE
+           MOVE WS-OPERACION-AUD      TO AUD-OPERACION
+           MOVE WS-FECHA-HOY          TO AUD-FECHA
+           MOVE WS-HORA-AHORA         TO AUD-HORA
+           MOVE WS-USUARIO            TO AUD-USUARIO
+           WRITE REG-AUDITORIA.
+       095-FIN.  EXIT.
+
+       070-CIERRA-ARCHIVOS.
+           CLOSE TASAS AUDITORIA
+           MOVE 'N' TO SW-ARCHIVO-ABIERTO.
+       070-FIN.  EXIT.
+
+       900-MUESTRA-MENSAJE.
+           EVALUATE WS-CODIGO
+              WHEN '00'
+                 CONTINUE
+              WHEN '10'
+                 DISPLAY 'NO EXISTE TRAMO DE TASA PARA: ' WS-LLAVE
+              WHEN '22'
+                 DISPLAY 'LLAVE DE TASA DUPLICADA - LLAVE: ' WS-LLAVE
+              WHEN '23'
+                 DISPLAY 'LLAVE INVALIDA PARA START - LLAVE: ' WS-LLAVE
+              WHEN '98'
+                 DISPLAY 'ARCHIVO DE TASAS NO FUE ABIERTO'
+              WHEN '90' THRU '96'
+                 DISPLAY 'ERROR DE I/O EN ARCHIVO DE TASAS - STATUS: '
+                         WS-CODIGO
+              WHEN OTHER
+                 DISPLAY 'ERROR EN ARCHIVO DE TASAS - STATUS: '
+                         WS-CODIGO
+           END-EVALUATE.
+       900-FIN.  EXIT.
