@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     EXTRACTO-CONSOLIDADO-DW.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  VERSION ORIGINAL. EXTRACTO NOCTURNO PARA EL
+      *                    DEPOSITO DE DATOS: UN SOLO ARCHIVO DE SALIDA
+      *                    CON REGISTROS DE EMPLEADOS (YA RESUELTOS
+      *                    CONTRA EL NOMBRE DE SU DEPARTAMENTO) SEGUIDOS
+      *                    DE LOS REGISTROS DEL MAESTRO ARTICULOS,
+      *                    CADA UNO MARCADO CON SU TIPO, PARA QUE EL
+      *                    EQUIPO DE ANALYTICS NO TENGA QUE ARMAR TRES
+      *                    EXTRACTOS POR SEPARADO Y CRUZARLOS ELLOS
+      *                    MISMOS. EMPLEADOS Y ARTICULOS NO COMPARTEN
+      *                    NINGUNA LLAVE EN EL MODELO ACTUAL (NO HAY
+      *                    ASIGNACION DE ARTICULO A EMPLEADO EN NINGUN
+      *                    LADO DEL SISTEMA), ASI QUE EL DEPOSITO RECIBE
+      *                    AMBOS MAESTROS EN UN UNICO ARCHIVO EN LUGAR
+      *                    DE UN JOIN QUE HOY NO TIENE COMO ARMARSE.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARTICULOS ASSIGN TO UT-ARCHART
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ARTICULOS-LLAVE
+                  FILE STATUS IS WS-CODIGO-ARTICULOS.
+
+           SELECT EXTRACTO-DW ASSIGN TO UT-S-EXTRDW
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CODIGO-EXTRACTO.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARTICULOS
+           DATA RECORD IS REG-ARTICULOS.
+           COPY CPART01.
+
+       FD  EXTRACTO-DW
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REG-EXTRACTO-DW.
+       01  REG-EXTRACTO-DW.
+           05 DW-TIPO-REGISTRO          PIC X(03).
+              88 DW-ES-EMPLEADO                    VALUE 'EMP'.
+              88 DW-ES-ARTICULO                    VALUE 'ART'.
+           05 DW-DATOS-EMP.
+              10 DW-EMP-LLAVE            PIC 9(05).
+              10 DW-EMP-NOMBRE           PIC X(15).
+              10 DW-EMP-APELLIDO         PIC X(15).
+              10 DW-EMP-DEPTO-LLAVE      PIC 9(03).
+              10 DW-EMP-DEPTO-NOMBRE     PIC X(20).
+              10 DW-EMP-SALARIO          PIC 9(07)V99.
+              10 DW-EMP-ESTADO           PIC X(01).
+           05 DW-DATOS-ART REDEFINES DW-DATOS-EMP.
+              10 DW-ART-LLAVE              PIC 9(05).
+              10 DW-ART-DESCRIPCION        PIC X(35).
+              10 DW-ART-PRECIO             PIC 9(05)V99.
+              10 DW-ART-CANTIDAD           PIC 9(05).
+              10 DW-ART-PUNTO-REORDEN      PIC 9(05).
+              10 DW-ART-ESTADO             PIC X(01).
+           05 FILLER                    PIC X(09).
+
+       WORKING-STORAGE SECTION.
+           COPY CPDEPTTB.
+       01  WS-CODIGO-ARTICULOS          PIC X(02).
+       01  WS-CODIGO-EXTRACTO           PIC X(02).
+       01  SW-FIN-ARTICULOS             PIC X(01) VALUE 'N'.
+           88 FIN-DE-ARTICULOS                     VALUE 'S'.
+
+       01  WS-FUNCION-EMP                PIC X(02).
+       01  WS-LLAVE-EMP                  PIC 9(05) VALUE ZEROS.
+       01  WS-LLAVE-HASTA-EMP            PIC 9(05) VALUE 99999.
+       01  WS-REG-EMPLEADOS-AUX.
+           05 WS-EMP-LLAVE-AUX          PIC 9(05).
+           05 WS-EMP-NOMBRE-AUX         PIC X(15).
+           05 WS-EMP-APELLIDO-AUX       PIC X(15).
+           05 WS-EMP-DEPARTAMENTO-AUX   PIC 9(03).
+           05 WS-EMP-FECHA-ALTA-AUX     PIC 9(08).
+           05 WS-EMP-SALARIO-AUX        PIC 9(07)V99.
+           05 WS-EMP-ESTADO-AUX         PIC X(01).
+       01  WS-CODIGO-EMP                 PIC X(02).
+
+       01  WS-FUNCION-DEPTO              PIC X(02).
+       01  WS-LLAVE-DEPTO                PIC 9(03) VALUE ZEROS.
+       01  WS-LLAVE-HASTA-DEPTO          PIC 9(03) VALUE 999.
+       01  WS-USUARIO-DEPTO              PIC X(08) VALUE 'EXTRACTO'.
+       01  WS-REG-DEPARTAMENTO-AUX.
+           05 WS-DEPTO-LLAVE-AUX        PIC 9(03).
+           05 WS-DEPTO-NOMBRE-AUX       PIC X(20).
+           05 WS-DEPTO-GERENTE-AUX      PIC X(15).
+       01  WS-CODIGO-DEPTO               PIC X(02).
+
+       01  WS-CONTADOR-EMPLEADOS         PIC 9(07) VALUE ZEROS.
+       01  WS-CONTADOR-ARTICULOS         PIC 9(07) VALUE ZEROS.
+
+       01  WS-NOMBRE-PROGRAMA            PIC X(20)
+           VALUE 'EXTRACTO-DW'.
+       01  WS-STAT-LEIDOS                PIC 9(07).
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN OUTPUT EXTRACTO-DW
+           PERFORM 1000-CARGA-TABLA-DEPARTAMENTO
+           PERFORM 2000-EXTRAE-EMPLEADOS
+           PERFORM 3000-EXTRAE-ARTICULOS
+
+           ADD WS-CONTADOR-EMPLEADOS WS-CONTADOR-ARTICULOS
+               GIVING WS-STAT-LEIDOS
+           CALL 'ESCRIBE-ESTADISTICAS'
+                USING WS-NOMBRE-PROGRAMA WS-STAT-LEIDOS
+                      WS-CONTADOR-EMPLEADOS WS-CONTADOR-ARTICULOS
+
+           CLOSE EXTRACTO-DW
+           GOBACK.
+       0000-FIN.  EXIT.
+
+      * ---------------------------------------------------------------
+      * 1000-CARGA-TABLA-DEPARTAMENTO - MISMA TECNICA QUE
+      * REPORTE-EMPLEADOS: SE CARGA UNA COPIA DE LA TABLA DE
+      * DEPARTAMENTO EN MEMORIA PARA RESOLVER EL NOMBRE SIN UN READ
+      * INDEXADO POR CADA EMPLEADO.
+      * ---------------------------------------------------------------
+       1000-CARGA-TABLA-DEPARTAMENTO.
+           MOVE ZEROS TO WS-CANTIDAD-DEPTOS-TABLA
+           MOVE 'AB' TO WS-FUNCION-DEPTO
+           CALL 'DEPARTAMENTO-INDEXADOS-I-O'
+                USING WS-FUNCION-DEPTO WS-LLAVE-DEPTO
+                      WS-LLAVE-HASTA-DEPTO
+                      WS-USUARIO-DEPTO WS-REG-DEPARTAMENTO-AUX
+                      WS-CODIGO-DEPTO
+
+           MOVE 'RI' TO WS-FUNCION-DEPTO
+           CALL 'DEPARTAMENTO-INDEXADOS-I-O'
+                USING WS-FUNCION-DEPTO WS-LLAVE-DEPTO
+                      WS-LLAVE-HASTA-DEPTO
+                      WS-USUARIO-DEPTO WS-REG-DEPARTAMENTO-AUX
+                      WS-CODIGO-DEPTO
+
+           PERFORM 1010-CARGA-UN-DEPARTAMENTO UNTIL
+                   WS-CODIGO-DEPTO NOT EQUAL ZEROS
+
+           MOVE 'CI' TO WS-FUNCION-DEPTO
+           CALL 'DEPARTAMENTO-INDEXADOS-I-O'
+                USING WS-FUNCION-DEPTO WS-LLAVE-DEPTO
+                      WS-LLAVE-HASTA-DEPTO
+                      WS-USUARIO-DEPTO WS-REG-DEPARTAMENTO-AUX
+                      WS-CODIGO-DEPTO.
+       1000-FIN.  EXIT.
+
+       1010-CARGA-UN-DEPARTAMENTO.
+           ADD 1 TO WS-CANTIDAD-DEPTOS-TABLA
+           MOVE WS-DEPTO-LLAVE-AUX   TO
+                WS-TABLA-DEPTO-LLAVE (WS-CANTIDAD-DEPTOS-TABLA)
+           MOVE WS-DEPTO-NOMBRE-AUX  TO
+                WS-TABLA-DEPTO-NOMBRE (WS-CANTIDAD-DEPTOS-TABLA)
+
+           MOVE WS-DEPTO-LLAVE-AUX TO WS-LLAVE-DEPTO
+           MOVE 'RS' TO WS-FUNCION-DEPTO
+           CALL 'DEPARTAMENTO-INDEXADOS-I-O'
+                USING WS-FUNCION-DEPTO WS-LLAVE-DEPTO
+                      WS-LLAVE-HASTA-DEPTO
+                      WS-USUARIO-DEPTO WS-REG-DEPARTAMENTO-AUX
+                      WS-CODIGO-DEPTO.
+       1010-FIN.  EXIT.
+
+      * ---------------------------------------------------------------
+      * 2000-EXTRAE-EMPLEADOS - RECORRE EMPLEADOS POR RANGO Y ESCRIBE
+      * UN REGISTRO 'EMP' POR CADA UNO, YA RESUELTO CONTRA EL NOMBRE
+      * DE SU DEPARTAMENTO.
+      * ---------------------------------------------------------------
+       2000-EXTRAE-EMPLEADOS.
+           MOVE 'AB' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-LLAVE-HASTA-EMP
+                      WS-REG-EMPLEADOS-AUX WS-CODIGO-EMP
+
+           MOVE 'RI' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-LLAVE-HASTA-EMP
+                      WS-REG-EMPLEADOS-AUX WS-CODIGO-EMP
+
+           PERFORM 2010-ESCRIBE-EMPLEADO UNTIL WS-CODIGO-EMP NOT EQUAL
+                                                ZEROS
+
+           MOVE 'CI' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-LLAVE-HASTA-EMP
+                      WS-REG-EMPLEADOS-AUX WS-CODIGO-EMP.
+       2000-FIN.  EXIT.
+
+       2010-ESCRIBE-EMPLEADO.
+           ADD 1 TO WS-CONTADOR-EMPLEADOS
+           MOVE SPACES TO REG-EXTRACTO-DW
+           MOVE 'EMP'                    TO DW-TIPO-REGISTRO
+           MOVE WS-EMP-LLAVE-AUX         TO DW-EMP-LLAVE
+           MOVE WS-EMP-NOMBRE-AUX        TO DW-EMP-NOMBRE
+           MOVE WS-EMP-APELLIDO-AUX      TO DW-EMP-APELLIDO
+           MOVE WS-EMP-DEPARTAMENTO-AUX  TO DW-EMP-DEPTO-LLAVE
+           MOVE WS-EMP-SALARIO-AUX       TO DW-EMP-SALARIO
+           MOVE WS-EMP-ESTADO-AUX        TO DW-EMP-ESTADO
+
+           SEARCH ALL WS-DEPARTAMENTO-TABLA
+              AT END
+                 MOVE 'DEPARTAMENTO DESCONOCIDO' TO DW-EMP-DEPTO-NOMBRE
+              WHEN WS-TABLA-DEPTO-LLAVE (WS-IDX-DEPTO) EQUAL
+                   WS-EMP-DEPARTAMENTO-AUX
+                 MOVE WS-TABLA-DEPTO-NOMBRE (WS-IDX-DEPTO)
+                      TO DW-EMP-DEPTO-NOMBRE
+           END-SEARCH
+
+           WRITE REG-EXTRACTO-DW
+
+           MOVE WS-EMP-LLAVE-AUX TO WS-LLAVE-EMP
+           MOVE 'RS' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-LLAVE-HASTA-EMP
+                      WS-REG-EMPLEADOS-AUX WS-CODIGO-EMP.
+       2010-FIN.  EXIT.
+
+      * ---------------------------------------------------------------
+      * 3000-EXTRAE-ARTICULOS - RECORRE EL MAESTRO ARTICULOS COMPLETO
+      * (MISMO ACCESO SECUENCIAL QUE REPORTE-BAJO-STOCK) Y ESCRIBE UN
+      * REGISTRO 'ART' POR CADA UNO.
+      * ---------------------------------------------------------------
+       3000-EXTRAE-ARTICULOS.
+           OPEN INPUT ARTICULOS
+           PERFORM 3010-LEE-SIGUIENTE-ARTICULO
+           PERFORM 3020-ESCRIBE-ARTICULO UNTIL FIN-DE-ARTICULOS
+           CLOSE ARTICULOS.
+       3000-FIN.  EXIT.
+
+       3010-LEE-SIGUIENTE-ARTICULO.
+           READ ARTICULOS NEXT RECORD
+              AT END MOVE 'S' TO SW-FIN-ARTICULOS
+           END-READ.
+       3010-FIN.  EXIT.
+
+       3020-ESCRIBE-ARTICULO.
+           ADD 1 TO WS-CONTADOR-ARTICULOS
+           MOVE SPACES TO REG-EXTRACTO-DW
+           MOVE 'ART'                  TO DW-TIPO-REGISTRO
+           MOVE ARTICULOS-LLAVE        TO DW-ART-LLAVE
+           MOVE ART-DESCRIPCION        TO DW-ART-DESCRIPCION
+           MOVE ART-PRECIO             TO DW-ART-PRECIO
+           MOVE ART-CANTIDAD           TO DW-ART-CANTIDAD
+           MOVE ART-PUNTO-REORDEN      TO DW-ART-PUNTO-REORDEN
+           MOVE ART-ESTADO             TO DW-ART-ESTADO
+           WRITE REG-EXTRACTO-DW
+
+           PERFORM 3010-LEE-SIGUIENTE-ARTICULO.
+       3020-FIN.  EXIT.
