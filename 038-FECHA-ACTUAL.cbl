@@ -0,0 +1,25 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     FECHA-ACTUAL.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  VERSION ORIGINAL. SUBPROGRAMA COMPARTIDO QUE
+      *                    DEVUELVE LA FECHA DEL SISTEMA (AAAAMMDD) EN
+      *                    LK-FECHA-HOY, PARA QUE NINGUN PROGRAMA TENGA
+      *                    QUE ACEPTAR LA FECHA POR SU CUENTA NI, PEOR
+      *                    AUN, DEJARLA FIJA EN UN LITERAL.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LK-FECHA-HOY                 PIC 9(08).
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-FECHA-HOY.
+
+       000-MAINLINE.
+           ACCEPT LK-FECHA-HOY FROM DATE YYYYMMDD.
+       000-FIN.  GOBACK.
