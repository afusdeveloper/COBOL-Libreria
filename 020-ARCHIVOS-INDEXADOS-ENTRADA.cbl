@@ -1,48 +1,241 @@
       *     LOS ARCHIVOS CON ORGANIZACION INDEXADA SON ARCHIVOS VSAM
       *
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.                     ARCHIVOS-INDEXADOS-ENTRADA.
        AUTHOR.                         AYMARA M FUSARO.
        DATE-WRITTEN.                   26/06/2022.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  EXCEP-MOTIVO DISTINGUE LLAVE INVALIDA DE
+      *                    LLAVE NO ENCONTRADA EN VEZ DE GRABAR SIEMPRE
+      *                    'NO ENCONTRADO' PARA AMBAS CAUSAS.
+      *   26/06/2022  AMF  VERSION ORIGINAL (SOLO OPEN/READ/CLOSE).
+      *   09/08/2026  AMF  CAMPOS REALES EN REG-EMPLEADOS (ERA FILLER).
+      *   09/08/2026  AMF  INDICE ALTERNO POR NOMBRE.
+      *   09/08/2026  AMF  MENSAJES POR CODIGO DE FILE STATUS.
+      *   09/08/2026  AMF  LECTURA POR RANGO (START + READ NEXT).
+      *   09/08/2026  AMF  LLAVES NO ENCONTRADAS A ARCHIVO DE EXCEPCION.
+      *   09/08/2026  AMF  VALIDACION DE LLAVE NUMERICA ANTES DEL READ.
+      *   09/08/2026  AMF  CORTE DE PROCESO SI EL OPEN FALLA.
+      *   09/08/2026  AMF  CONVERTIDO A SUBPROGRAMA CON CODIGO DE
+      *                    FUNCION PARA SER INVOCADO POR OTROS BATCH.
       * ---------------------------------------------------------------
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT EMPLEADOS ASSIGN TO UT-ARCHIEMP
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS DYNAMIC
                   RECORD KEY IS EMPLEADOS-LLAVE
+                  ALTERNATE RECORD KEY IS EMP-NOMBRE WITH DUPLICATES
                   FILE STATUS IS WS-CODIGO.
+
+           SELECT EMPLEADOS-EXCEP ASSIGN TO UT-S-EXCEP
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CODIGO-EXCEP.
       * ---------------------------------------------------------------
-       DATA DIVISION. 
-       FILE SECTION. 
-       FD  EMPLEADOS.
-           RECORD CONTAONS 50 CHARACTERS
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS
+           RECORD CONTAINS 56 CHARACTERS
            DATA RECORD IS REG-EMPLEADOS.
-       01  REG-EMPLEADOS.
-           O5 EMPLEADOS-LLAVE          PIC 9(05).
-           05 FILLER                   PIC X(45).
+           COPY CPEMP01.
+
+       FD  EMPLEADOS-EXCEP
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS REG-EMPLEADOS-EXCEP.
+       01  REG-EMPLEADOS-EXCEP.
+           05 EXCEP-LLAVE               PIC 9(05).
+           05 EXCEP-MOTIVO              PIC X(15).
 
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
+           COPY CPEMPWS.
        01  WS-CODIGO                   PIC X(02).
+       01  WS-CODIGO-EXCEP             PIC X(02).
+       01  WS-LLAVE                    PIC 9(05).
+       01  WS-LLAVE-HASTA               PIC 9(05).
+       01  WS-FUNCION                   PIC X(02).
+           88 WS-FUN-ABRIR                        VALUE 'AB'.
+           88 WS-FUN-LEER                         VALUE 'LE'.
+           88 WS-FUN-LEER-POR-NOMBRE              VALUE 'LN'.
+           88 WS-FUN-LEER-RANGO-INICIA            VALUE 'RI'.
+           88 WS-FUN-LEER-RANGO-SIGUIENTE         VALUE 'RS'.
+           88 WS-FUN-CERRAR                       VALUE 'CI'.
+       01  SW-ARCHIVO-ABIERTO           PIC X(01) VALUE 'N'.
+           88 ARCHIVO-ABIERTO-OK                  VALUE 'S'.
+       01  SW-RANGO-FIN                 PIC X(01) VALUE 'N'.
+           88 RANGO-TERMINO                       VALUE 'S'.
+       01  WS-MOTIVO-EXCEPCION          PIC X(15).
+
+       LINKAGE SECTION.
+       01  LK-FUNCION                   PIC X(02).
+       01  LK-LLAVE                     PIC 9(05).
+       01  LK-LLAVE-HASTA                PIC 9(05).
+       01  LK-REG-EMPLEADOS.
+           05 LK-EMPLEADOS-LLAVE        PIC 9(05).
+           05 LK-EMP-NOMBRE             PIC X(15).
+           05 LK-EMP-APELLIDO           PIC X(15).
+           05 LK-EMP-DEPARTAMENTO       PIC 9(03).
+           05 LK-EMP-FECHA-ALTA         PIC 9(08).
+           05 LK-EMP-SALARIO            PIC 9(07)V99.
+           05 LK-EMP-ESTADO             PIC X(01).
+       01  LK-CODIGO                    PIC X(02).
       * ---------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-FUNCION LK-LLAVE LK-LLAVE-HASTA
+                                 LK-REG-EMPLEADOS LK-CODIGO.
+
+       000-MAINLINE.
+           MOVE LK-FUNCION     TO WS-FUNCION
+           MOVE LK-LLAVE       TO WS-LLAVE
+           MOVE LK-LLAVE-HASTA TO WS-LLAVE-HASTA
+           MOVE SPACES         TO WS-CODIGO
+
+           EVALUATE TRUE
+              WHEN WS-FUN-ABRIR
+                 PERFORM 020-ABRE-ARCHIVOS
+              WHEN WS-FUN-LEER
+                 PERFORM 040-LEE-EMPLEADO
+              WHEN WS-FUN-LEER-POR-NOMBRE
+                 PERFORM 045-LEE-EMPLEADO-POR-NOMBRE
+              WHEN WS-FUN-LEER-RANGO-INICIA
+                 PERFORM 047-INICIA-RANGO-EMPLEADO
+              WHEN WS-FUN-LEER-RANGO-SIGUIENTE
+                 PERFORM 048-LEE-SIGUIENTE-RANGO
+              WHEN WS-FUN-CERRAR
+                 PERFORM 050-CIERRA-ARCHIVOS
+           END-EVALUATE
+
+           MOVE WS-REG-EMPLEADOS TO LK-REG-EMPLEADOS
+           MOVE WS-CODIGO        TO LK-CODIGO
+           GOBACK.
+       000-FIN.  EXIT.
 
        020-ABRE-ARCHIVOS.
            OPEN INPUT EMPLEADOS
+           OPEN OUTPUT EMPLEADOS-EXCEP
            IF WS-CODIGO NOT EQUAL ZEROS
-              DISPLAY 'ERROR AL ABRIR ARCHIVO DE EMPLEADOS'.
+              MOVE 'N' TO SW-ARCHIVO-ABIERTO
+              PERFORM 900-MUESTRA-MENSAJE
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              MOVE 'S' TO SW-ARCHIVO-ABIERTO
+           END-IF.
        020-FIN.  EXIT.
 
        040-LEE-EMPLEADO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 040-FIN
+           END-IF
+
+           IF WS-LLAVE NOT NUMERIC
+              MOVE '99' TO WS-CODIGO
+              DISPLAY 'LLAVE DE EMPLEADO NO ES NUMERICA: ' WS-LLAVE
+              MOVE 'LLAVE INVALIDA' TO WS-MOTIVO-EXCEPCION
+              PERFORM 046-REGISTRA-EXCEPCION
+              GO TO 040-FIN
+           END-IF
+
            MOVE WS-LLAVE TO EMPLEADOS-LLAVE
-           READ EMPLEADOS
+           READ EMPLEADOS INTO WS-REG-EMPLEADOS
            IF WS-CODIGO NOT EQUAL ZEROS
-              DISPLAY 'NO EXISTE REGISTRO'.
-           MOVE REG-EMPLEADOS TO WS-REG-EMPLEADOS.
+              PERFORM 900-MUESTRA-MENSAJE
+              MOVE 'NO ENCONTRADO' TO WS-MOTIVO-EXCEPCION
+              PERFORM 046-REGISTRA-EXCEPCION
+           END-IF.
        040-FIN.  EXIT.
 
+       045-LEE-EMPLEADO-POR-NOMBRE.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 045-FIN
+           END-IF
+
+           MOVE LK-EMP-NOMBRE TO EMP-NOMBRE
+           START EMPLEADOS KEY IS NOT LESS THAN EMP-NOMBRE
+                 INVALID KEY MOVE '23' TO WS-CODIGO
+           END-START
+
+           IF WS-CODIGO EQUAL ZEROS
+              READ EMPLEADOS NEXT RECORD INTO WS-REG-EMPLEADOS
+                 AT END MOVE '10' TO WS-CODIGO
+              END-READ
+           END-IF
+
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           END-IF.
+       045-FIN.  EXIT.
+
+       047-INICIA-RANGO-EMPLEADO.
+           MOVE 'N' TO SW-RANGO-FIN
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 047-FIN
+           END-IF
+
+           MOVE WS-LLAVE TO EMPLEADOS-LLAVE
+           START EMPLEADOS KEY IS NOT LESS THAN EMPLEADOS-LLAVE
+                 INVALID KEY MOVE '23' TO WS-CODIGO
+           END-START
+
+           IF WS-CODIGO EQUAL ZEROS
+              PERFORM 048-LEE-SIGUIENTE-RANGO
+           ELSE
+              PERFORM 900-MUESTRA-MENSAJE
+           END-IF.
+       047-FIN.  EXIT.
+
+       048-LEE-SIGUIENTE-RANGO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 048-FIN
+           END-IF
+
+           READ EMPLEADOS NEXT RECORD INTO WS-REG-EMPLEADOS
+              AT END
+                 MOVE '10' TO WS-CODIGO
+                 MOVE 'S' TO SW-RANGO-FIN
+           END-READ
+
+           IF WS-CODIGO EQUAL ZEROS
+              IF EMPLEADOS-LLAVE > WS-LLAVE-HASTA
+                 MOVE '10' TO WS-CODIGO
+                 MOVE 'S' TO SW-RANGO-FIN
+              END-IF
+           END-IF.
+       048-FIN.  EXIT.
+
+       046-REGISTRA-EXCEPCION.
+           MOVE WS-LLAVE             TO EXCEP-LLAVE
+           MOVE WS-MOTIVO-EXCEPCION  TO EXCEP-MOTIVO
+           WRITE REG-EMPLEADOS-EXCEP.
+       046-FIN.  EXIT.
+
        050-CIERRA-ARCHIVOS.
-           CLOSE EMPLEADOS.
+           CLOSE EMPLEADOS EMPLEADOS-EXCEP
+           MOVE 'N' TO SW-ARCHIVO-ABIERTO.
        050-FIN.  EXIT.
-      * ---------------------------------------------------------------
\ No newline at end of file
+
+       900-MUESTRA-MENSAJE.
+           EVALUATE WS-CODIGO
+              WHEN '00'
+                 CONTINUE
+              WHEN '10'
+                 DISPLAY 'NO EXISTE REGISTRO - LLAVE: ' WS-LLAVE
+              WHEN '23'
+                 DISPLAY 'LLAVE INVALIDA PARA START - LLAVE: ' WS-LLAVE
+              WHEN '35'
+                 DISPLAY 'ARCHIVO DE EMPLEADOS NO EXISTE'
+              WHEN '90' THRU '97'
+                 DISPLAY 'ERROR DE I/O EN ARCHIVO DE EMPLEADOS'
+                         ' - STATUS: ' WS-CODIGO
+              WHEN '98'
+                 DISPLAY 'ARCHIVO DE EMPLEADOS NO FUE ABIERTO'
+              WHEN OTHER
+                 DISPLAY 'ERROR EN ARCHIVO DE EMPLEADOS - STATUS: '
+                         WS-CODIGO
+           END-EVALUATE.
+       900-FIN.  EXIT.
+      * ---------------------------------------------------------------
