@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     BALANCEO-CONTROL-CONTABLE.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  VERSION ORIGINAL. TOTALIZA WS-SALDO-ACTUAL
+      *                    DE TODO EL ARCHIVO-SALDOS Y LO COMPARA
+      *                    CONTRA EL TOTAL DE CONTROL QUE ENVIA
+      *                    CONTADURIA, IMPRIMIENDO UN REPORTE DE
+      *                    BALANCEO APROBADO/RECHAZADO CON LA
+      *                    DIFERENCIA SI NO CUADRA.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TOTAL-CONTADURIA ASSIGN TO UT-S-TOTCONT
+                  FILE STATUS IS WS-CODIGO-CONTROL.
+           SELECT REPORTE ASSIGN TO PRINTER
+                  FILE STATUS IS WS-CODIGO-REPORTE.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TOTAL-CONTADURIA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 15 CHARACTERS
+           DATA RECORD IS REG-TOTAL-CONTADURIA.
+       01  REG-TOTAL-CONTADURIA.
+           05 CTRL-TOTAL-CONTABLE        PIC 9(13)V99.
+
+       FD  REPORTE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TITULO-1.
+           05 FILLER                    PIC X(20) VALUE SPACES.
+           05 FILLER                    PIC X(40)
+              VALUE 'BALANCEO CONTRA TOTAL DE CONTADURIA'.
+           05 FILLER                    PIC X(20) VALUE SPACES.
+
+       01  WS-LINEA-INTERNO.
+           05 FILLER                    PIC X(30)
+              VALUE 'TOTAL SALDOS SEGUN SISTEMA:'.
+           05 LIN-TOTAL-INTERNO          PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-LINEA-EXTERNO.
+           05 FILLER                    PIC X(30)
+              VALUE 'TOTAL SEGUN CONTADURIA:'.
+           05 LIN-TOTAL-EXTERNO          PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-LINEA-DIFERENCIA.
+           05 FILLER                    PIC X(30)
+              VALUE 'DIFERENCIA:'.
+           05 LIN-DIFERENCIA             PIC -ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-LINEA-RESULTADO.
+           05 FILLER                    PIC X(30)
+              VALUE 'RESULTADO DEL BALANCEO:'.
+           05 LIN-RESULTADO              PIC X(20).
+
+       01  WS-LINEA-RESUMEN.
+           05 FILLER                    PIC X(25)
+              VALUE 'CUENTAS TOTALIZADAS:'.
+           05 RES-LEIDAS                PIC ZZ,ZZ9.
+
+       01  WS-CODIGO-CONTROL            PIC X(02).
+       01  WS-CODIGO-REPORTE            PIC X(02).
+
+       01  WS-TOTAL-SALDOS              PIC 9(13)V99 COMP-3
+           VALUE ZEROS.
+       01  WS-TOTAL-CONTROL-W           PIC 9(13)V99.
+       01  WS-DIFERENCIA                PIC S9(13)V99.
+       01  SW-BALANCEA                  PIC X(01).
+           88 BALANCEO-OK                         VALUE 'S'.
+
+       01  WS-FUNCION-SDO               PIC X(02).
+       01  WS-LLAVE-SDO                 PIC 9(07) VALUE ZEROS.
+       01  WS-LLAVE-HASTA-SDO           PIC 9(07) VALUE 9999999.
+       01  WS-USUARIO-SDO                PIC X(08) VALUE 'BALANCEO'.
+       01  WS-REG-SALDOS-AUX.
+           05 WS-SALDO-CUENTA-AUX       PIC 9(07).
+           05 WS-SALDO-NOMBRE-AUX       PIC X(35).
+           05 WS-SALDO-ACTUAL-AUX       PIC 9(11)V99 COMP-3.
+           05 WS-SALDO-ANTERIOR-AUX     PIC 9(11)V99 COMP-3.
+           05 WS-SALDO-TASA-AUX         PIC 9(03)V9(04) COMP-3.
+           05 WS-SALDO-FECHA-AUX        PIC 9(08).
+       01  WS-CODIGO-SDO                PIC X(02).
+
+       01  WS-CONTADOR-LEIDAS           PIC 9(05) VALUE ZEROS.
+
+       01  WS-NOMBRE-PROGRAMA           PIC X(20)
+           VALUE 'BALANCEO-CONTABLE'.
+       01  WS-STAT-LEIDOS                PIC 9(07).
+       01  WS-STAT-BALANCEO              PIC 9(07) VALUE ZEROS.
+       01  WS-STAT-NO-BALANCEO           PIC 9(07) VALUE ZEROS.
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN INPUT TOTAL-CONTADURIA
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING 1 LINE
+
+           READ TOTAL-CONTADURIA
+              AT END MOVE ZEROS TO CTRL-TOTAL-CONTABLE
+           END-READ
+           MOVE CTRL-TOTAL-CONTABLE TO WS-TOTAL-CONTROL-W
+           CLOSE TOTAL-CONTADURIA
+
+           MOVE 'AB' TO WS-FUNCION-SDO
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-SDO WS-REG-SALDOS-AUX WS-CODIGO-SDO
+
+           MOVE 'RI' TO WS-FUNCION-SDO
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-SDO WS-REG-SALDOS-AUX WS-CODIGO-SDO
+
+           PERFORM 1000-TOTALIZA-CUENTA UNTIL WS-CODIGO-SDO NOT EQUAL
+                                              ZEROS
+
+           MOVE 'CI' TO WS-FUNCION-SDO
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-SDO WS-REG-SALDOS-AUX WS-CODIGO-SDO
+
+           PERFORM 2000-IMPRIME-BALANCEO
+
+           MOVE WS-CONTADOR-LEIDAS TO WS-STAT-LEIDOS
+           IF BALANCEO-OK
+              MOVE 1 TO WS-STAT-BALANCEO
+           ELSE
+              MOVE 1 TO WS-STAT-NO-BALANCEO
+           END-IF
+           CALL 'ESCRIBE-ESTADISTICAS'
+                USING WS-NOMBRE-PROGRAMA WS-STAT-LEIDOS
+                      WS-STAT-BALANCEO WS-STAT-NO-BALANCEO
+
+           CLOSE REPORTE
+           GOBACK.
+       0000-FIN.  EXIT.
+
+       1000-TOTALIZA-CUENTA.
+           ADD 1 TO WS-CONTADOR-LEIDAS
+           ADD WS-SALDO-ACTUAL-AUX TO WS-TOTAL-SALDOS
+
+           MOVE WS-SALDO-CUENTA-AUX TO WS-LLAVE-SDO
+           MOVE 'RS' TO WS-FUNCION-SDO
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-SDO WS-REG-SALDOS-AUX WS-CODIGO-SDO.
+       1000-FIN.  EXIT.
+
+       2000-IMPRIME-BALANCEO.
+           MOVE WS-TOTAL-SALDOS TO LIN-TOTAL-INTERNO
+           WRITE REG-REPORTE FROM WS-LINEA-INTERNO
+                 AFTER ADVANCING 2 LINES
+
+           MOVE WS-TOTAL-CONTROL-W TO LIN-TOTAL-EXTERNO
+           WRITE REG-REPORTE FROM WS-LINEA-EXTERNO
+                 AFTER ADVANCING 1 LINE
+
+           SUBTRACT WS-TOTAL-CONTROL-W FROM WS-TOTAL-SALDOS
+                    GIVING WS-DIFERENCIA
+           MOVE WS-DIFERENCIA TO LIN-DIFERENCIA
+           WRITE REG-REPORTE FROM WS-LINEA-DIFERENCIA
+                 AFTER ADVANCING 1 LINE
+
+           IF WS-DIFERENCIA EQUAL ZEROS
+              MOVE 'S' TO SW-BALANCEA
+           ELSE
+              MOVE 'N' TO SW-BALANCEA
+           END-IF
+
+           IF BALANCEO-OK
+              MOVE 'BALANCEA'     TO LIN-RESULTADO
+           ELSE
+              MOVE 'NO BALANCEA'  TO LIN-RESULTADO
+           END-IF
+           WRITE REG-REPORTE FROM WS-LINEA-RESULTADO
+                 AFTER ADVANCING 1 LINE
+
+           MOVE WS-CONTADOR-LEIDAS TO RES-LEIDAS
+           WRITE REG-REPORTE FROM WS-LINEA-RESUMEN
+                 AFTER ADVANCING 2 LINES.
+       2000-FIN.  EXIT.
