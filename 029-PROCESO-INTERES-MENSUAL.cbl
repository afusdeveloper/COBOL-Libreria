@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     PROCESO-INTERES-MENSUAL.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  WS-CONTADOR-ACTUALIZADAS (PIC 9(05)) SE
+      *                    PASABA DIRECTO COMO EL ARGUMENTO GRABADOS DE
+      *                    ESCRIBE-ESTADISTICAS, QUE LO ESPERA PIC
+      *                    9(07); SE AGREGA WS-STAT-ACTUALIZADAS PARA
+      *                    PASARLO DEL TAMANO CORRECTO.
+      *   09/08/2026  AMF  FECHA DEL SISTEMA VIA EL SUBPROGRAMA
+      *                    COMPARTIDO FECHA-ACTUAL, EN VEZ DE UN ACCEPT.
+      *   09/08/2026  AMF  VERSION ORIGINAL. PROCESO DE CIERRE DE MES:
+      *                    RECORRE TODAS LAS CUENTAS DEL ARCHIVO-SALDOS,
+      *                    CALCULA EL INTERES MENSUAL SOBRE EL SALDO
+      *                    ACTUAL SEGUN LA TASA DE LA CUENTA, TRASLADA
+      *                    EL SALDO ACTUAL A SALDO ANTERIOR Y DEJA EL
+      *                    SALDO ACTUAL CON EL INTERES ACUMULADO.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE ASSIGN TO PRINTER
+                  FILE STATUS IS WS-CODIGO-REPORTE.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORTE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CODIGO-REPORTE            PIC X(02).
+
+       01  WS-TITULO-1.
+           05 FILLER                   PIC X(20) VALUE SPACES.
+           05 FILLER                   PIC X(30)
+              VALUE 'PROCESO DE INTERES MENSUAL'.
+           05 FILLER                   PIC X(30) VALUE SPACES.
+
+       01  WS-DETALLE.
+           05 DET-CUENTA                PIC 9(07).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DET-SALDO-ANTERIOR        PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DET-INTERES               PIC ZZ,ZZZ,ZZ9.99.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DET-SALDO-NUEVO           PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-LINEA-RESUMEN.
+           05 FILLER                    PIC X(25)
+              VALUE 'CUENTAS ACTUALIZADAS:'.
+           05 RES-ACTUALIZADAS          PIC ZZ,ZZ9.
+           05 FILLER                    PIC X(10) VALUE SPACES.
+           05 FILLER                    PIC X(25)
+              VALUE 'INTERES TOTAL ACUMULADO:'.
+           05 RES-INTERES-TOTAL         PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-FUNCION-SDO               PIC X(02).
+       01  WS-LLAVE-SDO                 PIC 9(07) VALUE ZEROS.
+       01  WS-LLAVE-HASTA-SDO           PIC 9(07) VALUE 9999999.
+       01  WS-USUARIO-SDO                PIC X(08) VALUE 'CIERRE'.
+       01  WS-REG-SALDOS-AUX.
+           05 WS-SALDO-CUENTA-AUX       PIC 9(07).
+           05 WS-SALDO-NOMBRE-AUX       PIC X(35).
+           05 WS-SALDO-ACTUAL-AUX       PIC 9(11)V99 COMP-3.
+           05 WS-SALDO-ANTERIOR-AUX     PIC 9(11)V99 COMP-3.
+           05 WS-SALDO-TASA-AUX         PIC 9(03)V9(04) COMP-3.
+           05 WS-SALDO-FECHA-AUX        PIC 9(08).
+       01  WS-CODIGO-SDO                PIC X(02).
+
+       01  WS-INTERES-CALCULADO         PIC 9(08)V99 COMP-3.
+       01  WS-FECHA-HOY                 PIC 9(08).
+       01  WS-CONTADOR-ACTUALIZADAS     PIC 9(05) VALUE ZEROS.
+       01  WS-INTERES-TOTAL             PIC 9(09)V99 VALUE ZEROS.
+
+       01  WS-NOMBRE-PROGRAMA           PIC X(20)
+           VALUE 'INTERES-MENSUAL'.
+       01  WS-STAT-LEIDOS                PIC 9(07) VALUE ZEROS.
+       01  WS-STAT-ACTUALIZADAS          PIC 9(07) VALUE ZEROS.
+       01  WS-STAT-RECHAZADOS            PIC 9(07) VALUE ZEROS.
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           CALL 'FECHA-ACTUAL' USING WS-FECHA-HOY
+
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING 1 LINE
+
+           MOVE 'AB' TO WS-FUNCION-SDO
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-SDO WS-REG-SALDOS-AUX WS-CODIGO-SDO
+
+           MOVE 'RI' TO WS-FUNCION-SDO
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-SDO WS-REG-SALDOS-AUX WS-CODIGO-SDO
+
+           PERFORM 1000-PROCESA-CUENTA UNTIL WS-CODIGO-SDO NOT EQUAL
+                                              ZEROS
+
+           MOVE WS-CONTADOR-ACTUALIZADAS TO RES-ACTUALIZADAS
+           MOVE WS-INTERES-TOTAL         TO RES-INTERES-TOTAL
+           WRITE REG-REPORTE FROM WS-LINEA-RESUMEN
+                 AFTER ADVANCING 2 LINES
+
+           MOVE 'CI' TO WS-FUNCION-SDO
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-SDO WS-REG-SALDOS-AUX WS-CODIGO-SDO
+
+           MOVE WS-CONTADOR-ACTUALIZADAS TO WS-STAT-LEIDOS
+           MOVE WS-CONTADOR-ACTUALIZADAS TO WS-STAT-ACTUALIZADAS
+           CALL 'ESCRIBE-ESTADISTICAS'
+                USING WS-NOMBRE-PROGRAMA WS-STAT-LEIDOS
+                      WS-STAT-ACTUALIZADAS WS-STAT-RECHAZADOS
+
+           CLOSE REPORTE
+           GOBACK.
+       0000-FIN.  EXIT.
+
+       1000-PROCESA-CUENTA.
+           MULTIPLY WS-SALDO-ACTUAL-AUX BY WS-SALDO-TASA-AUX
+                   GIVING WS-INTERES-CALCULADO ROUNDED
+
+           MOVE WS-SALDO-CUENTA-AUX     TO DET-CUENTA
+           MOVE WS-SALDO-ANTERIOR-AUX   TO DET-SALDO-ANTERIOR
+           MOVE WS-INTERES-CALCULADO    TO DET-INTERES
+
+           MOVE WS-SALDO-ACTUAL-AUX     TO WS-SALDO-ANTERIOR-AUX
+           ADD WS-INTERES-CALCULADO     TO WS-SALDO-ACTUAL-AUX
+           MOVE WS-FECHA-HOY            TO WS-SALDO-FECHA-AUX
+
+           MOVE WS-SALDO-ACTUAL-AUX     TO DET-SALDO-NUEVO
+           WRITE REG-REPORTE FROM WS-DETALLE AFTER ADVANCING 1 LINE
+
+           MOVE 'CA' TO WS-FUNCION-SDO
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-SDO WS-REG-SALDOS-AUX WS-CODIGO-SDO
+
+           IF WS-CODIGO-SDO EQUAL ZEROS
+              ADD 1 TO WS-CONTADOR-ACTUALIZADAS
+              ADD WS-INTERES-CALCULADO TO WS-INTERES-TOTAL
+           END-IF
+
+           MOVE WS-SALDO-CUENTA-AUX TO WS-LLAVE-SDO
+           MOVE 'RS' TO WS-FUNCION-SDO
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-SDO WS-REG-SALDOS-AUX WS-CODIGO-SDO.
+       1000-FIN.  EXIT.
