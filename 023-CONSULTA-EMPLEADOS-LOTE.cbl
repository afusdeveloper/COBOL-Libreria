@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     CONSULTA-EMPLEADOS-LOTE.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  1000-INICIALIZA NO VERIFICABA EL STATUS DEL
+      *                    'AB' CONTRA EL MAESTRO DE EMPLEADOS; SI LA
+      *                    APERTURA FALLABA, CADA 'LE' POSTERIOR VOLVIA
+      *                    '98' Y EL REPORTE SALIA COMPLETO CON 'NO
+      *                    ENCONTRADO', OCULTANDO EL VERDADERO ERROR DE
+      *                    APERTURA. AHORA SE VERIFICA EL STATUS Y, SI
+      *                    FALLA, NO SE ENTRA A 2000-PROCESA-LLAVE.
+      *   09/08/2026  AMF  VERSION ORIGINAL. LEE UN ARCHIVO DE LLAVES
+      *                    DE EMPLEADOS Y CONSULTA CADA UNA CONTRA EL
+      *                    MAESTRO INDEXADO, IMPRIMIENDO UN REPORTE DE
+      *                    CONSULTA MASIVA PARA AUDITORIA.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-LLAVES ASSIGN TO UT-S-LLAVES
+                  FILE STATUS IS WS-CODIGO-LLAVES.
+           SELECT REPORTE ASSIGN TO PRINTER
+                  FILE STATUS IS WS-CODIGO-REPORTE.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-LLAVES
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 5 CHARACTERS
+           DATA RECORD IS REG-TRANS-LLAVE.
+       01  REG-TRANS-LLAVE              PIC 9(05).
+
+       FD  REPORTE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TITULO-1.
+           05 FILLER                    PIC X(30) VALUE SPACES.
+           05 FILLER                    PIC X(28)
+              VALUE 'CONSULTA MASIVA DE EMPLEADOS'.
+           05 FILLER                    PIC X(30) VALUE SPACES.
+
+       01  WS-TITULO-2.
+           05 FILLER                    PIC X(07) VALUE 'LLAVE'.
+           05 FILLER                    PIC X(17) VALUE 'NOMBRE'.
+           05 FILLER                    PIC X(17) VALUE 'APELLIDO'.
+           05 FILLER                    PIC X(10) VALUE 'DEPTO'.
+           05 FILLER                    PIC X(08) VALUE 'STATUS'.
+
+       01  WS-DETALLE.
+           05 DET-LLAVE                PIC 9(05).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DET-NOMBRE               PIC X(15).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DET-APELLIDO             PIC X(15).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DET-DEPTO                PIC 9(03).
+           05 FILLER                   PIC X(05) VALUE SPACES.
+           05 DET-STATUS               PIC X(20).
+
+       01  WS-CODIGO-LLAVES            PIC X(02).
+       01  WS-CODIGO-REPORTE           PIC X(02).
+       01  SW-FIN-LLAVES                PIC X(01) VALUE 'N'.
+           88 FIN-DE-LLAVES                        VALUE 'S'.
+       01  SW-ARCHIVO-ABIERTO           PIC X(01) VALUE 'S'.
+           88 ARCHIVO-ABIERTO-OK                   VALUE 'S'.
+
+       01  WS-FUNCION-ENT               PIC X(02).
+       01  WS-LLAVE-ENT                 PIC 9(05).
+       01  WS-LLAVE-HASTA-ENT            PIC 9(05).
+       01  WS-REG-EMPLEADOS-ENT.
+           05 WS-EMPLEADOS-LLAVE-ENT    PIC 9(05).
+           05 WS-EMP-NOMBRE-ENT         PIC X(15).
+           05 WS-EMP-APELLIDO-ENT       PIC X(15).
+           05 WS-EMP-DEPARTAMENTO-ENT   PIC 9(03).
+           05 WS-EMP-FECHA-ALTA-ENT     PIC 9(08).
+           05 WS-EMP-SALARIO-ENT        PIC 9(07)V99.
+           05 WS-EMP-ESTADO-ENT         PIC X(01).
+       01  WS-CODIGO-ENT                PIC X(02).
+       01  WS-CONTADOR-CONSULTAS        PIC 9(05) VALUE ZEROS.
+       01  WS-CONTADOR-ENCONTRADOS      PIC 9(05) VALUE ZEROS.
+
+       01  WS-NOMBRE-PROGRAMA            PIC X(20)
+           VALUE 'CONSULTA-EMP-LOTE'.
+       01  WS-STAT-LEIDOS                PIC 9(07).
+       01  WS-STAT-GRABADOS              PIC 9(07).
+       01  WS-STAT-RECHAZADOS            PIC 9(07).
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           IF ARCHIVO-ABIERTO-OK
+              PERFORM 2000-PROCESA-LLAVE UNTIL FIN-DE-LLAVES
+           END-IF
+           PERFORM 9000-TERMINA
+           GOBACK.
+       0000-FIN.  EXIT.
+
+       1000-INICIALIZA.
+           OPEN INPUT TRANS-LLAVES
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING 1 LINE
+           WRITE REG-REPORTE FROM WS-TITULO-2 AFTER ADVANCING 2 LINES
+
+           MOVE 'AB' TO WS-FUNCION-ENT
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-ENT WS-LLAVE-ENT WS-LLAVE-HASTA-ENT
+                      WS-REG-EMPLEADOS-ENT WS-CODIGO-ENT
+
+           IF WS-CODIGO-ENT NOT EQUAL ZEROS
+              MOVE 'N' TO SW-ARCHIVO-ABIERTO
+              DISPLAY 'ERROR AL ABRIR EL MAESTRO DE EMPLEADOS - '
+                      'STATUS: ' WS-CODIGO-ENT
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              PERFORM 1010-LEE-SIGUIENTE-LLAVE
+           END-IF.
+       1000-FIN.  EXIT.
+
+       1010-LEE-SIGUIENTE-LLAVE.
+           READ TRANS-LLAVES INTO DET-LLAVE
+              AT END MOVE 'S' TO SW-FIN-LLAVES
+           END-READ.
+       1010-FIN.  EXIT.
+
+       2000-PROCESA-LLAVE.
+           ADD 1 TO WS-CONTADOR-CONSULTAS
+           MOVE DET-LLAVE TO WS-LLAVE-ENT
+           MOVE 'LE'       TO WS-FUNCION-ENT
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-ENT WS-LLAVE-ENT WS-LLAVE-HASTA-ENT
+                      WS-REG-EMPLEADOS-ENT WS-CODIGO-ENT
+
+           IF WS-CODIGO-ENT EQUAL ZEROS
+              ADD 1 TO WS-CONTADOR-ENCONTRADOS
+              MOVE WS-EMP-NOMBRE-ENT       TO DET-NOMBRE
+              MOVE WS-EMP-APELLIDO-ENT     TO DET-APELLIDO
+              MOVE WS-EMP-DEPARTAMENTO-ENT TO DET-DEPTO
+              MOVE 'ENCONTRADO'            TO DET-STATUS
+           ELSE
+              MOVE SPACES                  TO DET-NOMBRE DET-APELLIDO
+              MOVE ZEROS                   TO DET-DEPTO
+              MOVE 'NO ENCONTRADO'         TO DET-STATUS
+           END-IF
+
+           WRITE REG-REPORTE FROM WS-DETALLE AFTER ADVANCING 1 LINE
+
+           PERFORM 1010-LEE-SIGUIENTE-LLAVE.
+       2000-FIN.  EXIT.
+
+       9000-TERMINA.
+           MOVE 'CI' TO WS-FUNCION-ENT
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-ENT WS-LLAVE-ENT WS-LLAVE-HASTA-ENT
+                      WS-REG-EMPLEADOS-ENT WS-CODIGO-ENT
+
+           DISPLAY 'CONSULTAS PROCESADAS : ' WS-CONTADOR-CONSULTAS
+           DISPLAY 'ENCONTRADOS          : ' WS-CONTADOR-ENCONTRADOS
+
+           MOVE WS-CONTADOR-CONSULTAS   TO WS-STAT-LEIDOS
+           MOVE WS-CONTADOR-ENCONTRADOS TO WS-STAT-GRABADOS
+           SUBTRACT WS-CONTADOR-ENCONTRADOS FROM WS-CONTADOR-CONSULTAS
+                    GIVING WS-STAT-RECHAZADOS
+           CALL 'ESCRIBE-ESTADISTICAS'
+                USING WS-NOMBRE-PROGRAMA WS-STAT-LEIDOS
+                      WS-STAT-GRABADOS WS-STAT-RECHAZADOS
+
+           CLOSE TRANS-LLAVES REPORTE.
+       9000-FIN.  EXIT.
