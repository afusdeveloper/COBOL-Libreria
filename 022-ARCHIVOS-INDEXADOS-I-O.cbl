@@ -1,57 +1,455 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.                     ARCHIVOS-INDEXADOS-I-O.
        AUTHOR.                         AYMARA M FUSARO.
        DATE-WRITTEN.                   26/06/2022.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  050-ALTA-EMPLEADO USABA WS-CODIGO (EL FILE
+      *                    STATUS DE EMPLEADOS) PARA SEÑALAR 'DEPARTAMENTO
+      *                    INEXISTENTE', Y 085-RECHAZA-ALTA GRABABA ESE
+      *                    VALOR FABRICADO EN RECH-CODIGO, MEZCLANDOLO
+      *                    CON LOS FILE STATUS REALES DEL RECHAZOS. SE
+      *                    AGREGA SW-DEPTO-INVALIDO PARA LA CONDICION Y
+      *                    SE GRABA 'DI' EN RECH-CODIGO EN ESE CASO.
+      *   09/08/2026  AMF  FD AUDITORIA DECLARABA 46 CARACTERES (EL
+      *                    LAYOUT REAL, CPAUD01, OCUPA 52) Y FD
+      *                    EMPLEADOS-HISTORIA DECLARABA 131 (EL REGISTRO
+      *                    REAL OCUPA 123). SE CORRIGEN AMBOS
+      *                    RECORD CONTAINS.
+      *   09/08/2026  AMF  INDICE ALTERNO POR NOMBRE, PARA QUE EL FD
+      *                    QUE REALMENTE MANTIENE UT-ARCHIEMP (ALTA/
+      *                    CAMBIO/BAJA) CONSTRUYA EL MISMO AIX QUE
+      *                    ARCHIVOS-INDEXADOS-ENTRADA YA DECLARABA.
+      *   09/08/2026  AMF  DEPARTAMENTO SE CARGA UNA SOLA VEZ EN UNA
+      *                    TABLA (CPDEPTTB) Y SE BUSCA CON SEARCH ALL
+      *                    EN VEZ DE UN READ INDEXADO POR CADA ALTA.
+      *   09/08/2026  AMF  FECHA DEL SISTEMA VIA EL SUBPROGRAMA
+      *                    COMPARTIDO FECHA-ACTUAL, EN VEZ DE UN ACCEPT.
+      *   26/06/2022  AMF  VERSION ORIGINAL (ABRE/LEE/ALTA/CAMBIO/CIERRA)
+      *   09/08/2026  AMF  CAMPOS REALES EN REG-EMPLEADOS (ERA FILLER).
+      *   09/08/2026  AMF  080-BAJA-EMPLEADO (DELETE REAL, YA NO SE
+      *                    SIMULA CON UN REWRITE EN BLANCO).
+      *   09/08/2026  AMF  EMPLEADOS-HISTORIA: IMAGEN ANTES/DESPUES EN
+      *                    CADA CAMBIO.
+      *   09/08/2026  AMF  MENSAJES POR CODIGO DE FILE STATUS.
+      *   09/08/2026  AMF  VALIDACION DE DEPARTAMENTO CONTRA EL MAESTRO
+      *                    DEPARTAMENTO ANTES DE DAR DE ALTA.
+      *   09/08/2026  AMF  EMPLEADOS-RECHAZADOS PARA ALTAS RECHAZADAS.
+      *   09/08/2026  AMF  AUDITORIA (ARCHIVO + LLAVE + OPERACION +
+      *                    FECHA/HORA + USUARIO) EN CADA ALTA/CAMBIO/
+      *                    BAJA.
+      *   09/08/2026  AMF  RESPALDO DE EMPLEADOS ANTES DE CADA OPEN I-O.
+      *   09/08/2026  AMF  LOCK MODE AUTOMATICO PARA PROTEGER CAMBIOS
+      *                    CONCURRENTES CON EL ONLINE.
+      *   09/08/2026  AMF  CONVERTIDO A SUBPROGRAMA CON CODIGO DE
+      *                    FUNCION, IGUAL QUE ARCHIVOS-INDEXADOS-ENTRADA.
       * ---------------------------------------------------------------
        ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
            SELECT EMPLEADOS ASSIGN TO UT-ARCHIEMP
-                  ORGANIZATION IS INDEXED 
+                  ORGANIZATION IS INDEXED
                   ACCESS MODE IS DYNAMIC
                   RECORD KEY IS EMPLEADOS-LLAVE
+                  ALTERNATE RECORD KEY IS EMP-NOMBRE WITH DUPLICATES
+                  LOCK MODE IS AUTOMATIC
                   FILE STATUS IS WS-CODIGO.
 
+           SELECT DEPARTAMENTO ASSIGN TO UT-ARCHIDEP
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS DEPARTAMENTO-LLAVE
+                  FILE STATUS IS WS-CODIGO-DEPTO.
+
+           SELECT EMPLEADOS-BKP ASSIGN TO WS-NOMBRE-BACKUP
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CODIGO-BKP.
+
+           SELECT EMPLEADOS-HISTORIA ASSIGN TO UT-S-EMPHIST
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CODIGO-HIST.
+
+           SELECT EMPLEADOS-RECHAZADOS ASSIGN TO UT-S-RECHAZ
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CODIGO-RECH.
+
+           SELECT AUDITORIA ASSIGN TO UT-S-AUDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CODIGO-AUDIT.
       * ---------------------------------------------------------------
-       DATA DIVISION. 
-       FILE SECTION. 
-       FD  EMPLEADOS.
-           RECORD CONTAONS 50 CHARACTERS
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS
+           RECORD CONTAINS 56 CHARACTERS
            DATA RECORD IS REG-EMPLEADOS.
-       01  REG-EMPLEADOS.
-           O5 EMPLEADOS-LLAVE          PIC 9(05).
-           05 FILLER                   PIC X(45).
+           COPY CPEMP01.
+
+       FD  DEPARTAMENTO
+           RECORD CONTAINS 38 CHARACTERS
+           DATA RECORD IS REG-DEPARTAMENTO.
+           COPY CPDEPT01.
+
+       FD  EMPLEADOS-BKP
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 56 CHARACTERS
+           DATA RECORD IS REG-EMPLEADOS-BKP.
+       01  REG-EMPLEADOS-BKP           PIC X(56).
+
+       FD  EMPLEADOS-HISTORIA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 123 CHARACTERS
+           DATA RECORD IS REG-EMPLEADOS-HISTORIA.
+       01  REG-EMPLEADOS-HISTORIA.
+           05 HIST-LLAVE                PIC 9(05).
+           05 HIST-FECHA                PIC 9(08).
+           05 HIST-HORA                 PIC 9(08).
+           05 HIST-ANTES.
+              10 HIST-ANTES-NOMBRE         PIC X(15).
+              10 HIST-ANTES-APELLIDO       PIC X(15).
+              10 HIST-ANTES-DEPARTAMENTO   PIC 9(03).
+              10 HIST-ANTES-FECHA-ALTA     PIC 9(08).
+              10 HIST-ANTES-SALARIO        PIC 9(07)V99.
+              10 HIST-ANTES-ESTADO         PIC X(01).
+           05 HIST-DESPUES.
+              10 HIST-DESPUES-NOMBRE       PIC X(15).
+              10 HIST-DESPUES-APELLIDO     PIC X(15).
+              10 HIST-DESPUES-DEPARTAMENTO PIC 9(03).
+              10 HIST-DESPUES-FECHA-ALTA   PIC 9(08).
+              10 HIST-DESPUES-SALARIO      PIC 9(07)V99.
+              10 HIST-DESPUES-ESTADO       PIC X(01).
+
+       FD  EMPLEADOS-RECHAZADOS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 75 CHARACTERS
+           DATA RECORD IS REG-EMPLEADOS-RECHAZADOS.
+       01  REG-EMPLEADOS-RECHAZADOS.
+           05 RECH-LLAVE                PIC 9(05).
+           05 RECH-CODIGO               PIC X(02).
+           05 RECH-MOTIVO               PIC X(30).
+           05 RECH-FECHA                PIC 9(08).
+           05 RECH-REGISTRO             PIC X(30).
+
+       FD  AUDITORIA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 52 CHARACTERS
+           DATA RECORD IS REG-AUDITORIA.
+           COPY CPAUD01.
+
+       WORKING-STORAGE SECTION.
+           COPY CPEMPWS.
+           COPY CPDEPTTB.
+       01  WS-REG-EMPLEADOS-ANTES.
+           05 WS-ANTES-LLAVE            PIC 9(05).
+           05 WS-ANTES-NOMBRE           PIC X(15).
+           05 WS-ANTES-APELLIDO         PIC X(15).
+           05 WS-ANTES-DEPARTAMENTO     PIC 9(03).
+           05 WS-ANTES-FECHA-ALTA       PIC 9(08).
+           05 WS-ANTES-SALARIO          PIC 9(07)V99.
+           05 WS-ANTES-ESTADO           PIC X(01).
 
-       WORKING-STORAGE SECTION. 
-       01  WS-CODIGO                   PIC X(02).
+       01  WS-CODIGO                    PIC X(02).
+       01  WS-CODIGO-DEPTO              PIC X(02).
+       01  WS-CODIGO-BKP                PIC X(02).
+       01  WS-CODIGO-HIST                PIC X(02).
+       01  WS-CODIGO-RECH                PIC X(02).
+       01  WS-CODIGO-AUDIT               PIC X(02).
+       01  WS-LLAVE                     PIC 9(05).
+       01  WS-USUARIO                   PIC X(08).
+       01  WS-NOMBRE-BACKUP             PIC X(17).
+       01  WS-FECHA-HOY                 PIC 9(08).
+       01  WS-HORA-AHORA                PIC 9(08).
+       01  WS-OPERACION-AUD             PIC X(06).
+
+       01  WS-FUNCION                   PIC X(02).
+           88 WS-FUN-ABRIR                        VALUE 'AB'.
+           88 WS-FUN-LEER                         VALUE 'LE'.
+           88 WS-FUN-ALTA                         VALUE 'AL'.
+           88 WS-FUN-CAMBIO                       VALUE 'CA'.
+           88 WS-FUN-BAJA                         VALUE 'BJ'.
+           88 WS-FUN-CERRAR                       VALUE 'CI'.
+       01  SW-ARCHIVO-ABIERTO            PIC X(01) VALUE 'N'.
+           88 ARCHIVO-ABIERTO-OK                   VALUE 'S'.
+       01  SW-FIN-COPIA                 PIC X(01) VALUE 'N'.
+           88 COPIA-TERMINO                       VALUE 'S'.
+       01  SW-DEPTO-INVALIDO            PIC X(01) VALUE 'N'.
+           88 DEPTO-NO-EXISTE                     VALUE 'S'.
+
+       LINKAGE SECTION.
+       01  LK-FUNCION                   PIC X(02).
+       01  LK-LLAVE                     PIC 9(05).
+       01  LK-USUARIO                   PIC X(08).
+       01  LK-REG-EMPLEADOS.
+           05 LK-EMPLEADOS-LLAVE        PIC 9(05).
+           05 LK-EMP-NOMBRE             PIC X(15).
+           05 LK-EMP-APELLIDO           PIC X(15).
+           05 LK-EMP-DEPARTAMENTO       PIC 9(03).
+           05 LK-EMP-FECHA-ALTA         PIC 9(08).
+           05 LK-EMP-SALARIO            PIC 9(07)V99.
+           05 LK-EMP-ESTADO             PIC X(01).
+       01  LK-CODIGO                    PIC X(02).
       * ---------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-FUNCION LK-LLAVE LK-USUARIO
+                                 LK-REG-EMPLEADOS LK-CODIGO.
+
+       000-MAINLINE.
+           MOVE LK-FUNCION  TO WS-FUNCION
+           MOVE LK-LLAVE    TO WS-LLAVE
+           MOVE LK-USUARIO  TO WS-USUARIO
+           MOVE SPACES      TO WS-CODIGO
+           IF LK-USUARIO EQUAL SPACES
+              MOVE 'BATCH'  TO WS-USUARIO
+           END-IF
+           IF NOT WS-FUN-ABRIR
+              MOVE LK-REG-EMPLEADOS TO WS-REG-EMPLEADOS
+           END-IF
+
+           EVALUATE TRUE
+              WHEN WS-FUN-ABRIR
+                 PERFORM 020-ABRE-ARCHIVOS
+              WHEN WS-FUN-LEER
+                 PERFORM 040-LEE-EMPLEADO
+              WHEN WS-FUN-ALTA
+                 PERFORM 050-ALTA-EMPLEADO
+              WHEN WS-FUN-CAMBIO
+                 PERFORM 060-CAMBIO-EMPLEADO
+              WHEN WS-FUN-BAJA
+                 PERFORM 080-BAJA-EMPLEADO
+              WHEN WS-FUN-CERRAR
+                 PERFORM 070-CIERRA-ARCHIVOS
+           END-EVALUATE
+
+           MOVE WS-REG-EMPLEADOS TO LK-REG-EMPLEADOS
+           MOVE WS-CODIGO        TO LK-CODIGO
+           GOBACK.
+       000-FIN.  EXIT.
 
        020-ABRE-ARCHIVOS.
-           OPEN I-O EMPLEADOS 
+           PERFORM 015-RESPALDA-EMPLEADOS
+
+           OPEN I-O EMPLEADOS
            IF WS-CODIGO NOT EQUAL ZEROS
-              DISPLAY 'ERROR EN EMPLEADOS'.
+              MOVE 'N' TO SW-ARCHIVO-ABIERTO
+              PERFORM 900-MUESTRA-MENSAJE
+              MOVE 16 TO RETURN-CODE
+              GO TO 020-FIN
+           END-IF
+
+           OPEN INPUT DEPARTAMENTO
+           PERFORM 017-CARGA-TABLA-DEPARTAMENTO
+
+           OPEN EXTEND EMPLEADOS-HISTORIA
+           OPEN EXTEND EMPLEADOS-RECHAZADOS
+           OPEN EXTEND AUDITORIA
+           MOVE 'S' TO SW-ARCHIVO-ABIERTO.
        020-FIN.  EXIT.
 
+      * -----------------------------------------------------------
+      * CARGA EL MAESTRO DEPARTAMENTO COMPLETO, EN ORDEN DE LLAVE,
+      * EN LA TABLA WS-DEPARTAMENTO-TABLA PARA QUE 050-ALTA-EMPLEADO
+      * LO BUSQUE CON SEARCH ALL EN VEZ DE UN READ POR CADA ALTA.
+      * -----------------------------------------------------------
+       017-CARGA-TABLA-DEPARTAMENTO.
+           MOVE ZEROS TO WS-CANTIDAD-DEPTOS-TABLA
+           MOVE 'N'   TO SW-FIN-CARGA-DEPTO
+           PERFORM 018-CARGA-UN-DEPARTAMENTO UNTIL FIN-DE-CARGA-DEPTO.
+       017-FIN.  EXIT.
+
+       018-CARGA-UN-DEPARTAMENTO.
+           READ DEPARTAMENTO NEXT RECORD
+              AT END MOVE 'S' TO SW-FIN-CARGA-DEPTO
+           END-READ
+           IF NOT FIN-DE-CARGA-DEPTO
+              ADD 1 TO WS-CANTIDAD-DEPTOS-TABLA
+              MOVE DEPARTAMENTO-LLAVE TO
+                   WS-TABLA-DEPTO-LLAVE (WS-CANTIDAD-DEPTOS-TABLA)
+              MOVE DEPTO-NOMBRE TO
+                   WS-TABLA-DEPTO-NOMBRE (WS-CANTIDAD-DEPTOS-TABLA)
+              MOVE DEPTO-GERENTE TO
+                   WS-TABLA-DEPTO-GERENTE (WS-CANTIDAD-DEPTOS-TABLA)
+           END-IF.
+       018-FIN.  EXIT.
+
+       015-RESPALDA-EMPLEADOS.
+           CALL 'FECHA-ACTUAL' USING WS-FECHA-HOY
+           STRING 'EMPBKP' WS-FECHA-HOY DELIMITED BY SIZE
+                  INTO WS-NOMBRE-BACKUP
+
+           OPEN INPUT EMPLEADOS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              CLOSE EMPLEADOS
+              GO TO 015-FIN
+           END-IF
+
+           OPEN OUTPUT EMPLEADOS-BKP
+           MOVE 'N' TO SW-FIN-COPIA
+           PERFORM 016-COPIA-UN-EMPLEADO UNTIL COPIA-TERMINO
+
+           CLOSE EMPLEADOS
+           CLOSE EMPLEADOS-BKP.
+       015-FIN.  EXIT.
+
+       016-COPIA-UN-EMPLEADO.
+           READ EMPLEADOS NEXT RECORD INTO REG-EMPLEADOS-BKP
+              AT END MOVE 'S' TO SW-FIN-COPIA
+           END-READ
+           IF NOT COPIA-TERMINO
+              WRITE REG-EMPLEADOS-BKP
+           END-IF.
+       016-FIN.  EXIT.
+
        040-LEE-EMPLEADO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 040-FIN
+           END-IF
+
            MOVE WS-LLAVE TO EMPLEADOS-LLAVE
            READ EMPLEADOS INTO WS-REG-EMPLEADOS
-           IF WS-CODIGO NOT EQUAL ZEROS 
-              DISPLAY 'NO EXISTE REGISTRO'.
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           END-IF.
        040-FIN.  EXIT.
 
        050-ALTA-EMPLEADO.
-           WRITE REG-EMPLEADOS FROM WS-REG-EMPLEADOS
-           IF WS-CODIGO NOT EQUAL ZEROS 
-              DISPLAY 'NO EXISTE REGISTRO'.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 050-FIN
+           END-IF
+
+           MOVE 'N' TO SW-DEPTO-INVALIDO
+           SEARCH ALL WS-DEPARTAMENTO-TABLA
+              AT END MOVE 'S' TO SW-DEPTO-INVALIDO
+              WHEN WS-TABLA-DEPTO-LLAVE (WS-IDX-DEPTO) EQUAL
+                   WS-EMP-DEPARTAMENTO
+                   CONTINUE
+           END-SEARCH
+
+           IF DEPTO-NO-EXISTE
+              PERFORM 085-RECHAZA-ALTA
+              GO TO 050-FIN
+           END-IF
+
+           MOVE WS-REG-EMPLEADOS TO REG-EMPLEADOS
+           WRITE REG-EMPLEADOS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+              PERFORM 085-RECHAZA-ALTA
+           ELSE
+              MOVE 'ALTA  ' TO WS-OPERACION-AUD
+              PERFORM 095-ESCRIBE-AUDITORIA
+           END-IF.
        050-FIN.  EXIT.
 
+       085-RECHAZA-ALTA.
+           CALL 'FECHA-ACTUAL' USING WS-FECHA-HOY
+           MOVE WS-EMPLEADOS-LLAVE TO RECH-LLAVE
+           MOVE WS-FECHA-HOY       TO RECH-FECHA
+           IF DEPTO-NO-EXISTE
+              MOVE 'DI' TO RECH-CODIGO
+              MOVE 'DEPARTAMENTO INEXISTENTE'    TO RECH-MOTIVO
+           ELSE
+              MOVE WS-CODIGO TO RECH-CODIGO
+              MOVE 'RECHAZADO AL GRABAR'         TO RECH-MOTIVO
+           END-IF
+           MOVE WS-EMP-NOMBRE TO RECH-REGISTRO
+           WRITE REG-EMPLEADOS-RECHAZADOS.
+       085-FIN.  EXIT.
+
        060-CAMBIO-EMPLEADO.
-           REWRITE REG-EMPLEADOS FROM WS-REG-EMPLEADOS
-           IF WS-CODIGO NOT EQUAL ZEROS 
-              DISPLAY 'NO EXISTE REGISTRO'.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 060-FIN
+           END-IF
+
+           MOVE WS-EMPLEADOS-LLAVE TO EMPLEADOS-LLAVE
+           READ EMPLEADOS INTO WS-REG-EMPLEADOS-ANTES
+
+           MOVE WS-REG-EMPLEADOS TO REG-EMPLEADOS
+           REWRITE REG-EMPLEADOS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           ELSE
+              PERFORM 065-GRABA-HISTORIA
+              MOVE 'CAMBIO' TO WS-OPERACION-AUD
+              PERFORM 095-ESCRIBE-AUDITORIA
+           END-IF.
        060-FIN.  EXIT.
 
+       065-GRABA-HISTORIA.
+           CALL 'FECHA-ACTUAL' USING WS-FECHA-HOY
+           ACCEPT WS-HORA-AHORA FROM TIME
+           MOVE WS-EMPLEADOS-LLAVE      TO HIST-LLAVE
+           MOVE WS-FECHA-HOY            TO HIST-FECHA
+           MOVE WS-HORA-AHORA           TO HIST-HORA
+           MOVE WS-ANTES-NOMBRE         TO HIST-ANTES-NOMBRE
+           MOVE WS-ANTES-APELLIDO       TO HIST-ANTES-APELLIDO
+           MOVE WS-ANTES-DEPARTAMENTO   TO HIST-ANTES-DEPARTAMENTO
+           MOVE WS-ANTES-FECHA-ALTA     TO HIST-ANTES-FECHA-ALTA
+           MOVE WS-ANTES-SALARIO        TO HIST-ANTES-SALARIO
+           MOVE WS-ANTES-ESTADO         TO HIST-ANTES-ESTADO
+           MOVE WS-EMP-NOMBRE           TO HIST-DESPUES-NOMBRE
+           MOVE WS-EMP-APELLIDO         TO HIST-DESPUES-APELLIDO
+           MOVE WS-EMP-DEPARTAMENTO     TO HIST-DESPUES-DEPARTAMENTO
+           MOVE WS-EMP-FECHA-ALTA       TO HIST-DESPUES-FECHA-ALTA
+           MOVE WS-EMP-SALARIO          TO HIST-DESPUES-SALARIO
+           MOVE WS-EMP-ESTADO           TO HIST-DESPUES-ESTADO
+           WRITE REG-EMPLEADOS-HISTORIA.
+       065-FIN.  EXIT.
+
+       080-BAJA-EMPLEADO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 080-FIN
+           END-IF
+
+           MOVE WS-LLAVE TO EMPLEADOS-LLAVE
+           DELETE EMPLEADOS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           ELSE
+              MOVE WS-LLAVE TO WS-EMPLEADOS-LLAVE
+              MOVE 'BAJA  ' TO WS-OPERACION-AUD
+              PERFORM 095-ESCRIBE-AUDITORIA
+           END-IF.
+       080-FIN.  EXIT.
+
+       095-ESCRIBE-AUDITORIA.
+           CALL 'FECHA-ACTUAL' USING WS-FECHA-HOY
+           ACCEPT WS-HORA-AHORA FROM TIME
+           MOVE 'EMPLEADOS'       TO AUD-ARCHIVO
+           MOVE WS-EMPLEADOS-LLAVE TO AUD-LLAVE
+           MOVE WS-OPERACION-AUD  TO AUD-OPERACION
+           MOVE WS-FECHA-HOY      TO AUD-FECHA
+           MOVE WS-HORA-AHORA     TO AUD-HORA
+           MOVE WS-USUARIO        TO AUD-USUARIO
+           WRITE REG-AUDITORIA.
+       095-FIN.  EXIT.
+
        070-CIERRA-ARCHIVOS.
-           CLOSE EMPLEADOS.
+           CLOSE EMPLEADOS DEPARTAMENTO EMPLEADOS-HISTORIA
+                 EMPLEADOS-RECHAZADOS AUDITORIA
+           MOVE 'N' TO SW-ARCHIVO-ABIERTO.
        070-FIN.  EXIT.
+
+       900-MUESTRA-MENSAJE.
+           EVALUATE WS-CODIGO
+              WHEN '00'
+                 CONTINUE
+              WHEN '10'
+                 DISPLAY 'NO EXISTE REGISTRO - LLAVE: ' WS-LLAVE
+              WHEN '22'
+                 DISPLAY 'LLAVE DUPLICADA - LLAVE: ' WS-LLAVE
+              WHEN '97'
+                 DISPLAY 'DEPARTAMENTO INEXISTENTE PARA EMPLEADO: '
+                         WS-LLAVE
+              WHEN '98'
+                 DISPLAY 'ARCHIVO DE EMPLEADOS NO FUE ABIERTO'
+              WHEN '90' THRU '96'
+                 DISPLAY 'ERROR DE I/O EN ARCHIVO DE EMPLEADOS'
+                         ' - STATUS: ' WS-CODIGO
+              WHEN OTHER
+                 DISPLAY 'ERROR EN ARCHIVO DE EMPLEADOS - STATUS: '
+                         WS-CODIGO
+           END-EVALUATE.
+       900-FIN.  EXIT.
+      * ---------------------------------------------------------------
