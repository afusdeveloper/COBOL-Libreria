@@ -0,0 +1,328 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     REPORTE-EMPLEADOS.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  WS-CANTIDAD-GENERAL (PIC 9(05)) SE PASABA
+      *                    DIRECTO COMO EL ARGUMENTO GRABADOS DE
+      *                    ESCRIBE-ESTADISTICAS, QUE LO ESPERA PIC
+      *                    9(07); SE AGREGA WS-STAT-GRABADOS PARA
+      *                    PASARLO DEL TAMANO CORRECTO.
+      *   09/08/2026  AMF  EL SORT YA NO LEE ARCH-EMPLEADOS CON USING
+      *                    DIRECTO; AHORA PASA POR UNA INPUT PROCEDURE
+      *                    (0500-FILTRA-EMPLEADOS) QUE DESCARTA EL
+      *                    TRAILER (TRLR*) ANTES DE ORDENAR, PARA QUE
+      *                    NO APAREZCA COMO UN EMPLEADO MAS EN EL
+      *                    LISTADO.
+      *   09/08/2026  AMF  DEPARTAMENTO SE CARGA UNA SOLA VEZ EN UNA
+      *                    TABLA (CPDEPTTB, VIA RI/RS) Y EL ENCABEZADO
+      *                    DE QUIEBRE LA BUSCA CON SEARCH ALL EN VEZ DE
+      *                    UN LE POR CADA CAMBIO DE DEPARTAMENTO.
+      *   09/08/2026  AMF  VERSION ORIGINAL. LISTADO DE EMPLEADOS
+      *                    ORDENADO POR DEPARTAMENTO, CON QUIEBRE DE
+      *                    CONTROL (NOMBRE DE DEPARTAMENTO Y TOTAL DE
+      *                    SALARIOS) AL CAMBIAR DE DEPARTAMENTO, Y
+      *                    ENCABEZADOS REPETIDOS POR PAGINA.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-EMPLEADOS ASSIGN TO UT-S-EMPLEADO
+                  FILE STATUS IS WS-CODIGO-EMPLEADOS.
+
+           SELECT ARCH-ORDENADO ASSIGN TO UT-S-WORK
+                  FILE STATUS IS WS-CODIGO-ORDENADO.
+
+           SELECT REPORTE ASSIGN TO PRINTER
+                  FILE STATUS IS WS-CODIGO-REPORTE.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-EMPLEADOS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 56 CHARACTERS
+           DATA RECORD IS REG-EMPLEADOS.
+           COPY CPEMP01.
+       01  REG-EMPLEADOS-TRAILER REDEFINES REG-EMPLEADOS.
+           05 EMPLEADOS-TRAILER-MARCA  PIC X(05).
+              88 ES-EMPLEADOS-TRAILER          VALUE 'TRLR*'.
+           05 FILLER                   PIC X(51).
+
+       SD  ARCH-ORDENADO
+           DATA RECORD IS REG-ORDENADO.
+           COPY CPEMP01 REPLACING REG-EMPLEADOS BY REG-ORDENADO
+                                   EMPLEADOS-LLAVE BY ORDENADO-LLAVE
+                                   EMP-NOMBRE BY ORD-NOMBRE
+                                   EMP-APELLIDO BY ORD-APELLIDO
+                                   EMP-DEPARTAMENTO BY ORD-DEPARTAMENTO
+                                   EMP-FECHA-ALTA BY ORD-FECHA-ALTA
+                                   EMP-SALARIO BY ORD-SALARIO
+                                   EMP-ESTADO BY ORD-ESTADO.
+
+       FD  REPORTE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CODIGO-EMPLEADOS          PIC X(02).
+       01  WS-CODIGO-ORDENADO           PIC X(02).
+       01  WS-CODIGO-REPORTE            PIC X(02).
+       01  SW-FIN-SORT                  PIC X(03) VALUE SPACES.
+           88 HAY-FIN-DE-SORT                     VALUE 'FIN'.
+       01  SW-PRIMER-REGISTRO            PIC X(01) VALUE 'S'.
+           88 ES-PRIMER-REGISTRO                  VALUE 'S'.
+       01  SW-FIN-EMPLEADOS              PIC X(03) VALUE SPACES.
+           88 HAY-FIN-DE-EMPLEADOS                VALUE 'FIN'.
+
+       01  WS-LINEAS-EN-PAGINA          PIC 9(02) VALUE ZEROS.
+       01  WS-MAX-LINEAS-POR-PAGINA      PIC 9(02) VALUE 50.
+       01  WS-NUMERO-PAGINA             PIC 9(03) VALUE ZEROS.
+
+       01  WS-DEPTO-ANTERIOR            PIC 9(03) VALUE ZEROS.
+       01  WS-TOTAL-DEPTO               PIC 9(09)V99 VALUE ZEROS.
+       01  WS-TOTAL-GENERAL             PIC 9(09)V99 VALUE ZEROS.
+       01  WS-CANTIDAD-DEPTO            PIC 9(05) VALUE ZEROS.
+       01  WS-CANTIDAD-GENERAL          PIC 9(05) VALUE ZEROS.
+
+       01  WS-NOMBRE-PROGRAMA           PIC X(20)
+           VALUE 'REPORTE-EMPLEADOS'.
+       01  WS-STAT-LEIDOS                PIC 9(07) VALUE ZEROS.
+       01  WS-STAT-GRABADOS              PIC 9(07) VALUE ZEROS.
+       01  WS-STAT-RECHAZADOS            PIC 9(07) VALUE ZEROS.
+
+       01  WS-FUNCION-DEPTO             PIC X(02).
+       01  WS-LLAVE-DEPTO               PIC 9(03) VALUE ZEROS.
+       01  WS-LLAVE-HASTA-DEPTO          PIC 9(03) VALUE 999.
+       01  WS-USUARIO-DEPTO              PIC X(08) VALUE 'REPORTE'.
+       01  WS-REG-DEPARTAMENTO-AUX.
+           05 WS-DEPARTAMENTO-LLAVE-AUX PIC 9(03).
+           05 WS-DEPTO-NOMBRE-AUX       PIC X(20).
+           05 WS-DEPTO-GERENTE-AUX      PIC X(15).
+       01  WS-CODIGO-DEPTO              PIC X(02).
+           COPY CPDEPTTB.
+
+       01  WS-ENCABEZADO-1.
+           05 FILLER                    PIC X(25) VALUE SPACES.
+           05 FILLER                    PIC X(25)
+              VALUE 'LISTADO DE EMPLEADOS'.
+           05 FILLER                    PIC X(16) VALUE 'PAGINA: '.
+           05 ENC1-PAGINA               PIC ZZ9.
+           05 FILLER                    PIC X(11) VALUE SPACES.
+
+       01  WS-ENCABEZADO-2.
+           05 FILLER                    PIC X(10) VALUE 'DEPTO: '.
+           05 ENC2-DEPTO                PIC 9(03).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 ENC2-NOMBRE-DEPTO          PIC X(20).
+           05 FILLER                    PIC X(45) VALUE SPACES.
+
+       01  WS-ENCABEZADO-3.
+           05 FILLER                    PIC X(07) VALUE 'LLAVE'.
+           05 FILLER                    PIC X(17) VALUE 'NOMBRE'.
+           05 FILLER                    PIC X(17) VALUE 'APELLIDO'.
+           05 FILLER                    PIC X(15) VALUE 'SALARIO'.
+           05 FILLER                    PIC X(24) VALUE SPACES.
+
+       01  WS-DETALLE.
+           05 DET-LLAVE                 PIC 9(05).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DET-NOMBRE                PIC X(15).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DET-APELLIDO              PIC X(15).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DET-SALARIO               PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                    PIC X(22) VALUE SPACES.
+
+       01  WS-SUBTOTAL.
+           05 FILLER                    PIC X(10) VALUE 'SUBTOTAL:'.
+           05 FILLER                    PIC X(05) VALUE SPACES.
+           05 SUB-CANTIDAD              PIC ZZ,ZZ9.
+           05 FILLER                    PIC X(03) VALUE ' - '.
+           05 SUB-TOTAL                 PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                    PIC X(33) VALUE SPACES.
+
+       01  WS-TOTAL-FINAL.
+           05 FILLER                   PIC X(14) VALUE 'TOTAL GENERAL:'.
+           05 FILLER                    PIC X(01) VALUE SPACES.
+           05 FIN-CANTIDAD              PIC ZZ,ZZ9.
+           05 FILLER                    PIC X(03) VALUE ' - '.
+           05 FIN-TOTAL                 PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                    PIC X(30) VALUE SPACES.
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN OUTPUT REPORTE
+
+           MOVE 'AB' TO WS-FUNCION-DEPTO
+           CALL 'DEPARTAMENTO-INDEXADOS-I-O'
+                USING WS-FUNCION-DEPTO WS-LLAVE-DEPTO
+                      WS-LLAVE-HASTA-DEPTO
+                      WS-USUARIO-DEPTO WS-REG-DEPARTAMENTO-AUX
+                      WS-CODIGO-DEPTO
+           PERFORM 1040-CARGA-TABLA-DEPARTAMENTO
+
+           SORT ARCH-ORDENADO
+                ON ASCENDING KEY ORD-DEPARTAMENTO ORDENADO-LLAVE
+                INPUT PROCEDURE IS 0500-FILTRA-EMPLEADOS
+                OUTPUT PROCEDURE IS 1000-IMPRIME-LISTADO
+
+           IF NOT ES-PRIMER-REGISTRO
+              PERFORM 2000-IMPRIME-SUBTOTAL-DEPTO
+           END-IF
+           PERFORM 2100-IMPRIME-TOTAL-GENERAL
+
+           MOVE 'CI' TO WS-FUNCION-DEPTO
+           CALL 'DEPARTAMENTO-INDEXADOS-I-O'
+                USING WS-FUNCION-DEPTO WS-LLAVE-DEPTO
+                      WS-LLAVE-HASTA-DEPTO
+                      WS-USUARIO-DEPTO WS-REG-DEPARTAMENTO-AUX
+                      WS-CODIGO-DEPTO
+
+           MOVE WS-CANTIDAD-GENERAL TO WS-STAT-LEIDOS
+           MOVE WS-CANTIDAD-GENERAL TO WS-STAT-GRABADOS
+           CALL 'ESCRIBE-ESTADISTICAS'
+                USING WS-NOMBRE-PROGRAMA WS-STAT-LEIDOS
+                      WS-STAT-GRABADOS WS-STAT-RECHAZADOS
+
+           CLOSE REPORTE
+           GOBACK.
+       0000-FIN.  EXIT.
+
+      * -----------------------------------------------------------
+      * CARGA EL MAESTRO DEPARTAMENTO COMPLETO, EN ORDEN DE LLAVE,
+      * EN LA TABLA WS-DEPARTAMENTO-TABLA (VIA RI/RS) PARA QUE EL
+      * ENCABEZADO DE QUIEBRE LO BUSQUE CON SEARCH ALL.
+      * -----------------------------------------------------------
+       1040-CARGA-TABLA-DEPARTAMENTO.
+           MOVE ZEROS TO WS-CANTIDAD-DEPTOS-TABLA
+           MOVE 'RI' TO WS-FUNCION-DEPTO
+           MOVE ZEROS TO WS-LLAVE-DEPTO
+           MOVE 999   TO WS-LLAVE-HASTA-DEPTO
+           CALL 'DEPARTAMENTO-INDEXADOS-I-O'
+                USING WS-FUNCION-DEPTO WS-LLAVE-DEPTO
+                      WS-LLAVE-HASTA-DEPTO
+                      WS-USUARIO-DEPTO WS-REG-DEPARTAMENTO-AUX
+                      WS-CODIGO-DEPTO
+
+           PERFORM 1050-CARGA-UN-DEPARTAMENTO
+              UNTIL WS-CODIGO-DEPTO NOT EQUAL ZEROS.
+       1040-FIN.  EXIT.
+
+       1050-CARGA-UN-DEPARTAMENTO.
+           ADD 1 TO WS-CANTIDAD-DEPTOS-TABLA
+           MOVE WS-DEPARTAMENTO-LLAVE-AUX TO
+                WS-TABLA-DEPTO-LLAVE (WS-CANTIDAD-DEPTOS-TABLA)
+           MOVE WS-DEPTO-NOMBRE-AUX TO
+                WS-TABLA-DEPTO-NOMBRE (WS-CANTIDAD-DEPTOS-TABLA)
+           MOVE WS-DEPTO-GERENTE-AUX TO
+                WS-TABLA-DEPTO-GERENTE (WS-CANTIDAD-DEPTOS-TABLA)
+
+           MOVE 'RS' TO WS-FUNCION-DEPTO
+           CALL 'DEPARTAMENTO-INDEXADOS-I-O'
+                USING WS-FUNCION-DEPTO WS-LLAVE-DEPTO
+                      WS-LLAVE-HASTA-DEPTO
+                      WS-USUARIO-DEPTO WS-REG-DEPARTAMENTO-AUX
+                      WS-CODIGO-DEPTO.
+       1050-FIN.  EXIT.
+
+       0500-FILTRA-EMPLEADOS.
+           OPEN INPUT ARCH-EMPLEADOS
+           PERFORM 0510-LEE-EMPLEADOS
+           PERFORM 0520-FILTRA-UN-REGISTRO UNTIL HAY-FIN-DE-EMPLEADOS
+           CLOSE ARCH-EMPLEADOS.
+       0500-FIN.  EXIT.
+
+       0510-LEE-EMPLEADOS.
+           READ ARCH-EMPLEADOS AT END
+                MOVE 'FIN' TO SW-FIN-EMPLEADOS
+           END-READ.
+       0510-FIN.  EXIT.
+
+       0520-FILTRA-UN-REGISTRO.
+           IF NOT ES-EMPLEADOS-TRAILER
+              RELEASE REG-ORDENADO FROM REG-EMPLEADOS
+           END-IF
+           PERFORM 0510-LEE-EMPLEADOS.
+       0520-FIN.  EXIT.
+
+       1000-IMPRIME-LISTADO.
+           PERFORM 1010-LEE-ORDENADO
+           PERFORM 1020-PROCESA-REGISTRO UNTIL HAY-FIN-DE-SORT.
+       1000-FIN.  EXIT.
+
+       1010-LEE-ORDENADO.
+           RETURN ARCH-ORDENADO
+              AT END MOVE 'FIN' TO SW-FIN-SORT
+           END-RETURN.
+       1010-FIN.  EXIT.
+
+       1020-PROCESA-REGISTRO.
+           IF ES-PRIMER-REGISTRO
+              MOVE 'N' TO SW-PRIMER-REGISTRO
+              MOVE ORD-DEPARTAMENTO TO WS-DEPTO-ANTERIOR
+              PERFORM 1030-IMPRIME-ENCABEZADO-DEPTO
+           ELSE
+              IF ORD-DEPARTAMENTO NOT EQUAL WS-DEPTO-ANTERIOR
+                 PERFORM 2000-IMPRIME-SUBTOTAL-DEPTO
+                 MOVE ORD-DEPARTAMENTO TO WS-DEPTO-ANTERIOR
+                 PERFORM 1030-IMPRIME-ENCABEZADO-DEPTO
+              END-IF
+           END-IF
+
+           IF WS-LINEAS-EN-PAGINA >= WS-MAX-LINEAS-POR-PAGINA
+              PERFORM 1030-IMPRIME-ENCABEZADO-DEPTO
+           END-IF
+
+           MOVE ORDENADO-LLAVE        TO DET-LLAVE
+           MOVE ORD-NOMBRE            TO DET-NOMBRE
+           MOVE ORD-APELLIDO          TO DET-APELLIDO
+           MOVE ORD-SALARIO           TO DET-SALARIO
+           WRITE REG-REPORTE FROM WS-DETALLE AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINEAS-EN-PAGINA
+
+           ADD 1 TO WS-CANTIDAD-DEPTO WS-CANTIDAD-GENERAL
+           ADD ORD-SALARIO TO WS-TOTAL-DEPTO WS-TOTAL-GENERAL
+
+           PERFORM 1010-LEE-ORDENADO.
+       1020-FIN.  EXIT.
+
+       1030-IMPRIME-ENCABEZADO-DEPTO.
+           ADD 1 TO WS-NUMERO-PAGINA
+           MOVE WS-NUMERO-PAGINA TO ENC1-PAGINA
+           WRITE REG-REPORTE FROM WS-ENCABEZADO-1
+                 AFTER ADVANCING PAGE
+
+           MOVE ORD-DEPARTAMENTO         TO ENC2-DEPTO
+           SEARCH ALL WS-DEPARTAMENTO-TABLA
+              AT END
+                 MOVE 'DEPARTAMENTO DESCONOCIDO' TO ENC2-NOMBRE-DEPTO
+              WHEN WS-TABLA-DEPTO-LLAVE (WS-IDX-DEPTO) EQUAL
+                   ORD-DEPARTAMENTO
+                   MOVE WS-TABLA-DEPTO-NOMBRE (WS-IDX-DEPTO)
+                        TO ENC2-NOMBRE-DEPTO
+           END-SEARCH
+           WRITE REG-REPORTE FROM WS-ENCABEZADO-2
+                 AFTER ADVANCING 2 LINES
+           WRITE REG-REPORTE FROM WS-ENCABEZADO-3
+                 AFTER ADVANCING 1 LINE
+
+           MOVE 4 TO WS-LINEAS-EN-PAGINA.
+       1030-FIN.  EXIT.
+
+       2000-IMPRIME-SUBTOTAL-DEPTO.
+           MOVE WS-CANTIDAD-DEPTO TO SUB-CANTIDAD
+           MOVE WS-TOTAL-DEPTO    TO SUB-TOTAL
+           WRITE REG-REPORTE FROM WS-SUBTOTAL AFTER ADVANCING 2 LINES
+           ADD 2 TO WS-LINEAS-EN-PAGINA
+           MOVE ZEROS TO WS-CANTIDAD-DEPTO WS-TOTAL-DEPTO.
+       2000-FIN.  EXIT.
+
+       2100-IMPRIME-TOTAL-GENERAL.
+           MOVE WS-CANTIDAD-GENERAL TO FIN-CANTIDAD
+           MOVE WS-TOTAL-GENERAL    TO FIN-TOTAL
+           WRITE REG-REPORTE FROM WS-TOTAL-FINAL AFTER ADVANCING 2 LINES.
+       2100-FIN.  EXIT.
