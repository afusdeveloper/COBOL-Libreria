@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     CONVIERTE-EMP-SEC-A-IDX.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  EL SORT YA NO LEE ARCH-ENTRADA CON USING
+      *                    DIRECTO; AHORA PASA POR UNA INPUT PROCEDURE
+      *                    (0500-FILTRA-ENTRADA) QUE DESCARTA EL
+      *                    TRAILER (TRLR*) ANTES DE ORDENAR, PARA QUE
+      *                    NO SE CARGUE COMO SI FUERA UN EMPLEADO.
+      *   09/08/2026  AMF  VERSION ORIGINAL. ORDENA EL EXTRACTO
+      *                    SECUENCIAL DE EMPLEADOS POR LLAVE Y LO CARGA
+      *                    EN EL MAESTRO INDEXADO PARA LA MIGRACION
+      *                    INICIAL DEL SISTEMA.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-ENTRADA ASSIGN TO UT-S-EMPLEADO
+                  FILE STATUS IS WS-CODIGO-ENTRADA.
+
+           SELECT ARCH-ORDENADO ASSIGN TO UT-S-WORK
+                  FILE STATUS IS WS-CODIGO-ORDENADO.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-ENTRADA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 56 CHARACTERS
+           DATA RECORD IS REG-ENTRADA.
+           COPY CPEMP01 REPLACING REG-EMPLEADOS BY REG-ENTRADA
+                                   EMPLEADOS-LLAVE BY ENTRADA-LLAVE.
+       01  REG-ENTRADA-TRAILER REDEFINES REG-ENTRADA.
+           05 ENTRADA-TRAILER-MARCA    PIC X(05).
+              88 ES-ENTRADA-TRAILER           VALUE 'TRLR*'.
+           05 FILLER                   PIC X(51).
+
+       SD  ARCH-ORDENADO
+           DATA RECORD IS REG-ORDENADO.
+           COPY CPEMP01 REPLACING REG-EMPLEADOS BY REG-ORDENADO
+                                   EMPLEADOS-LLAVE BY ORDENADO-LLAVE.
+
+       WORKING-STORAGE SECTION.
+           COPY CPEMPWS.
+       01  WS-CODIGO-ENTRADA            PIC X(02).
+       01  WS-CODIGO-ORDENADO           PIC X(02).
+       01  SW-FIN-SORT                  PIC X(03) VALUE SPACES.
+           88 HAY-FIN-DE-SORT                     VALUE 'FIN'.
+       01  SW-FIN-ENTRADA                PIC X(03) VALUE SPACES.
+           88 HAY-FIN-DE-ENTRADA                  VALUE 'FIN'.
+
+       01  WS-FUNCION-IDX               PIC X(02).
+       01  WS-LLAVE-IDX                 PIC 9(05).
+       01  WS-USUARIO-IDX                PIC X(08) VALUE 'MIGRA'.
+       01  WS-REG-EMPLEADOS-IDX.
+           05 WS-EMPLEADOS-LLAVE-IDX    PIC 9(05).
+           05 WS-EMP-NOMBRE-IDX         PIC X(15).
+           05 WS-EMP-APELLIDO-IDX       PIC X(15).
+           05 WS-EMP-DEPARTAMENTO-IDX   PIC 9(03).
+           05 WS-EMP-FECHA-ALTA-IDX     PIC 9(08).
+           05 WS-EMP-SALARIO-IDX        PIC 9(07)V99.
+           05 WS-EMP-ESTADO-IDX         PIC X(01).
+       01  WS-CODIGO-IDX                PIC X(02).
+
+       01  WS-CONTADOR-LEIDOS           PIC 9(07) VALUE ZEROS.
+       01  WS-CONTADOR-CARGADOS         PIC 9(07) VALUE ZEROS.
+       01  WS-CONTADOR-RECHAZADOS       PIC 9(07) VALUE ZEROS.
+
+       01  WS-NOMBRE-PROGRAMA           PIC X(20)
+           VALUE 'CONVIERTE-SEC-IDX'.
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           SORT ARCH-ORDENADO
+                ON ASCENDING KEY ORDENADO-LLAVE
+                INPUT PROCEDURE IS 0500-FILTRA-ENTRADA
+                OUTPUT PROCEDURE IS 1000-CARGA-INDEXADO
+
+           DISPLAY 'REGISTROS LEIDOS    : ' WS-CONTADOR-LEIDOS
+           DISPLAY 'REGISTROS CARGADOS  : ' WS-CONTADOR-CARGADOS
+           DISPLAY 'REGISTROS RECHAZADOS: ' WS-CONTADOR-RECHAZADOS
+
+           CALL 'ESCRIBE-ESTADISTICAS'
+                USING WS-NOMBRE-PROGRAMA WS-CONTADOR-LEIDOS
+                      WS-CONTADOR-CARGADOS WS-CONTADOR-RECHAZADOS
+
+           GOBACK.
+       0000-FIN.  EXIT.
+
+       0500-FILTRA-ENTRADA.
+           OPEN INPUT ARCH-ENTRADA
+           PERFORM 0510-LEE-ENTRADA
+           PERFORM 0520-FILTRA-UN-REGISTRO UNTIL HAY-FIN-DE-ENTRADA
+           CLOSE ARCH-ENTRADA.
+       0500-FIN.  EXIT.
+
+       0510-LEE-ENTRADA.
+           READ ARCH-ENTRADA AT END
+                MOVE 'FIN' TO SW-FIN-ENTRADA
+           END-READ.
+       0510-FIN.  EXIT.
+
+       0520-FILTRA-UN-REGISTRO.
+           IF NOT ES-ENTRADA-TRAILER
+              RELEASE REG-ORDENADO FROM REG-ENTRADA
+           END-IF
+           PERFORM 0510-LEE-ENTRADA.
+       0520-FIN.  EXIT.
+
+       1000-CARGA-INDEXADO.
+           MOVE 'AB' TO WS-FUNCION-IDX
+           CALL 'ARCHIVOS-INDEXADOS-I-O'
+                USING WS-FUNCION-IDX WS-LLAVE-IDX WS-USUARIO-IDX
+                      WS-REG-EMPLEADOS-IDX WS-CODIGO-IDX
+
+           PERFORM 1010-LEE-ORDENADO
+           PERFORM 1020-CARGA-UN-EMPLEADO UNTIL HAY-FIN-DE-SORT
+
+           MOVE 'CI' TO WS-FUNCION-IDX
+           CALL 'ARCHIVOS-INDEXADOS-I-O'
+                USING WS-FUNCION-IDX WS-LLAVE-IDX WS-USUARIO-IDX
+                      WS-REG-EMPLEADOS-IDX WS-CODIGO-IDX.
+       1000-FIN.  EXIT.
+
+       1010-LEE-ORDENADO.
+           RETURN ARCH-ORDENADO INTO WS-REG-EMPLEADOS
+              AT END MOVE 'FIN' TO SW-FIN-SORT
+           END-RETURN
+           IF NOT HAY-FIN-DE-SORT
+              ADD 1 TO WS-CONTADOR-LEIDOS
+           END-IF.
+       1010-FIN.  EXIT.
+
+       1020-CARGA-UN-EMPLEADO.
+           MOVE WS-EMPLEADOS-LLAVE TO WS-LLAVE-IDX
+           MOVE WS-REG-EMPLEADOS   TO WS-REG-EMPLEADOS-IDX
+           MOVE 'AL'               TO WS-FUNCION-IDX
+           CALL 'ARCHIVOS-INDEXADOS-I-O'
+                USING WS-FUNCION-IDX WS-LLAVE-IDX WS-USUARIO-IDX
+                      WS-REG-EMPLEADOS-IDX WS-CODIGO-IDX
+
+           IF WS-CODIGO-IDX EQUAL ZEROS
+              ADD 1 TO WS-CONTADOR-CARGADOS
+           ELSE
+              ADD 1 TO WS-CONTADOR-RECHAZADOS
+           END-IF
+
+           PERFORM 1010-LEE-ORDENADO.
+       1020-FIN.  EXIT.
