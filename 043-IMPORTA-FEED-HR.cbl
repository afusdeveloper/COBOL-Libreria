@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     IMPORTA-FEED-HR.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  WS-CONTADOR-APLICADOS Y WS-CONTADOR-RECHAZADOS
+      *                    (AMBOS PIC 9(05)) SE PASABAN DIRECTO A
+      *                    ESCRIBE-ESTADISTICAS, QUE LOS ESPERA PIC
+      *                    9(07); SE AGREGAN WS-STAT-APLICADOS Y
+      *                    WS-STAT-RECHAZADOS PARA PASARLOS DEL TAMANO
+      *                    CORRECTO.
+      *   09/08/2026  AMF  VERSION ORIGINAL. LEE EL ARCHIVO PERIODICO
+      *                    QUE ENVIA EL SISTEMA DE RRHH EN SU PROPIO
+      *                    LAYOUT (APELLIDO/NOMBRE INVERTIDOS, FECHA
+      *                    MM/DD/AAAA, SALARIO Y ESTADO EN TEXTO), LO
+      *                    CRUZA A REG-EMPLEADOS Y APLICA ALTA O CAMBIO
+      *                    CONTRA EL MAESTRO INDEXADO AUTOMATICAMENTE,
+      *                    EN LUGAR DE REQUERIR QUE CADA NOVEDAD SE
+      *                    TIPEE A MANO CONTRA 050/060-xxx-EMPLEADO.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEED-HR ASSIGN TO UT-S-FEEDHR
+                  FILE STATUS IS WS-CODIGO-FEED.
+           SELECT REPORTE ASSIGN TO PRINTER
+                  FILE STATUS IS WS-CODIGO-REPORTE.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEED-HR
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REG-FEED-HR.
+       01  REG-FEED-HR.
+           05 FEED-LLAVE                 PIC 9(05).
+           05 FEED-APELLIDO              PIC X(15).
+           05 FEED-NOMBRE                PIC X(15).
+           05 FEED-DEPARTAMENTO          PIC 9(03).
+           05 FEED-FECHA-ALTA            PIC X(10).
+           05 FEED-SALARIO               PIC X(10).
+           05 FEED-ESTADO                PIC X(08).
+           05 FILLER                     PIC X(14).
+
+       FD  REPORTE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TITULO-1.
+           05 FILLER                    PIC X(25) VALUE SPACES.
+           05 FILLER                    PIC X(30)
+              VALUE 'IMPORTACION FEED RRHH'.
+           05 FILLER                    PIC X(25) VALUE SPACES.
+
+       01  WS-TITULO-2.
+           05 FILLER                    PIC X(08) VALUE 'LLAVE'.
+           05 FILLER                    PIC X(10) VALUE 'RESULTADO'.
+           05 FILLER                    PIC X(30) VALUE 'MENSAJE'.
+
+       01  WS-DETALLE.
+           05 DET-LLAVE                 PIC 9(05).
+           05 FILLER                    PIC X(03) VALUE SPACES.
+           05 DET-RESULTADO             PIC X(10).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DET-MENSAJE               PIC X(30).
+
+       01  WS-LINEA-RESUMEN.
+           05 FILLER                    PIC X(25)
+              VALUE 'REGISTROS LEIDOS:'.
+           05 RES-LEIDOS                PIC ZZ,ZZ9.
+           05 FILLER                    PIC X(05) VALUE SPACES.
+           05 FILLER                    PIC X(25)
+              VALUE 'APLICADOS:'.
+           05 RES-APLICADOS             PIC ZZ,ZZ9.
+           05 FILLER                    PIC X(05) VALUE SPACES.
+           05 FILLER                    PIC X(25)
+              VALUE 'RECHAZADOS:'.
+           05 RES-RECHAZADOS            PIC ZZ,ZZ9.
+
+       01  WS-CODIGO-FEED               PIC X(02).
+       01  WS-CODIGO-REPORTE            PIC X(02).
+       01  SW-FIN-FEED                  PIC X(01) VALUE 'N'.
+           88 FIN-DE-FEED                          VALUE 'S'.
+
+      * --- CAMPOS DE CRUCE (CROSSWALK) DEL LAYOUT DEL FEED DE RRHH ---
+       01  WS-FECHA-AAAA                PIC X(04).
+       01  WS-FECHA-MM                  PIC X(02).
+       01  WS-FECHA-DD                  PIC X(02).
+       01  WS-FECHA-CRUZADA             PIC X(08).
+
+       01  WS-SALARIO-ENTERO-TXT        PIC X(07).
+       01  WS-SALARIO-CENTAVOS-TXT      PIC X(02).
+       01  WS-SALARIO-CRUZADO           PIC 9(07)V99.
+       01  WS-SALARIO-CRUZADO-PARTES REDEFINES WS-SALARIO-CRUZADO.
+           05 WS-SALARIO-CRUZADO-ENTERO     PIC 9(07).
+           05 WS-SALARIO-CRUZADO-CENTAVOS   PIC 9(02).
+
+       01  WS-FUNCION-EMP               PIC X(02).
+       01  WS-LLAVE-EMP                 PIC 9(05).
+       01  WS-USUARIO-EMP                PIC X(08) VALUE 'IMPFEED'.
+       01  WS-REG-EMPLEADOS-EMP.
+           05 WS-EMPLEADOS-LLAVE-EMP    PIC 9(05).
+           05 WS-EMP-NOMBRE-EMP         PIC X(15).
+           05 WS-EMP-APELLIDO-EMP       PIC X(15).
+           05 WS-EMP-DEPARTAMENTO-EMP   PIC 9(03).
+           05 WS-EMP-FECHA-ALTA-EMP     PIC 9(08).
+           05 WS-EMP-SALARIO-EMP        PIC 9(07)V99.
+           05 WS-EMP-ESTADO-EMP         PIC X(01).
+       01  WS-REG-EMPLEADOS-NUEVO       PIC X(56).
+       01  WS-CODIGO-EMP                PIC X(02).
+
+       01  WS-CONTADOR-LEIDOS           PIC 9(05) VALUE ZEROS.
+       01  WS-CONTADOR-APLICADOS        PIC 9(05) VALUE ZEROS.
+       01  WS-CONTADOR-RECHAZADOS       PIC 9(05) VALUE ZEROS.
+
+       01  WS-NOMBRE-PROGRAMA           PIC X(20)
+           VALUE 'IMPORTA-FEED-HR'.
+       01  WS-STAT-LEIDOS                PIC 9(07).
+       01  WS-STAT-APLICADOS             PIC 9(07).
+       01  WS-STAT-RECHAZADOS            PIC 9(07).
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESA-REGISTRO UNTIL FIN-DE-FEED
+           PERFORM 9000-TERMINA
+           GOBACK.
+       0000-FIN.  EXIT.
+
+       1000-INICIALIZA.
+           OPEN INPUT FEED-HR
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING 1 LINE
+           WRITE REG-REPORTE FROM WS-TITULO-2 AFTER ADVANCING 2 LINES
+
+           MOVE 'AB' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-I-O'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-USUARIO-EMP
+                      WS-REG-EMPLEADOS-EMP WS-CODIGO-EMP
+
+           PERFORM 1010-LEE-SIGUIENTE-FEED.
+       1000-FIN.  EXIT.
+
+       1010-LEE-SIGUIENTE-FEED.
+           READ FEED-HR
+              AT END MOVE 'S' TO SW-FIN-FEED
+           END-READ
+           IF NOT FIN-DE-FEED
+              ADD 1 TO WS-CONTADOR-LEIDOS
+           END-IF.
+       1010-FIN.  EXIT.
+
+       2000-PROCESA-REGISTRO.
+           MOVE FEED-LLAVE TO DET-LLAVE WS-LLAVE-EMP
+           PERFORM 2500-CRUZA-REGISTRO
+           MOVE WS-REG-EMPLEADOS-EMP TO WS-REG-EMPLEADOS-NUEVO
+
+           MOVE 'LE' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-I-O'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-USUARIO-EMP
+                      WS-REG-EMPLEADOS-EMP WS-CODIGO-EMP
+
+           MOVE WS-REG-EMPLEADOS-NUEVO TO WS-REG-EMPLEADOS-EMP
+           IF WS-CODIGO-EMP EQUAL ZEROS
+              PERFORM 2020-APLICA-CAMBIO
+           ELSE
+              PERFORM 2010-APLICA-ALTA
+           END-IF
+
+           WRITE REG-REPORTE FROM WS-DETALLE AFTER ADVANCING 1 LINE
+
+           PERFORM 1010-LEE-SIGUIENTE-FEED.
+       2000-FIN.  EXIT.
+
+      * ---------------------------------------------------------------
+      * 2500-CRUZA-REGISTRO - TRADUCE EL LAYOUT DEL FEED DE RRHH (NOMBRE
+      * Y APELLIDO INVERTIDOS, FECHA MM/DD/AAAA EN TEXTO, SALARIO Y
+      * ESTADO EN TEXTO) AL LAYOUT INTERNO REG-EMPLEADOS.
+      * ---------------------------------------------------------------
+       2500-CRUZA-REGISTRO.
+           MOVE FEED-LLAVE            TO WS-EMPLEADOS-LLAVE-EMP
+           MOVE FEED-NOMBRE           TO WS-EMP-NOMBRE-EMP
+           MOVE FEED-APELLIDO         TO WS-EMP-APELLIDO-EMP
+           MOVE FEED-DEPARTAMENTO     TO WS-EMP-DEPARTAMENTO-EMP
+
+           UNSTRING FEED-FECHA-ALTA DELIMITED BY '/'
+                    INTO WS-FECHA-MM WS-FECHA-DD WS-FECHA-AAAA
+           STRING WS-FECHA-AAAA DELIMITED BY SIZE
+                  WS-FECHA-MM   DELIMITED BY SIZE
+                  WS-FECHA-DD   DELIMITED BY SIZE
+                  INTO WS-FECHA-CRUZADA
+           MOVE WS-FECHA-CRUZADA      TO WS-EMP-FECHA-ALTA-EMP
+
+           UNSTRING FEED-SALARIO DELIMITED BY '.'
+                    INTO WS-SALARIO-ENTERO-TXT WS-SALARIO-CENTAVOS-TXT
+           MOVE WS-SALARIO-ENTERO-TXT   TO WS-SALARIO-CRUZADO-ENTERO
+           MOVE WS-SALARIO-CENTAVOS-TXT TO WS-SALARIO-CRUZADO-CENTAVOS
+           MOVE WS-SALARIO-CRUZADO      TO WS-EMP-SALARIO-EMP
+
+           IF FEED-ESTADO EQUAL 'ACTIVO'
+              MOVE 'A' TO WS-EMP-ESTADO-EMP
+           ELSE
+              MOVE 'I' TO WS-EMP-ESTADO-EMP
+           END-IF.
+       2500-FIN.  EXIT.
+
+       2010-APLICA-ALTA.
+           MOVE 'AL' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-I-O'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-USUARIO-EMP
+                      WS-REG-EMPLEADOS-EMP WS-CODIGO-EMP
+
+           IF WS-CODIGO-EMP EQUAL ZEROS
+              MOVE 'APLICADO'      TO DET-RESULTADO
+              MOVE 'ALTA REGISTRADA'   TO DET-MENSAJE
+              ADD 1 TO WS-CONTADOR-APLICADOS
+           ELSE
+              MOVE 'RECHAZADO'     TO DET-RESULTADO
+              MOVE 'ALTA RECHAZADA, VER FILE STATUS'
+                   TO DET-MENSAJE
+              ADD 1 TO WS-CONTADOR-RECHAZADOS
+           END-IF.
+       2010-FIN.  EXIT.
+
+       2020-APLICA-CAMBIO.
+           MOVE 'CA' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-I-O'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-USUARIO-EMP
+                      WS-REG-EMPLEADOS-EMP WS-CODIGO-EMP
+
+           IF WS-CODIGO-EMP EQUAL ZEROS
+              MOVE 'APLICADO'      TO DET-RESULTADO
+              MOVE 'CAMBIO REGISTRADO' TO DET-MENSAJE
+              ADD 1 TO WS-CONTADOR-APLICADOS
+           ELSE
+              MOVE 'RECHAZADO'     TO DET-RESULTADO
+              MOVE 'CAMBIO RECHAZADO, VER FILE STATUS'
+                   TO DET-MENSAJE
+              ADD 1 TO WS-CONTADOR-RECHAZADOS
+           END-IF.
+       2020-FIN.  EXIT.
+
+       9000-TERMINA.
+           MOVE 'CI' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-I-O'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-USUARIO-EMP
+                      WS-REG-EMPLEADOS-EMP WS-CODIGO-EMP
+
+           MOVE WS-CONTADOR-LEIDOS     TO RES-LEIDOS
+           MOVE WS-CONTADOR-APLICADOS  TO RES-APLICADOS
+           MOVE WS-CONTADOR-RECHAZADOS TO RES-RECHAZADOS
+           WRITE REG-REPORTE FROM WS-LINEA-RESUMEN
+                 AFTER ADVANCING 2 LINES
+
+           MOVE WS-CONTADOR-LEIDOS    TO WS-STAT-LEIDOS
+           MOVE WS-CONTADOR-APLICADOS TO WS-STAT-APLICADOS
+           MOVE WS-CONTADOR-RECHAZADOS TO WS-STAT-RECHAZADOS
+           CALL 'ESCRIBE-ESTADISTICAS'
+                USING WS-NOMBRE-PROGRAMA WS-STAT-LEIDOS
+                      WS-STAT-APLICADOS WS-STAT-RECHAZADOS
+
+           CLOSE FEED-HR REPORTE.
+       9000-FIN.  EXIT.
