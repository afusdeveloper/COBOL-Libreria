@@ -0,0 +1,293 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     PROCESO-NOMINA.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  WS-CONTADOR-LIQUIDADOS (PIC 9(05)) SE
+      *                    PASABA DIRECTO COMO EL ARGUMENTO GRABADOS DE
+      *                    ESCRIBE-ESTADISTICAS, QUE LO ESPERA PIC
+      *                    9(07); SE AGREGA WS-STAT-LIQUIDADOS PARA
+      *                    PASARLO DEL TAMANO CORRECTO.
+      *   09/08/2026  AMF  VERSION ORIGINAL. RECORRE EMPLEADOS POR
+      *                    RANGO (ARCHIVOS-INDEXADOS-ENTRADA), BUSCA LA
+      *                    TASA DE DEDUCCION QUE CORRESPONDE AL SUELDO
+      *                    DE CADA EMPLEADO ACTIVO (TASAS-INDEXADAS-I-O
+      *                    FUNCION LI), PRORRATEA EL SUELDO CUANDO EL
+      *                    ALTA CAYO DENTRO DEL MES EN CURSO
+      *                    (PRORRATEA-IMPORTE, BASE 30 DIAS), CALCULA
+      *                    BRUTO/DEDUCCION/NETO EN COMP-3, ACREDITA EL
+      *                    NETO EN EL ARCHIVO DE SALDOS DEL EMPLEADO
+      *                    (SALDOS-INDEXADOS-I-O) E IMPRIME LA PLANILLA
+      *                    DE SUELDOS.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE ASSIGN TO PRINTER
+                  FILE STATUS IS WS-CODIGO-REPORTE.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORTE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TITULO-1.
+           05 FILLER                    PIC X(25) VALUE SPACES.
+           05 FILLER                    PIC X(30)
+              VALUE 'PLANILLA DE SUELDOS'.
+           05 FILLER                    PIC X(25) VALUE SPACES.
+
+       01  WS-TITULO-2.
+           05 FILLER                    PIC X(07) VALUE 'LEGAJO'.
+           05 FILLER                    PIC X(17) VALUE 'NOMBRE'.
+           05 FILLER                    PIC X(17) VALUE 'APELLIDO'.
+           05 FILLER                    PIC X(13) VALUE 'BRUTO'.
+           05 FILLER                    PIC X(13) VALUE 'DEDUCCION'.
+           05 FILLER                    PIC X(13) VALUE 'NETO'.
+
+       01  WS-DETALLE.
+           05 DET-LLAVE                 PIC 9(05).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DET-NOMBRE                PIC X(15).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DET-APELLIDO              PIC X(15).
+           05 DET-BRUTO                 PIC ZZZ,ZZ9.99.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DET-DEDUCCION             PIC ZZZ,ZZ9.99.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DET-NETO                  PIC ZZZ,ZZ9.99.
+
+       01  WS-LINEA-RESUMEN.
+           05 FILLER                    PIC X(25)
+              VALUE 'EMPLEADOS LIQUIDADOS:'.
+           05 RES-LIQUIDADOS            PIC ZZ,ZZ9.
+           05 FILLER                    PIC X(05) VALUE SPACES.
+           05 FILLER                    PIC X(25)
+              VALUE 'TOTAL NETO PAGADO:'.
+           05 RES-TOTAL-NETO            PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-CODIGO-REPORTE            PIC X(02).
+
+       01  WS-FECHA-HOY                  PIC 9(08).
+       01  WS-ANIO-MES-HOY REDEFINES WS-FECHA-HOY.
+           05 WS-ANIO-MES-HOY-AM        PIC 9(06).
+           05 FILLER                    PIC 9(02).
+
+       01  WS-FUNCION-EMP                PIC X(02).
+       01  WS-LLAVE-EMP                  PIC 9(05) VALUE ZEROS.
+       01  WS-LLAVE-HASTA-EMP            PIC 9(05) VALUE 99999.
+       01  WS-REG-EMPLEADOS-AUX.
+           05 WS-EMP-LLAVE-AUX          PIC 9(05).
+           05 WS-EMP-NOMBRE-AUX         PIC X(15).
+           05 WS-EMP-APELLIDO-AUX       PIC X(15).
+           05 WS-EMP-DEPARTAMENTO-AUX   PIC 9(03).
+           05 WS-EMP-FECHA-ALTA-AUX.
+               10 WS-EMP-ANIO-MES-ALTA-AUX PIC 9(06).
+               10 WS-EMP-DIA-ALTA-AUX       PIC 9(02).
+           05 WS-EMP-SALARIO-AUX        PIC 9(07)V99.
+           05 WS-EMP-ESTADO-AUX         PIC X(01).
+              88 WS-EMP-ACTIVO-AUX              VALUE 'A'.
+       01  WS-CODIGO-EMP                 PIC X(02).
+
+       01  WS-FUNCION-TASA               PIC X(02).
+       01  WS-LLAVE-TASA                 PIC 9(07)V99.
+       01  WS-USUARIO-NOMINA             PIC X(08) VALUE 'NOMINA'.
+       01  WS-REG-TASA-AUX.
+           05 WS-TASA-LLAVE-AUX          PIC 9(07)V99.
+           05 WS-TASA-LIMITE-AUX         PIC 9(07)V99.
+           05 WS-TASA-PORCENTAJE-AUX     PIC 9(03)V99.
+       01  WS-CODIGO-TASA                PIC X(02).
+
+       01  WS-FUNCION-SDO                PIC X(02).
+       01  WS-LLAVE-SDO                  PIC 9(07).
+       01  WS-LLAVE-HASTA-SDO            PIC 9(07) VALUE ZEROS.
+       01  WS-REG-SALDOS-AUX.
+           05 WS-SALDO-CUENTA-AUX        PIC 9(07).
+           05 WS-SALDO-NOMBRE-AUX        PIC X(35).
+           05 WS-SALDO-ACTUAL-AUX        PIC 9(11)V99 COMP-3.
+           05 WS-SALDO-ANTERIOR-AUX      PIC 9(11)V99 COMP-3.
+           05 WS-SALDO-TASA-AUX          PIC 9(03)V9(04) COMP-3.
+           05 WS-SALDO-FECHA-AUX         PIC 9(08).
+       01  WS-CODIGO-SDO                 PIC X(02).
+
+       01  WS-DIAS-PERIODO                PIC 9(02) VALUE 30.
+       01  WS-DIAS-A-PRORRATEAR           PIC 9(02).
+       01  WS-REDONDEAR                   PIC X(01) VALUE 'S'.
+       01  WS-BRUTO                       PIC S9(07)V99 COMP-3.
+       01  WS-BRUTO-PRORRATEADO           PIC S9(07)V99 COMP-3.
+       01  WS-DEDUCCION                   PIC S9(07)V99 COMP-3.
+       01  WS-NETO                        PIC S9(07)V99 COMP-3.
+
+       01  WS-CONTADOR-LIQUIDADOS         PIC 9(05) VALUE ZEROS.
+       01  WS-TOTAL-NETO                  PIC S9(09)V99 COMP-3
+                                           VALUE ZEROS.
+
+       01  WS-NOMBRE-PROGRAMA             PIC X(20)
+           VALUE 'PROCESO-NOMINA'.
+       01  WS-STAT-LEIDOS                 PIC 9(07).
+       01  WS-STAT-LIQUIDADOS              PIC 9(07).
+       01  WS-STAT-CERO                   PIC 9(07) VALUE ZEROS.
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           CALL 'FECHA-ACTUAL' USING WS-FECHA-HOY
+
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING 1 LINE
+           WRITE REG-REPORTE FROM WS-TITULO-2 AFTER ADVANCING 2 LINES
+
+           PERFORM 1000-ABRE-MAESTROS
+           PERFORM 2000-LIQUIDA-NOMINA
+           PERFORM 9000-TERMINA
+           GOBACK.
+       0000-FIN.  EXIT.
+
+       1000-ABRE-MAESTROS.
+           MOVE 'AB' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-LLAVE-HASTA-EMP
+                      WS-REG-EMPLEADOS-AUX WS-CODIGO-EMP
+
+           MOVE 'AB' TO WS-FUNCION-TASA
+           CALL 'TASAS-INDEXADAS-I-O'
+                USING WS-FUNCION-TASA WS-LLAVE-TASA WS-USUARIO-NOMINA
+                      WS-REG-TASA-AUX WS-CODIGO-TASA
+
+           MOVE 'AB' TO WS-FUNCION-SDO
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-NOMINA WS-REG-SALDOS-AUX WS-CODIGO-SDO.
+       1000-FIN.  EXIT.
+
+       2000-LIQUIDA-NOMINA.
+           MOVE 'RI' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-LLAVE-HASTA-EMP
+                      WS-REG-EMPLEADOS-AUX WS-CODIGO-EMP
+
+           PERFORM 2010-PROCESA-EMPLEADO UNTIL WS-CODIGO-EMP NOT EQUAL
+                                                ZEROS.
+       2000-FIN.  EXIT.
+
+       2010-PROCESA-EMPLEADO.
+           IF WS-EMP-ACTIVO-AUX
+              PERFORM 3000-CALCULA-LIQUIDACION
+              PERFORM 4000-ACREDITA-SALDO
+              PERFORM 5000-IMPRIME-DETALLE
+           END-IF
+
+           MOVE WS-EMP-LLAVE-AUX TO WS-LLAVE-EMP
+           MOVE 'RS' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-LLAVE-HASTA-EMP
+                      WS-REG-EMPLEADOS-AUX WS-CODIGO-EMP.
+       2010-FIN.  EXIT.
+
+       3000-CALCULA-LIQUIDACION.
+           MOVE WS-EMP-SALARIO-AUX TO WS-BRUTO
+
+           IF WS-EMP-ANIO-MES-ALTA-AUX EQUAL WS-ANIO-MES-HOY-AM
+              COMPUTE WS-DIAS-A-PRORRATEAR =
+                      WS-DIAS-PERIODO - WS-EMP-DIA-ALTA-AUX + 1
+           ELSE
+              MOVE WS-DIAS-PERIODO TO WS-DIAS-A-PRORRATEAR
+           END-IF
+
+           CALL 'PRORRATEA-IMPORTE'
+                USING WS-BRUTO WS-DIAS-PERIODO WS-DIAS-A-PRORRATEAR
+                      WS-REDONDEAR WS-BRUTO-PRORRATEADO
+
+           MOVE WS-EMP-SALARIO-AUX TO WS-LLAVE-TASA
+           MOVE 'LI' TO WS-FUNCION-TASA
+           CALL 'TASAS-INDEXADAS-I-O'
+                USING WS-FUNCION-TASA WS-LLAVE-TASA WS-USUARIO-NOMINA
+                      WS-REG-TASA-AUX WS-CODIGO-TASA
+
+           IF WS-CODIGO-TASA EQUAL ZEROS
+              COMPUTE WS-DEDUCCION ROUNDED =
+                      WS-BRUTO-PRORRATEADO * WS-TASA-PORCENTAJE-AUX
+                      / 100
+           ELSE
+              MOVE ZEROS TO WS-DEDUCCION
+           END-IF
+
+           COMPUTE WS-NETO = WS-BRUTO-PRORRATEADO - WS-DEDUCCION.
+       3000-FIN.  EXIT.
+
+       4000-ACREDITA-SALDO.
+           MOVE WS-EMP-LLAVE-AUX TO WS-LLAVE-SDO
+           MOVE 'LE' TO WS-FUNCION-SDO
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-NOMINA WS-REG-SALDOS-AUX WS-CODIGO-SDO
+
+           IF WS-CODIGO-SDO EQUAL ZEROS
+              ADD WS-NETO TO WS-SALDO-ACTUAL-AUX
+              MOVE WS-FECHA-HOY TO WS-SALDO-FECHA-AUX
+              MOVE 'CA' TO WS-FUNCION-SDO
+           ELSE
+              MOVE WS-LLAVE-SDO           TO WS-SALDO-CUENTA-AUX
+              STRING WS-EMP-APELLIDO-AUX DELIMITED BY SIZE
+                     ', '                DELIMITED BY SIZE
+                     WS-EMP-NOMBRE-AUX   DELIMITED BY SIZE
+                     INTO WS-SALDO-NOMBRE-AUX
+              MOVE WS-NETO                TO WS-SALDO-ACTUAL-AUX
+              MOVE ZEROS                  TO WS-SALDO-ANTERIOR-AUX
+              MOVE ZEROS                  TO WS-SALDO-TASA-AUX
+              MOVE WS-FECHA-HOY            TO WS-SALDO-FECHA-AUX
+              MOVE 'AL' TO WS-FUNCION-SDO
+           END-IF
+
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-NOMINA WS-REG-SALDOS-AUX WS-CODIGO-SDO.
+       4000-FIN.  EXIT.
+
+       5000-IMPRIME-DETALLE.
+           ADD 1 TO WS-CONTADOR-LIQUIDADOS
+           ADD WS-NETO TO WS-TOTAL-NETO
+
+           MOVE WS-EMP-LLAVE-AUX    TO DET-LLAVE
+           MOVE WS-EMP-NOMBRE-AUX   TO DET-NOMBRE
+           MOVE WS-EMP-APELLIDO-AUX TO DET-APELLIDO
+           MOVE WS-BRUTO-PRORRATEADO TO DET-BRUTO
+           MOVE WS-DEDUCCION        TO DET-DEDUCCION
+           MOVE WS-NETO             TO DET-NETO
+           WRITE REG-REPORTE FROM WS-DETALLE AFTER ADVANCING 1 LINE.
+       5000-FIN.  EXIT.
+
+       9000-TERMINA.
+           MOVE WS-CONTADOR-LIQUIDADOS TO RES-LIQUIDADOS
+           MOVE WS-TOTAL-NETO          TO RES-TOTAL-NETO
+           WRITE REG-REPORTE FROM WS-LINEA-RESUMEN
+                 AFTER ADVANCING 2 LINES
+
+           MOVE 'CI' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-LLAVE-HASTA-EMP
+                      WS-REG-EMPLEADOS-AUX WS-CODIGO-EMP
+
+           MOVE 'CI' TO WS-FUNCION-TASA
+           CALL 'TASAS-INDEXADAS-I-O'
+                USING WS-FUNCION-TASA WS-LLAVE-TASA WS-USUARIO-NOMINA
+                      WS-REG-TASA-AUX WS-CODIGO-TASA
+
+           MOVE 'CI' TO WS-FUNCION-SDO
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-NOMINA WS-REG-SALDOS-AUX WS-CODIGO-SDO
+
+           MOVE WS-CONTADOR-LIQUIDADOS TO WS-STAT-LEIDOS
+           MOVE WS-CONTADOR-LIQUIDADOS TO WS-STAT-LIQUIDADOS
+           CALL 'ESCRIBE-ESTADISTICAS'
+                USING WS-NOMBRE-PROGRAMA WS-STAT-LEIDOS
+                      WS-STAT-LIQUIDADOS WS-STAT-CERO
+
+           CLOSE REPORTE.
+       9000-FIN.  EXIT.
