@@ -0,0 +1,56 @@
+//NOMJOB01 JOB (ACCTNO),'MANT NOMINA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NOMJOB01 - CORRIDA DIARIA DE NOMINA.
+//*
+//*   STEP010  CONVIERTE-EMP-SEC-A-IDX  ORDENA EL EXTRACTO
+//*            SECUENCIAL DE EMPLEADOS Y LO CARGA AL MAESTRO
+//*            INDEXADO (EL SORT VA INCLUIDO EN EL PROPIO PASO,
+//*            VIA SORT ... OUTPUT PROCEDURE).
+//*   STEP020  MANTENIMIENTO-EMPLEADOS-LOTE  APLICA LAS ALTAS,
+//*            CAMBIOS Y BAJAS DEL DIA CONTRA EL MAESTRO.
+//*   STEP030  REPORTE-EMPLEADOS  IMPRIME EL LISTADO CON CORTE
+//*            DE CONTROL POR DEPARTAMENTO.
+//*
+//*   CADA PASO SE CONDICIONA AL RESULTADO DEL ANTERIOR: SI UN
+//*   PASO TERMINA CON RETURN-CODE 4 O MAYOR, LOS PASOS
+//*   SIGUIENTES SE SALTAN PARA NO PROCESAR CONTRA DATOS MALOS.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CONVIERTE-EMP-SEC-A-IDX
+//STEPLIB  DD DSN=NOMINA.LOADLIB,DISP=SHR
+//EMPLEADO DD DSN=NOMINA.EMPLEADOS.EXTSEC,DISP=SHR
+//WORK     DD DSN=&&WORKEMP,
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DISP=(NEW,DELETE,DELETE)
+//ARCHIEMP DD DSN=NOMINA.EMPLEADOS.INDICE,DISP=OLD
+//ARCHIDEP DD DSN=NOMINA.DEPARTAMENTO.INDICE,DISP=SHR
+//EMPHIST  DD DSN=NOMINA.EMPLEADOS.HISTORIA,DISP=MOD
+//RECHAZ   DD DSN=NOMINA.EMPLEADOS.RECHAZADOS,DISP=MOD
+//AUDIT    DD DSN=NOMINA.AUDITORIA,DISP=MOD
+//ESTAD    DD DSN=NOMINA.ESTADISTICAS,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=MANTENIMIENTO-EMPLEADOS-LOTE,
+//             COND=(3,LT,STEP010)
+//STEPLIB   DD DSN=NOMINA.LOADLIB,DISP=SHR
+//TRANSEMP  DD DSN=NOMINA.EMPLEADOS.TRANS,DISP=SHR
+//REPORTE   DD SYSOUT=*
+//ARCHIEMP  DD DSN=NOMINA.EMPLEADOS.INDICE,DISP=OLD
+//ARCHIDEP  DD DSN=NOMINA.DEPARTAMENTO.INDICE,DISP=SHR
+//EMPHIST   DD DSN=NOMINA.EMPLEADOS.HISTORIA,DISP=MOD
+//RECHAZ    DD DSN=NOMINA.EMPLEADOS.RECHAZADOS,DISP=MOD
+//AUDIT     DD DSN=NOMINA.AUDITORIA,DISP=MOD
+//ESTAD     DD DSN=NOMINA.ESTADISTICAS,DISP=MOD
+//SYSOUT    DD SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=REPORTE-EMPLEADOS,
+//             COND=((3,LT,STEP010),(3,LT,STEP020))
+//STEPLIB  DD DSN=NOMINA.LOADLIB,DISP=SHR
+//EMPLEADO DD DSN=NOMINA.EMPLEADOS.EXTSEC,DISP=SHR
+//WORK     DD DSN=&&WORKRPT,
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DISP=(NEW,DELETE,DELETE)
+//ARCHIDEP DD DSN=NOMINA.DEPARTAMENTO.INDICE,DISP=SHR
+//REPORTE  DD SYSOUT=*
+//ESTAD    DD DSN=NOMINA.ESTADISTICAS,DISP=MOD
+//SYSOUT   DD SYSOUT=*
