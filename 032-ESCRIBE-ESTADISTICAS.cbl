@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     ESCRIBE-ESTADISTICAS.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  FECHA DEL SISTEMA VIA EL SUBPROGRAMA
+      *                    COMPARTIDO FECHA-ACTUAL, EN VEZ DE UN ACCEPT.
+      *   09/08/2026  AMF  VERSION ORIGINAL. SUBPROGRAMA COMPARTIDO QUE
+      *                    AGREGA UN REGISTRO AL ARCHIVO DE ESTADISTICAS
+      *                    DE CORRIDA (ESTADISTICAS) AL FINALIZAR UN
+      *                    PROGRAMA BATCH: NOMBRE DE PROGRAMA, FECHA Y
+      *                    HORA DE CORRIDA, Y CONTADORES DE LEIDOS/
+      *                    GRABADOS/RECHAZADOS.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTADISTICAS ASSIGN TO UT-S-ESTAD
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CODIGO.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ESTADISTICAS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS REG-ESTADISTICAS.
+           COPY CPSTAT01.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CODIGO                    PIC X(02).
+       01  WS-FECHA-HOY                 PIC 9(08).
+       01  WS-HORA-AHORA                PIC 9(08).
+
+       LINKAGE SECTION.
+       01  LK-PROGRAMA                  PIC X(20).
+       01  LK-LEIDOS                    PIC 9(07).
+       01  LK-GRABADOS                  PIC 9(07).
+       01  LK-RECHAZADOS                PIC 9(07).
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-PROGRAMA LK-LEIDOS LK-GRABADOS
+                                 LK-RECHAZADOS.
+
+       000-MAINLINE.
+           CALL 'FECHA-ACTUAL' USING WS-FECHA-HOY
+           ACCEPT WS-HORA-AHORA FROM TIME
+
+           OPEN EXTEND ESTADISTICAS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              GO TO 000-FIN
+           END-IF
+
+           MOVE LK-PROGRAMA     TO STAT-PROGRAMA
+           MOVE WS-FECHA-HOY    TO STAT-FECHA
+           MOVE WS-HORA-AHORA   TO STAT-HORA
+           MOVE LK-LEIDOS       TO STAT-LEIDOS
+           MOVE LK-GRABADOS     TO STAT-GRABADOS
+           MOVE LK-RECHAZADOS   TO STAT-RECHAZADOS
+           WRITE REG-ESTADISTICAS
+
+           CLOSE ESTADISTICAS.
+       000-FIN.  GOBACK.
