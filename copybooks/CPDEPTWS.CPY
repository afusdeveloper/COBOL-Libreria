@@ -0,0 +1,8 @@
+      * ---------------------------------------------------------------
+      * CPDEPTWS - IMAGEN EN WORKING-STORAGE DEL REGISTRO DE
+      *            DEPARTAMENTO (CPDEPT01).
+      * ---------------------------------------------------------------
+       01  WS-REG-DEPARTAMENTO.
+           05 WS-DEPARTAMENTO-LLAVE    PIC 9(03).
+           05 WS-DEPTO-NOMBRE          PIC X(20).
+           05 WS-DEPTO-GERENTE         PIC X(15).
