@@ -0,0 +1,8 @@
+      * ---------------------------------------------------------------
+      * CPDEPT01 - LAYOUT DEL REGISTRO DEL ARCHIVO INDEXADO DEPARTAMENTO
+      *            (FD REG-DEPARTAMENTO).
+      * ---------------------------------------------------------------
+       01  REG-DEPARTAMENTO.
+           05 DEPARTAMENTO-LLAVE       PIC 9(03).
+           05 DEPTO-NOMBRE             PIC X(20).
+           05 DEPTO-GERENTE            PIC X(15).
