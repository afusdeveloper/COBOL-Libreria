@@ -0,0 +1,11 @@
+      * ---------------------------------------------------------------
+      * CPSALDOWS - IMAGEN EN WORKING-STORAGE DEL REGISTRO DE SALDOS
+      *             (CPSALDO1).
+      * ---------------------------------------------------------------
+       01  WS-REG-SALDOS.
+           05 WS-SALDO-CUENTA          PIC 9(07).
+           05 WS-SALDO-NOMBRE          PIC X(35).
+           05 WS-SALDO-ACTUAL          PIC 9(11)V99 COMP-3.
+           05 WS-SALDO-ANTERIOR        PIC 9(11)V99 COMP-3.
+           05 WS-SALDO-TASA-INTERES    PIC 9(03)V9(04) COMP-3.
+           05 WS-SALDO-FECHA-ULT-MOV   PIC 9(08).
