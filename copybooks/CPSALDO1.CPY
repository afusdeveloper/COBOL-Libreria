@@ -0,0 +1,14 @@
+      * ---------------------------------------------------------------
+      * CPSALDO1 - LAYOUT DEL REGISTRO DEL ARCHIVO INDEXADO
+      *            ARCHIVO-SALDOS (FD REG-SALDOS). MISMOS CAMPOS QUE
+      *            WS-REG-SALDOS DE 007-COMP-3, MAS LA TASA DE INTERES
+      *            Y LA FECHA DEL ULTIMO MOVIMIENTO PARA EL PROCESO DE
+      *            CIERRE MENSUAL.
+      * ---------------------------------------------------------------
+       01  REG-SALDOS.
+           05 SALDO-CUENTA             PIC 9(07).
+           05 SALDO-NOMBRE             PIC X(35).
+           05 SALDO-ACTUAL             PIC 9(11)V99 COMP-3.
+           05 SALDO-ANTERIOR           PIC 9(11)V99 COMP-3.
+           05 SALDO-TASA-INTERES       PIC 9(03)V9(04) COMP-3.
+           05 SALDO-FECHA-ULT-MOV      PIC 9(08).
