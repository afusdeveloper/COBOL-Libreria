@@ -0,0 +1,13 @@
+      * ---------------------------------------------------------------
+      * CPEMPWS - IMAGEN EN WORKING-STORAGE DEL REGISTRO DE EMPLEADOS,
+      *           USADA COMO AREA DE TRABAJO PARA LEER/ARMAR UN
+      *           REG-EMPLEADOS (CPEMP01).
+      * ---------------------------------------------------------------
+       01  WS-REG-EMPLEADOS.
+           05 WS-EMPLEADOS-LLAVE       PIC 9(05).
+           05 WS-EMP-NOMBRE            PIC X(15).
+           05 WS-EMP-APELLIDO          PIC X(15).
+           05 WS-EMP-DEPARTAMENTO      PIC 9(03).
+           05 WS-EMP-FECHA-ALTA        PIC 9(08).
+           05 WS-EMP-SALARIO           PIC 9(07)V99.
+           05 WS-EMP-ESTADO            PIC X(01).
