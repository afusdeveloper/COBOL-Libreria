@@ -0,0 +1,11 @@
+      * ---------------------------------------------------------------
+      * CPARTHS1 - LAYOUT DEL REGISTRO DEL ARCHIVO ARTICULOS-HISTORIA.
+      *            UNA LINEA POR CADA CAMBIO DE PRECIO, CON EL PRECIO
+      *            ANTERIOR, EL PRECIO NUEVO Y LA FECHA EN QUE EL
+      *            CAMBIO SE HIZO EFECTIVO.
+      * ---------------------------------------------------------------
+       01  REG-ARTICULOS-HISTORIA.
+           05 HISTART-LLAVE            PIC 9(05).
+           05 HISTART-FECHA-EFECTIVA   PIC 9(08).
+           05 HISTART-PRECIO-ANTERIOR  PIC 9(05)V99.
+           05 HISTART-PRECIO-NUEVO     PIC 9(05)V99.
