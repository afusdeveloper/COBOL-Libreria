@@ -0,0 +1,18 @@
+      * ---------------------------------------------------------------
+      * CPART01 - LAYOUT DEL REGISTRO DEL ARCHIVO INDEXADO ARTICULOS
+      *           (FD REG-ARTICULOS). LA DESCRIPCION ES ALFANUMERICA
+      *           (ANTES SE HABIA DEFINIDO POR ERROR COMO NUMERICA EN
+      *           EL EJEMPLO DE LINKAGE SECTION).
+      *   09/08/2026: SE AGREGA ART-CANTIDAD (EXISTENCIA ACTUAL) Y
+      *   ART-PUNTO-REORDEN PARA EL REPORTE DE ARTICULOS POR DEBAJO
+      *   DE SU PUNTO DE REORDEN.
+      * ---------------------------------------------------------------
+       01  REG-ARTICULOS.
+           05 ARTICULOS-LLAVE          PIC 9(05).
+           05 ART-DESCRIPCION          PIC X(35).
+           05 ART-PRECIO               PIC 9(05)V99.
+           05 ART-CANTIDAD             PIC 9(05).
+           05 ART-PUNTO-REORDEN        PIC 9(05).
+           05 ART-ESTADO               PIC X(01).
+              88 ART-ACTIVO                   VALUE 'A'.
+              88 ART-DE-BAJA                  VALUE 'B'.
