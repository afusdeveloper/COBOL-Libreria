@@ -0,0 +1,11 @@
+      * ---------------------------------------------------------------
+      * CPARTWS - IMAGEN EN WORKING-STORAGE DEL REGISTRO DE ARTICULOS
+      *           (CPART01).
+      * ---------------------------------------------------------------
+       01  WS-REG-ARTICULOS.
+           05 WS-ARTICULOS-LLAVE       PIC 9(05).
+           05 WS-ART-DESCRIPCION       PIC X(35).
+           05 WS-ART-PRECIO            PIC 9(05)V99.
+           05 WS-ART-CANTIDAD          PIC 9(05).
+           05 WS-ART-PUNTO-REORDEN     PIC 9(05).
+           05 WS-ART-ESTADO            PIC X(01).
