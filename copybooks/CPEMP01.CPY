@@ -0,0 +1,15 @@
+      * ---------------------------------------------------------------
+      * CPEMP01 - LAYOUT DEL REGISTRO DEL ARCHIVO INDEXADO EMPLEADOS
+      *           (FD REG-EMPLEADOS). REEMPLAZA AL FILLER DE 45 BYTES
+      *           ORIGINAL POR CAMPOS CON NOMBRE PROPIO.
+      * ---------------------------------------------------------------
+       01  REG-EMPLEADOS.
+           05 EMPLEADOS-LLAVE          PIC 9(05).
+           05 EMP-NOMBRE                PIC X(15).
+           05 EMP-APELLIDO              PIC X(15).
+           05 EMP-DEPARTAMENTO          PIC 9(03).
+           05 EMP-FECHA-ALTA            PIC 9(08).
+           05 EMP-SALARIO                PIC 9(07)V99.
+           05 EMP-ESTADO                PIC X(01).
+              88 EMP-ACTIVO             VALUE 'A'.
+              88 EMP-DE-BAJA            VALUE 'B'.
