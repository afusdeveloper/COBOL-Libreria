@@ -0,0 +1,11 @@
+      * ---------------------------------------------------------------
+      * CPTASA1 - LAYOUT DEL REGISTRO DEL ARCHIVO INDEXADO DE TASAS DE
+      *           DEDUCCION (FD REG-TASA). CADA REGISTRO ES UN TRAMO
+      *           DE INGRESO (DESDE/HASTA) CON SU PORCENTAJE DE
+      *           DEDUCCION, PARA QUE LA NOMINA NO TENGA QUE TRAER LAS
+      *           TASAS GRABADAS EN EL PROGRAMA.
+      * ---------------------------------------------------------------
+       01  REG-TASA.
+           05 TASA-LLAVE                PIC 9(07)V99.
+           05 TASA-LIMITE-SUPERIOR      PIC 9(07)V99.
+           05 TASA-PORCENTAJE           PIC 9(03)V99.
