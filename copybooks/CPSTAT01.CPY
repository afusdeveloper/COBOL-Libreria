@@ -0,0 +1,12 @@
+      * ---------------------------------------------------------------
+      * CPSTAT01 - LAYOUT DEL REGISTRO DEL ARCHIVO DE ESTADISTICAS DE
+      *            CORRIDA (FD REG-ESTADISTICAS), COMPARTIDO POR TODOS
+      *            LOS PROGRAMAS BATCH DEL SISTEMA.
+      * ---------------------------------------------------------------
+       01  REG-ESTADISTICAS.
+           05 STAT-PROGRAMA            PIC X(20).
+           05 STAT-FECHA               PIC 9(08).
+           05 STAT-HORA                PIC 9(08).
+           05 STAT-LEIDOS              PIC 9(07).
+           05 STAT-GRABADOS            PIC 9(07).
+           05 STAT-RECHAZADOS          PIC 9(07).
