@@ -0,0 +1,8 @@
+      * ---------------------------------------------------------------
+      * CPTASAWS - IMAGEN EN WORKING-STORAGE DEL REGISTRO DE TASAS DE
+      *            DEDUCCION (CPTASA1).
+      * ---------------------------------------------------------------
+       01  WS-REG-TASA.
+           05 WS-TASA-LLAVE             PIC 9(07)V99.
+           05 WS-TASA-LIMITE-SUPERIOR   PIC 9(07)V99.
+           05 WS-TASA-PORCENTAJE        PIC 9(03)V99.
