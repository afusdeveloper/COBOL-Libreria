@@ -0,0 +1,12 @@
+      * ---------------------------------------------------------------
+      * CPAUD01 - REGISTRO DEL ARCHIVO AUDITORIA, COMPARTIDO POR TODOS
+      *           LOS PARRAFOS DE MANTENIMIENTO (ALTA/CAMBIO/BAJA) DE
+      *           CUALQUIER ARCHIVO MAESTRO DEL SISTEMA.
+      * ---------------------------------------------------------------
+       01  REG-AUDITORIA.
+           05 AUD-ARCHIVO              PIC X(12).
+           05 AUD-LLAVE                PIC X(10).
+           05 AUD-OPERACION            PIC X(06).
+           05 AUD-FECHA                PIC 9(08).
+           05 AUD-HORA                 PIC 9(08).
+           05 AUD-USUARIO              PIC X(08).
