@@ -0,0 +1,17 @@
+      * ---------------------------------------------------------------
+      * CPDEPTTB - TABLA EN MEMORIA DEL MAESTRO DEPARTAMENTO (CPDEPT01),
+      *            CARGADA UNA SOLA VEZ AL INICIO DEL JOB Y RECORRIDA
+      *            CON SEARCH ALL, PARA NO PAGAR UN READ INDEXADO POR
+      *            CADA EMPLEADO PROCESADO.
+      * ---------------------------------------------------------------
+       01  WS-TABLA-DEPARTAMENTO.
+           05 WS-DEPARTAMENTO-TABLA OCCURS 1 TO 999 TIMES
+                 DEPENDING ON WS-CANTIDAD-DEPTOS-TABLA
+                 ASCENDING KEY IS WS-TABLA-DEPTO-LLAVE
+                 INDEXED BY WS-IDX-DEPTO.
+               10 WS-TABLA-DEPTO-LLAVE      PIC 9(03).
+               10 WS-TABLA-DEPTO-NOMBRE     PIC X(20).
+               10 WS-TABLA-DEPTO-GERENTE    PIC X(15).
+       01  WS-CANTIDAD-DEPTOS-TABLA          PIC 9(03) VALUE ZEROS.
+       01  SW-FIN-CARGA-DEPTO                PIC X(01) VALUE 'N'.
+           88 FIN-DE-CARGA-DEPTO                        VALUE 'S'.
