@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     REPORTE-HEADCOUNT-DEPTO.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  WS-CONTADOR-DEPTOS (PIC 9(05)) SE PASABA
+      *                    DIRECTO COMO EL ARGUMENTO GRABADOS DE
+      *                    ESCRIBE-ESTADISTICAS, QUE LO ESPERA PIC
+      *                    9(07); SE AGREGA WS-STAT-DEPTOS PARA
+      *                    PASARLO DEL TAMANO CORRECTO.
+      *   09/08/2026  AMF  VERSION ORIGINAL. RECORRE EMPLEADOS POR
+      *                    RANGO (ARCHIVOS-INDEXADOS-ENTRADA), ACUMULA
+      *                    LA CANTIDAD DE EMPLEADOS POR DEPARTAMENTO Y
+      *                    LUEGO RECORRE EL MAESTRO DEPARTAMENTO PARA
+      *                    IMPRIMIR UNA LINEA POR DEPARTAMENTO (CODIGO,
+      *                    NOMBRE Y CANTIDAD DE EMPLEADOS) MAS EL TOTAL
+      *                    GENERAL DE LA EMPRESA.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPARTAMENTO ASSIGN TO UT-ARCHIDEP
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS DEPARTAMENTO-LLAVE
+                  FILE STATUS IS WS-CODIGO-DEPARTAMENTO.
+           SELECT REPORTE ASSIGN TO PRINTER
+                  FILE STATUS IS WS-CODIGO-REPORTE.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPARTAMENTO
+           DATA RECORD IS REG-DEPARTAMENTO.
+           COPY CPDEPT01.
+
+       FD  REPORTE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TITULO-1.
+           05 FILLER                    PIC X(24) VALUE SPACES.
+           05 FILLER                    PIC X(32)
+              VALUE 'CANTIDAD DE EMPLEADOS POR DEPTO'.
+           05 FILLER                    PIC X(24) VALUE SPACES.
+
+       01  WS-TITULO-2.
+           05 FILLER                    PIC X(08) VALUE 'DEPTO'.
+           05 FILLER                    PIC X(37) VALUE 'NOMBRE'.
+           05 FILLER                    PIC X(10) VALUE 'EMPLEADOS'.
+
+       01  WS-DETALLE.
+           05 DET-DEPTO                 PIC 9(03).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DET-NOMBRE                PIC X(35).
+           05 DET-CANTIDAD              PIC ZZ,ZZ9.
+
+       01  WS-LINEA-RESUMEN.
+           05 FILLER                    PIC X(26)
+              VALUE 'TOTAL GENERAL DE PERSONAL:'.
+           05 RES-TOTAL                 PIC ZZ,ZZ9.
+
+       01  WS-CODIGO-DEPARTAMENTO        PIC X(02).
+       01  WS-CODIGO-REPORTE            PIC X(02).
+       01  SW-FIN-DEPARTAMENTO           PIC X(01) VALUE 'N'.
+           88 FIN-DE-DEPARTAMENTO                   VALUE 'S'.
+
+      * TABLA DE ACUMULADORES DE EMPLEADOS POR DEPARTAMENTO, INDEXADA
+      * DIRECTAMENTE POR EL CODIGO DE DEPARTAMENTO (1 A 999), IGUAL
+      * CRITERIO QUE WS-DIAS-DEL-MES EN VALIDA-FECHA.
+       01  WS-TABLA-CONTADORES.
+           05 WS-CONTADOR-DEPTO         PIC 9(05) OCCURS 999 TIMES
+                                         VALUE ZEROS.
+
+       01  WS-FUNCION-EMP                PIC X(02).
+       01  WS-LLAVE-EMP                  PIC 9(05) VALUE ZEROS.
+       01  WS-LLAVE-HASTA-EMP            PIC 9(05) VALUE 99999.
+       01  WS-REG-EMPLEADOS-AUX.
+           05 WS-EMP-LLAVE-AUX          PIC 9(05).
+           05 WS-EMP-NOMBRE-AUX         PIC X(15).
+           05 WS-EMP-APELLIDO-AUX       PIC X(15).
+           05 WS-EMP-DEPARTAMENTO-AUX   PIC 9(03).
+           05 WS-EMP-FECHA-ALTA-AUX     PIC 9(08).
+           05 WS-EMP-SALARIO-AUX        PIC 9(07)V99.
+           05 WS-EMP-ESTADO-AUX         PIC X(01).
+       01  WS-CODIGO-EMP                 PIC X(02).
+
+       01  WS-FUNCION-DEP                PIC X(02).
+       01  WS-LLAVE-DEP                  PIC 9(03).
+       01  WS-USUARIO-DEP                PIC X(08) VALUE 'REPORTE'.
+       01  WS-CODIGO-DEP                 PIC X(02).
+
+       01  WS-CONTADOR-EMPLEADOS         PIC 9(05) VALUE ZEROS.
+       01  WS-CONTADOR-DEPTOS            PIC 9(05) VALUE ZEROS.
+
+       01  WS-NOMBRE-PROGRAMA            PIC X(20)
+           VALUE 'HEADCOUNT-DEPTO'.
+       01  WS-STAT-LEIDOS                PIC 9(07).
+       01  WS-STAT-DEPTOS                PIC 9(07).
+       01  WS-STAT-CERO                  PIC 9(07) VALUE ZEROS.
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING 1 LINE
+           WRITE REG-REPORTE FROM WS-TITULO-2 AFTER ADVANCING 2 LINES
+
+           PERFORM 1000-ACUMULA-EMPLEADOS
+
+           OPEN INPUT DEPARTAMENTO
+           PERFORM 2010-LEE-DEPARTAMENTO
+           PERFORM 2000-IMPRIME-DEPARTAMENTO UNTIL FIN-DE-DEPARTAMENTO
+           CLOSE DEPARTAMENTO
+
+           MOVE WS-CONTADOR-EMPLEADOS TO RES-TOTAL
+           WRITE REG-REPORTE FROM WS-LINEA-RESUMEN
+                 AFTER ADVANCING 2 LINES
+
+           MOVE WS-CONTADOR-EMPLEADOS TO WS-STAT-LEIDOS
+           MOVE WS-CONTADOR-DEPTOS    TO WS-STAT-DEPTOS
+           CALL 'ESCRIBE-ESTADISTICAS'
+                USING WS-NOMBRE-PROGRAMA WS-STAT-LEIDOS
+                      WS-STAT-DEPTOS WS-STAT-CERO
+
+           CLOSE REPORTE
+           GOBACK.
+       0000-FIN.  EXIT.
+
+      * -----------------------------------------------------------
+      * RECORRE EMPLEADOS POR RANGO Y SUMA 1 AL ACUMULADOR DEL
+      * DEPARTAMENTO DE CADA EMPLEADO ENCONTRADO.
+      * -----------------------------------------------------------
+       1000-ACUMULA-EMPLEADOS.
+           MOVE 'AB' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-LLAVE-HASTA-EMP
+                      WS-REG-EMPLEADOS-AUX WS-CODIGO-EMP
+
+           MOVE 'RI' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-LLAVE-HASTA-EMP
+                      WS-REG-EMPLEADOS-AUX WS-CODIGO-EMP
+
+           PERFORM 1010-PROCESA-EMPLEADO UNTIL WS-CODIGO-EMP NOT EQUAL
+                                                ZEROS
+
+           MOVE 'CI' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-LLAVE-HASTA-EMP
+                      WS-REG-EMPLEADOS-AUX WS-CODIGO-EMP.
+       1000-FIN.  EXIT.
+
+       1010-PROCESA-EMPLEADO.
+           ADD 1 TO WS-CONTADOR-EMPLEADOS
+           ADD 1 TO WS-CONTADOR-DEPTO (WS-EMP-DEPARTAMENTO-AUX)
+
+           MOVE WS-EMP-LLAVE-AUX TO WS-LLAVE-EMP
+           MOVE 'RS' TO WS-FUNCION-EMP
+           CALL 'ARCHIVOS-INDEXADOS-ENTRADA'
+                USING WS-FUNCION-EMP WS-LLAVE-EMP WS-LLAVE-HASTA-EMP
+                      WS-REG-EMPLEADOS-AUX WS-CODIGO-EMP.
+       1010-FIN.  EXIT.
+
+      * -----------------------------------------------------------
+      * IMPRIME UNA LINEA POR DEPARTAMENTO CON SU CANTIDAD ACUMULADA
+      * DE EMPLEADOS (INCLUSO CERO).
+      * -----------------------------------------------------------
+       2000-IMPRIME-DEPARTAMENTO.
+           ADD 1 TO WS-CONTADOR-DEPTOS
+           MOVE DEPARTAMENTO-LLAVE TO DET-DEPTO
+           MOVE DEPTO-NOMBRE       TO DET-NOMBRE
+           MOVE WS-CONTADOR-DEPTO (DEPARTAMENTO-LLAVE) TO DET-CANTIDAD
+           WRITE REG-REPORTE FROM WS-DETALLE AFTER ADVANCING 1 LINE
+
+           PERFORM 2010-LEE-DEPARTAMENTO.
+       2000-FIN.  EXIT.
+
+       2010-LEE-DEPARTAMENTO.
+           READ DEPARTAMENTO NEXT RECORD
+              AT END MOVE 'S' TO SW-FIN-DEPARTAMENTO
+           END-READ.
+       2010-FIN.  EXIT.
