@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     REPORTE-CONCILIACION-SALDOS.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  LA CUENTA SE REPORTA COMO NO CONCILIADA
+      *                    CUANDO EL MOVIMIENTO (VALOR ABSOLUTO DE
+      *                    ACTUAL MENOS ANTERIOR) SUPERA EL UMBRAL DE
+      *                    VARIANZA, EN VEZ DE CUALQUIER DIFERENCIA
+      *                    DISTINTA DE CERO.
+      *   09/08/2026  AMF  VERSION ORIGINAL. RECORRE EL ARCHIVO-SALDOS
+      *                    COMPLETO (SALDO ACTUAL CONTRA SALDO ANTERIOR)
+      *                    E IMPRIME LAS CUENTAS CUYA DIFERENCIA NO
+      *                    CONCILIA, MAS UN TOTAL DE CONTROL AL FINAL.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE ASSIGN TO PRINTER
+                  FILE STATUS IS WS-CODIGO-REPORTE.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORTE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CODIGO-REPORTE            PIC X(02).
+
+       01  WS-TITULO-1.
+           05 FILLER                   PIC X(20) VALUE SPACES.
+           05 FILLER                   PIC X(30)
+              VALUE 'CONCILIACION DE SALDOS'.
+           05 FILLER                   PIC X(30) VALUE SPACES.
+
+       01  WS-TITULO-2.
+           05 FILLER                    PIC X(09) VALUE 'CUENTA'.
+           05 FILLER                    PIC X(37) VALUE 'NOMBRE'.
+           05 FILLER                    PIC X(17) VALUE 'SALDO ACTUAL'.
+           05 FILLER                    PIC X(17) VALUE 'SALDO ANTERIOR'.
+
+       01  WS-DETALLE.
+           05 DET-CUENTA                PIC 9(07).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DET-NOMBRE                PIC X(35).
+           05 DET-ACTUAL                PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 DET-ANTERIOR              PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-LINEA-RESUMEN.
+           05 FILLER                    PIC X(25)
+              VALUE 'TOTAL DE CUENTAS LEIDAS:'.
+           05 RES-LEIDAS                PIC ZZ,ZZ9.
+           05 FILLER                    PIC X(10) VALUE SPACES.
+           05 FILLER                    PIC X(25)
+              VALUE 'CUENTAS NO CONCILIADAS:'.
+           05 RES-DIFERENCIA            PIC ZZ,ZZ9.
+
+       01  WS-FUNCION-SDO               PIC X(02).
+       01  WS-LLAVE-SDO                 PIC 9(07) VALUE ZEROS.
+       01  WS-LLAVE-HASTA-SDO           PIC 9(07) VALUE 9999999.
+       01  WS-USUARIO-SDO                PIC X(08) VALUE 'REPORTE'.
+       01  WS-REG-SALDOS-AUX.
+           05 WS-SALDO-CUENTA-AUX       PIC 9(07).
+           05 WS-SALDO-NOMBRE-AUX       PIC X(35).
+           05 WS-SALDO-ACTUAL-AUX       PIC 9(11)V99 COMP-3.
+           05 WS-SALDO-ANTERIOR-AUX     PIC 9(11)V99 COMP-3.
+           05 WS-SALDO-TASA-AUX         PIC 9(03)V9(04) COMP-3.
+           05 WS-SALDO-FECHA-AUX        PIC 9(08).
+       01  WS-CODIGO-SDO                PIC X(02).
+
+       01  WS-CONTADOR-LEIDAS           PIC 9(05) VALUE ZEROS.
+       01  WS-CONTADOR-DIFERENCIA       PIC 9(05) VALUE ZEROS.
+
+       01  WS-UMBRAL-VARIANZA           PIC 9(09)V99 COMP-3
+           VALUE 1000.00.
+       01  WS-VARIANZA                  PIC S9(11)V99 COMP-3.
+
+       01  WS-NOMBRE-PROGRAMA           PIC X(20)
+           VALUE 'CONCILIA-SALDOS'.
+       01  WS-STAT-LEIDOS                PIC 9(07).
+       01  WS-STAT-CONCILIADAS          PIC 9(07).
+       01  WS-STAT-DIFERENCIA           PIC 9(07).
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING 1 LINE
+           WRITE REG-REPORTE FROM WS-TITULO-2 AFTER ADVANCING 2 LINES
+
+           MOVE 'AB' TO WS-FUNCION-SDO
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-SDO WS-REG-SALDOS-AUX WS-CODIGO-SDO
+
+           MOVE 'RI' TO WS-FUNCION-SDO
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-SDO WS-REG-SALDOS-AUX WS-CODIGO-SDO
+
+           PERFORM 1000-PROCESA-CUENTA UNTIL WS-CODIGO-SDO NOT EQUAL
+                                              ZEROS
+
+           MOVE WS-CONTADOR-LEIDAS     TO RES-LEIDAS
+           MOVE WS-CONTADOR-DIFERENCIA TO RES-DIFERENCIA
+           WRITE REG-REPORTE FROM WS-LINEA-RESUMEN
+                 AFTER ADVANCING 2 LINES
+
+           MOVE 'CI' TO WS-FUNCION-SDO
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-SDO WS-REG-SALDOS-AUX WS-CODIGO-SDO
+
+           MOVE WS-CONTADOR-LEIDAS     TO WS-STAT-LEIDOS
+           SUBTRACT WS-CONTADOR-DIFERENCIA FROM WS-CONTADOR-LEIDAS
+                    GIVING WS-STAT-CONCILIADAS
+           MOVE WS-CONTADOR-DIFERENCIA TO WS-STAT-DIFERENCIA
+           CALL 'ESCRIBE-ESTADISTICAS'
+                USING WS-NOMBRE-PROGRAMA WS-STAT-LEIDOS
+                      WS-STAT-CONCILIADAS WS-STAT-DIFERENCIA
+
+           CLOSE REPORTE
+           GOBACK.
+       0000-FIN.  EXIT.
+
+       1000-PROCESA-CUENTA.
+           ADD 1 TO WS-CONTADOR-LEIDAS
+
+           SUBTRACT WS-SALDO-ANTERIOR-AUX FROM WS-SALDO-ACTUAL-AUX
+                    GIVING WS-VARIANZA
+           IF WS-VARIANZA < ZEROS
+              COMPUTE WS-VARIANZA = WS-VARIANZA * -1
+           END-IF
+
+           IF WS-VARIANZA > WS-UMBRAL-VARIANZA
+              ADD 1 TO WS-CONTADOR-DIFERENCIA
+              MOVE WS-SALDO-CUENTA-AUX   TO DET-CUENTA
+              MOVE WS-SALDO-NOMBRE-AUX   TO DET-NOMBRE
+              MOVE WS-SALDO-ACTUAL-AUX   TO DET-ACTUAL
+              MOVE WS-SALDO-ANTERIOR-AUX TO DET-ANTERIOR
+              WRITE REG-REPORTE FROM WS-DETALLE AFTER ADVANCING 1 LINE
+           END-IF
+
+           MOVE WS-SALDO-CUENTA-AUX TO WS-LLAVE-SDO
+           MOVE 'RS' TO WS-FUNCION-SDO
+           CALL 'SALDOS-INDEXADOS-I-O'
+                USING WS-FUNCION-SDO WS-LLAVE-SDO WS-LLAVE-HASTA-SDO
+                      WS-USUARIO-SDO WS-REG-SALDOS-AUX WS-CODIGO-SDO.
+       1000-FIN.  EXIT.
