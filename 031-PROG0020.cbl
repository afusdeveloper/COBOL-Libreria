@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                     PROG0020.
+       AUTHOR.                         AYMARA M FUSARO.
+       DATE-WRITTEN.                   09/08/2026.
+      * ---------------------------------------------------------------
+      * HISTORIA DE MODIFICACIONES:
+      *   09/08/2026  AMF  FD AUDITORIA DECLARABA 46 CARACTERES; EL
+      *                    LAYOUT REAL (CPAUD01) OCUPA 52. SE CORRIGE
+      *                    EL RECORD CONTAINS.
+      *   09/08/2026  AMF  FECHA DEL SISTEMA VIA EL SUBPROGRAMA
+      *                    COMPARTIDO FECHA-ACTUAL, EN VEZ DE UN ACCEPT.
+      *   09/08/2026  AMF  VERSION ORIGINAL. ESTA ES LA IMPLEMENTACION
+      *                    REAL DE PROG0020 (EL EJEMPLO DE LINKAGE
+      *                    SECTION SOLO MOSTRABA LA FORMA DE LA LLAMADA):
+      *                    MANTENIMIENTO DEL MAESTRO INDEXADO ARTICULOS
+      *                    (ABRIR/LEER/ALTA/CAMBIO/BAJA/CERRAR), MISMO
+      *                    ESQUEMA DE CODIGO DE FUNCION QUE LOS DEMAS
+      *                    MAESTROS INDEXADOS DEL SISTEMA. LA DESCRIPCION
+      *                    DEL ARTICULO ES ALFANUMERICA.
+      *   09/08/2026  AMF  ARTICULOS-HISTORIA: PRECIO ANTERIOR, PRECIO
+      *                    NUEVO Y FECHA EFECTIVA EN CADA CAMBIO.
+      * ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARTICULOS ASSIGN TO UT-ARCHART
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARTICULOS-LLAVE
+                  FILE STATUS IS WS-CODIGO.
+
+           SELECT AUDITORIA ASSIGN TO UT-S-AUDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CODIGO-AUDIT.
+
+           SELECT ARTICULOS-HISTORIA ASSIGN TO UT-S-ARTHIST
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CODIGO-HIST.
+      * ---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARTICULOS
+           DATA RECORD IS REG-ARTICULOS.
+           COPY CPART01.
+
+       FD  AUDITORIA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 52 CHARACTERS
+           DATA RECORD IS REG-AUDITORIA.
+           COPY CPAUD01.
+
+       FD  ARTICULOS-HISTORIA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 27 CHARACTERS
+           DATA RECORD IS REG-ARTICULOS-HISTORIA.
+           COPY CPARTHS1.
+
+       WORKING-STORAGE SECTION.
+           COPY CPARTWS.
+       01  WS-REG-ARTICULOS-ANTES.
+           05 WS-ANTES-LLAVE            PIC 9(05).
+           05 WS-ANTES-DESCRIPCION      PIC X(35).
+           05 WS-ANTES-PRECIO           PIC 9(05)V99.
+           05 WS-ANTES-CANTIDAD         PIC 9(05).
+           05 WS-ANTES-PUNTO-REORDEN    PIC 9(05).
+           05 WS-ANTES-ESTADO           PIC X(01).
+       01  WS-CODIGO                    PIC X(02).
+       01  WS-CODIGO-AUDIT              PIC X(02).
+       01  WS-CODIGO-HIST                PIC X(02).
+       01  WS-LLAVE                     PIC 9(05).
+       01  WS-USUARIO                   PIC X(08).
+       01  WS-FECHA-HOY                 PIC 9(08).
+       01  WS-HORA-AHORA                PIC 9(08).
+       01  WS-OPERACION-AUD             PIC X(06).
+
+       01  WS-FUNCION                   PIC X(02).
+           88 WS-FUN-ABRIR                        VALUE 'AB'.
+           88 WS-FUN-LEER                         VALUE 'LE'.
+           88 WS-FUN-ALTA                         VALUE 'AL'.
+           88 WS-FUN-CAMBIO                       VALUE 'CA'.
+           88 WS-FUN-BAJA                         VALUE 'BJ'.
+           88 WS-FUN-CERRAR                       VALUE 'CI'.
+       01  SW-ARCHIVO-ABIERTO            PIC X(01) VALUE 'N'.
+           88 ARCHIVO-ABIERTO-OK                   VALUE 'S'.
+
+       LINKAGE SECTION.
+       01  LK-FUNCION                   PIC X(02).
+       01  LK-LLAVE                     PIC 9(05).
+       01  LK-USUARIO                   PIC X(08).
+       01  LK-REG-ARTICULOS.
+           05 LK-ARTICULOS-LLAVE        PIC 9(05).
+           05 LK-ART-DESCRIPCION        PIC X(35).
+           05 LK-ART-PRECIO             PIC 9(05)V99.
+           05 LK-ART-CANTIDAD           PIC 9(05).
+           05 LK-ART-PUNTO-REORDEN      PIC 9(05).
+           05 LK-ART-ESTADO             PIC X(01).
+       01  LK-CODIGO                    PIC X(02).
+      * ---------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-FUNCION LK-LLAVE LK-USUARIO
+                                 LK-REG-ARTICULOS LK-CODIGO.
+
+       000-MAINLINE.
+           MOVE LK-FUNCION TO WS-FUNCION
+           MOVE LK-LLAVE   TO WS-LLAVE
+           MOVE LK-USUARIO TO WS-USUARIO
+           MOVE SPACES     TO WS-CODIGO
+           IF LK-USUARIO EQUAL SPACES
+              MOVE 'BATCH' TO WS-USUARIO
+           END-IF
+           IF NOT WS-FUN-ABRIR
+              MOVE LK-REG-ARTICULOS TO WS-REG-ARTICULOS
+           END-IF
+
+           EVALUATE TRUE
+              WHEN WS-FUN-ABRIR
+                 PERFORM 020-ABRE-ARCHIVOS
+              WHEN WS-FUN-LEER
+                 PERFORM 040-LEE-ARTICULO
+              WHEN WS-FUN-ALTA
+                 PERFORM 050-ALTA-ARTICULO
+              WHEN WS-FUN-CAMBIO
+                 PERFORM 060-CAMBIO-ARTICULO
+              WHEN WS-FUN-BAJA
+                 PERFORM 080-BAJA-ARTICULO
+              WHEN WS-FUN-CERRAR
+                 PERFORM 070-CIERRA-ARCHIVOS
+           END-EVALUATE
+
+           MOVE WS-REG-ARTICULOS TO LK-REG-ARTICULOS
+           MOVE WS-CODIGO        TO LK-CODIGO
+           GOBACK.
+       000-FIN.  EXIT.
+
+       020-ABRE-ARCHIVOS.
+           OPEN I-O ARTICULOS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              MOVE 'N' TO SW-ARCHIVO-ABIERTO
+              PERFORM 900-MUESTRA-MENSAJE
+              MOVE 16 TO RETURN-CODE
+              GO TO 020-FIN
+           END-IF
+
+           OPEN EXTEND AUDITORIA
+           OPEN EXTEND ARTICULOS-HISTORIA
+           MOVE 'S' TO SW-ARCHIVO-ABIERTO.
+       020-FIN.  EXIT.
+
+       040-LEE-ARTICULO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 040-FIN
+           END-IF
+
+           MOVE WS-LLAVE TO ARTICULOS-LLAVE
+           READ ARTICULOS INTO WS-REG-ARTICULOS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           END-IF.
+       040-FIN.  EXIT.
+
+       050-ALTA-ARTICULO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 050-FIN
+           END-IF
+
+           MOVE 'A' TO WS-ART-ESTADO
+           MOVE WS-REG-ARTICULOS TO REG-ARTICULOS
+           WRITE REG-ARTICULOS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           ELSE
+              MOVE 'ALTA  ' TO WS-OPERACION-AUD
+              PERFORM 095-ESCRIBE-AUDITORIA
+           END-IF.
+       050-FIN.  EXIT.
+
+       060-CAMBIO-ARTICULO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 060-FIN
+           END-IF
+
+           MOVE WS-LLAVE TO ARTICULOS-LLAVE
+           READ ARTICULOS INTO WS-REG-ARTICULOS-ANTES
+
+           MOVE WS-REG-ARTICULOS TO REG-ARTICULOS
+           REWRITE REG-ARTICULOS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           ELSE
+              PERFORM 066-GRABA-HISTORIA-PRECIO
+              MOVE 'CAMBIO' TO WS-OPERACION-AUD
+              PERFORM 095-ESCRIBE-AUDITORIA
+           END-IF.
+       060-FIN.  EXIT.
+
+       066-GRABA-HISTORIA-PRECIO.
+           CALL 'FECHA-ACTUAL' USING WS-FECHA-HOY
+           MOVE WS-ARTICULOS-LLAVE  TO HISTART-LLAVE
+           MOVE WS-FECHA-HOY        TO HISTART-FECHA-EFECTIVA
+           MOVE WS-ANTES-PRECIO     TO HISTART-PRECIO-ANTERIOR
+           MOVE WS-ART-PRECIO       TO HISTART-PRECIO-NUEVO
+           WRITE REG-ARTICULOS-HISTORIA.
+       066-FIN.  EXIT.
+
+       080-BAJA-ARTICULO.
+           IF NOT ARCHIVO-ABIERTO-OK
+              MOVE '98' TO WS-CODIGO
+              GO TO 080-FIN
+           END-IF
+
+           MOVE WS-LLAVE TO ARTICULOS-LLAVE
+           DELETE ARTICULOS
+           IF WS-CODIGO NOT EQUAL ZEROS
+              PERFORM 900-MUESTRA-MENSAJE
+           ELSE
+              MOVE WS-LLAVE TO WS-ARTICULOS-LLAVE
+              MOVE 'BAJA  ' TO WS-OPERACION-AUD
+              PERFORM 095-ESCRIBE-AUDITORIA
+           END-IF.
+       080-FIN.  EXIT.
+
+       095-ESCRIBE-AUDITORIA.
+           CALL 'FECHA-ACTUAL' USING WS-FECHA-HOY
+           ACCEPT WS-HORA-AHORA FROM TIME
+           MOVE 'ARTICULOS'      TO AUD-ARCHIVO
+           MOVE WS-ARTICULOS-LLAVE TO AUD-LLAVE
+           MOVE WS-OPERACION-AUD TO AUD-OPERACION
+           MOVE WS-FECHA-HOY     TO AUD-FECHA
+           MOVE WS-HORA-AHORA    TO AUD-HORA
+           MOVE WS-USUARIO       TO AUD-USUARIO
+           WRITE REG-AUDITORIA.
+       095-FIN.  EXIT.
+
+       070-CIERRA-ARCHIVOS.
+           CLOSE ARTICULOS AUDITORIA ARTICULOS-HISTORIA
+           MOVE 'N' TO SW-ARCHIVO-ABIERTO.
+       070-FIN.  EXIT.
+
+       900-MUESTRA-MENSAJE.
+           EVALUATE WS-CODIGO
+              WHEN '00'
+                 CONTINUE
+              WHEN '10'
+                 DISPLAY 'NO EXISTE ARTICULO - LLAVE: ' WS-LLAVE
+              WHEN '22'
+                 DISPLAY 'ARTICULO DUPLICADO - LLAVE: ' WS-LLAVE
+              WHEN '98'
+                 DISPLAY 'ARCHIVO DE ARTICULOS NO FUE ABIERTO'
+              WHEN '90' THRU '96'
+                 DISPLAY 'ERROR DE I/O EN ARCHIVO DE ARTICULOS'
+                         ' - STATUS: ' WS-CODIGO
+              WHEN OTHER
+                 DISPLAY 'ERROR EN ARCHIVO DE ARTICULOS - STATUS: '
+                         WS-CODIGO
+           END-EVALUATE.
+       900-FIN.  EXIT.
